@@ -18,11 +18,34 @@
        MAIN-PROCEDURE.
 
             COMPUTE WS-RESULT = 5 + 5
+                ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA SOMA'
+            END-COMPUTE
+
             COMPUTE WS-RESULT = WS-RESULT * 3
+                ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA MULTIPLICACAO'
+            END-COMPUTE
+
             COMPUTE WS-RESULT = WS-RESULT - 15
+                ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA SUBTRACAO'
+            END-COMPUTE
+
             COMPUTE WS-RESULT = WS-RESULT / 3
+                ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA DIVISAO'
+            END-COMPUTE
+
             COMPUTE WS-RESULT = WS-RESULT ** 3
+                ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA POTENCIA'
+            END-COMPUTE
+
             COMPUTE WS-RESULT = ( 5 * 2 ) + ( 5 + ( 3 + (8 - 2)))
+                ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA EXPRESSAO COMPOSTA'
+            END-COMPUTE
 
             DISPLAY    'RESULTADO: ' WS-RESULT
 
@@ -35,6 +58,9 @@
             ACCEPT     WS-NUM2
 
             COMPUTE    WS-RESULT = WS-NUM1 + WS-NUM2
+                ON SIZE ERROR
+                   DISPLAY 'ESTOURO NA SOMA DOS NUMEROS INFORMADOS'
+            END-COMPUTE
 
             DISPLAY    'RESULTADO: ' WS-RESULT
 
