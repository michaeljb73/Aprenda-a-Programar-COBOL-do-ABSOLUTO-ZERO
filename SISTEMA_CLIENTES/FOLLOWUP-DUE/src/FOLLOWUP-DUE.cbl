@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Relatorio de clientes ativos sem contato recente,
+      *            para a equipe de vendas identificar quem esfriou.
+      *            "Sem contato recente" e definido como mais de
+      *            WS-DIAS-LIMITE-CONTATO dias desde CSV-DATA-ULTIMO-
+      *            CONTATO (ou nunca contatado), calculado com o dia
+      *            juliano de DTCONVW/DTCONVP (P8500-CALCULA-DIA-
+      *            JULIANO), para nao precisar percorrer mes a mes.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLLOWUP-DUE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT RELATORIO ASSIGN TO
+           'src\assets\FOLLOWUP.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  RELATORIO.
+       01  REG-RELATORIO           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-RELATORIO-STATUS     PIC X(02)   VALUE SPACES.
+           88  WS-RELATORIO-OK                 VALUE '00'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+      * PRAZO, EM DIAS, SEM CONTATO PARA O CLIENTE ATIVO SER CONSIDERADO
+      * ATRASADO PARA FOLLOW-UP
+       77  WS-DIAS-LIMITE-CONTATO  PIC 9(03)   VALUE 090.
+
+       77  WS-QTD-LIDOS            PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-ATIVOS           PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-ATRASADOS        PIC 9(07)   VALUE ZEROS COMP.
+
+      * CONVERSAO DE DATA ISO (AAAAMMDD) <-> BR E CALCULO DO DIA
+      * JULIANO (WS-DATA-ISO / WS-DIA-JULIANO), USADOS PARA MEDIR HA
+      * QUANTOS DIAS FOI O ULTIMO CONTATO
+           COPY DTCONVW.
+
+       77  WS-DIA-JULIANO-HOJE     PIC S9(08)  VALUE ZEROS COMP.
+       77  WS-DIAS-SEM-CONTATO     PIC S9(08)  VALUE ZEROS COMP.
+       77  WS-NUNCA-CONTATADO-SW   PIC X(01)   VALUE 'N'.
+           88  WS-NUNCA-CONTATADO              VALUE 'S'.
+
+       77  WS-DIAS-SEM-CONTATO-ED  PIC ZZZ,ZZ9.
+
+      * CONTROLE DE PAGINACAO (COPYBOOKS PAGECT*)
+           COPY PAGECTWS.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-VARRE-CADASTRO UNTIL WS-CUST-FIM-ARQUIVO
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT CUSTOMER-MASTER
+            OPEN OUTPUT RELATORIO
+            IF NOT WS-CUST-OK OR NOT WS-RELATORIO-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - MASTER: '
+                       WS-CUST-STATUS ' RELATORIO: '
+                       WS-RELATORIO-STATUS
+            ELSE
+               ACCEPT WS-DATA-ISO FROM DATE YYYYMMDD
+               PERFORM P8500-CALCULA-DIA-JULIANO
+               MOVE WS-DIA-JULIANO TO WS-DIA-JULIANO-HOJE
+               PERFORM P8100-IMPRIME-CABECALHO
+            END-IF.
+
+       P200-VARRE-CADASTRO.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               ADD 1 TO WS-QTD-LIDOS
+               IF CSV-REGISTRO-ATIVO
+                  ADD 1 TO WS-QTD-ATIVOS
+                  PERFORM P210-AVALIA-CONTATO
+               END-IF
+            END-IF.
+
+       P210-AVALIA-CONTATO.
+            MOVE 'N' TO WS-NUNCA-CONTATADO-SW
+
+            IF CSV-DATA-ULTIMO-CONTATO = ZEROS
+               SET WS-NUNCA-CONTATADO TO TRUE
+               PERFORM P220-IMPRIME-ATRASADO
+            ELSE
+               MOVE CSV-DATA-ULTIMO-CONTATO TO WS-DATA-ISO
+               PERFORM P8500-CALCULA-DIA-JULIANO
+               COMPUTE WS-DIAS-SEM-CONTATO =
+                       WS-DIA-JULIANO-HOJE - WS-DIA-JULIANO
+
+               IF WS-DIAS-SEM-CONTATO > WS-DIAS-LIMITE-CONTATO
+                  PERFORM P220-IMPRIME-ATRASADO
+               END-IF
+            END-IF.
+
+       P220-IMPRIME-ATRASADO.
+            PERFORM P8300-CONTROLA-PAGINA
+            ADD 1 TO WS-QTD-ATRASADOS
+
+            MOVE SPACES TO REG-RELATORIO
+            IF WS-NUNCA-CONTATADO
+               STRING CSV-CODIGO       DELIMITED BY SIZE
+                      '  '             DELIMITED BY SIZE
+                      CSV-NOME         DELIMITED BY SIZE
+                      '  NUNCA CONTATADO' DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+            ELSE
+               MOVE WS-DIAS-SEM-CONTATO TO WS-DIAS-SEM-CONTATO-ED
+               STRING CSV-CODIGO       DELIMITED BY SIZE
+                      '  '             DELIMITED BY SIZE
+                      CSV-NOME         DELIMITED BY SIZE
+                      '  '             DELIMITED BY SIZE
+                      WS-DIAS-SEM-CONTATO-ED DELIMITED BY SIZE
+                      ' DIAS SEM CONTATO' DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+            END-IF
+            WRITE REG-RELATORIO.
+
+       P8100-IMPRIME-CABECALHO.
+            ADD 1 TO WS-NUM-PAGINA
+            MOVE WS-NUM-PAGINA TO WS-NUM-PAGINA-ED
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING '===== CLIENTES ATRASADOS PARA FOLLOW-UP - PAGINA '
+                   DELIMITED BY SIZE
+                   WS-NUM-PAGINA-ED DELIMITED BY SIZE
+                   ' ====='          DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+            MOVE ZEROS TO WS-LINHAS-PAGINA.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               CLOSE RELATORIO
+               DISPLAY 'REGISTROS LIDOS.....: ' WS-QTD-LIDOS
+               DISPLAY 'CLIENTES ATIVOS.....: ' WS-QTD-ATIVOS
+               DISPLAY 'ATRASADOS P/ CONTATO: ' WS-QTD-ATRASADOS
+               MOVE 0 TO RETURN-CODE
+            END-IF.
+
+           COPY DTCONVP.
+           COPY PAGECTPA.
+
+       END PROGRAM FOLLOWUP-DUE.
