@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Sub-rotina generica de validacao estrutural de
+      *            e-mail. Separa usuario e dominio pelo '@' via
+      *            UNSTRING e confere se ha exatamente um '@' e pelo
+      *            menos um '.' no dominio, para reuso por qualquer
+      *            programa de entrada de dados.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Versao inicial.
+      * 08/08/2026  MJB  LK-EMAIL reduzido de X(40) para X(30), para
+      *                  bater com CSV-EMAIL (unico campo passado pelos
+      *                  chamadores) - com LK-EMAIL maior que o
+      *                  argumento de verdade, o UNSTRING/INSPECT liam
+      *                  lixo de 10 posicoes alem do fim de CSV-EMAIL.
+      *                  Contagem de '@' trocada de TALLYING IN do
+      *                  UNSTRING (que conta campo recebedor povoado,
+      *                  nao ocorrencia de delimitador) para INSPECT
+      *                  TALLYING FOR ALL '@' - do jeito que estava,
+      *                  'a@b@c' passava como valido porque so ha dois
+      *                  campos recebedores declarados.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMAIL-CHECK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-USUARIO               PIC X(30)   VALUE SPACES.
+       01  WS-DOMINIO               PIC X(30)   VALUE SPACES.
+       77  WS-QTD-CAMPOS            PIC 9(02)   VALUE ZEROS COMP.
+       77  WS-QTD-ARROBAS           PIC 9(02)   VALUE ZEROS COMP.
+       77  WS-QTD-PONTOS            PIC 9(02)   VALUE ZEROS COMP.
+
+       LINKAGE SECTION.
+       01  LK-EMAIL                 PIC X(30).
+       01  LK-EMAIL-VALIDO          PIC X(01).
+           88  LK-EMAIL-OK                     VALUE 'S'.
+
+       PROCEDURE DIVISION USING LK-EMAIL
+                                 LK-EMAIL-VALIDO.
+       P000-MAINLINE.
+            MOVE 'N'    TO LK-EMAIL-VALIDO
+            MOVE SPACES TO WS-USUARIO WS-DOMINIO
+            MOVE ZEROS  TO WS-QTD-CAMPOS WS-QTD-PONTOS
+            MOVE ZEROS  TO WS-QTD-ARROBAS
+
+            INSPECT LK-EMAIL TALLYING WS-QTD-ARROBAS FOR ALL '@'
+
+            UNSTRING LK-EMAIL DELIMITED BY '@'
+                     INTO WS-USUARIO
+                          WS-DOMINIO
+                     TALLYING IN WS-QTD-CAMPOS
+            END-UNSTRING
+
+            IF WS-QTD-ARROBAS = 1
+               AND WS-QTD-CAMPOS = 2
+               AND WS-USUARIO NOT = SPACES
+               AND WS-DOMINIO NOT = SPACES
+               INSPECT WS-DOMINIO TALLYING WS-QTD-PONTOS FOR ALL '.'
+               IF WS-QTD-PONTOS > 0
+                  MOVE 'S' TO LK-EMAIL-VALIDO
+               END-IF
+            END-IF
+
+            GOBACK.
+
+       END PROGRAM EMAIL-CHECK.
