@@ -0,0 +1,1003 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Manutencao do cadastro-mestre de clientes (inclusao,
+      *            alteracao, exclusao e consulta). O extrato CSV para
+      *            a equipe de relatorios e gerado a parte pelo
+      *            CSV-EXPORT, a partir deste mesmo arquivo mestre.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  P120-VALIDA-LARGURAS-CSV reformulado - o
+      *                  WIDTHCFG.dat deixa de ser so um detector de
+      *                  divergencia (fatal em qualquer diferenca) e
+      *                  passa a valer como o limite realmente aplicado
+      *                  na critica de nome/endereco/cidade em
+      *                  P330/P340/P350, desde que nao peca mais do que
+      *                  a largura ja compilada no CUSTMAST. Pedir um
+      *                  limite maior que o compilado continua fatal,
+      *                  ja que nenhum parametro em tempo de execucao
+      *                  aumenta um PIC ja fixado na compilacao.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCSV.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT CHECKPOINT ASSIGN TO
+           'src\assets\CHECKPT.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT WIDTH-CONFIG ASSIGN TO
+           'src\assets\WIDTHCFG.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-WIDTHCFG-STATUS.
+
+           COPY ERRLOGSL.
+
+           COPY TRANSLSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+
+       FD  TRANS-LOG.
+           COPY TRANSLOG.
+
+      * CONTADORES DA SESSAO GRAVADOS A CADA MOVIMENTO, PARA PERMITIR
+      * RETOMAR A CONTAGEM SE O PROGRAMA FOR INTERROMPIDO
+       FD  CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CHK-QTD-INCLUIDOS       PIC 9(05).
+           05  CHK-QTD-ALTERADOS       PIC 9(05).
+           05  CHK-QTD-EXCLUIDOS       PIC 9(05).
+
+      * PARAMETRO EXTERNO COM O LIMITE DE CAMPO A APLICAR NA CRITICA DE
+      * ENTRADA DO CADASTRO-MESTRE (CSV-NOME-PRIMEIRO/MEIO/ULTIMO,
+      * CSV-ENDERECO, CSV-CIDADE). UM PIC CLAUSE E FIXADO EM TEMPO DE
+      * COMPILACAO, ENTAO NENHUM PARAMETRO EM ARQUIVO CONSEGUE
+      * AUMENTAR A LARGURA FISICA JA COMPILADA NO COPYBOOK CUSTMAST -
+      * ISSO CONTINUA EXIGINDO ATUALIZAR O COPYBOOK E RECOMPILAR. O
+      * QUE ESTE PARAMETRO PERMITE, SEM RECOMPILAR NADA, E APERTAR O
+      * LIMITE ACEITO PARA BAIXO DA LARGURA COMPILADA (P.EX. PASSAR A
+      * ACEITAR SO 8 POSICOES DE CIDADE EM VEZ DAS 10 COMPILADAS,
+      * PORQUE UM RELATORIO DE PARCEIRO SO TEM ESSE ESPACO) - E ESSE
+      * LIMITE MENOR E VALIDADO EM P120/P330/P340/P350, NAO SO
+      * CONFERIDO CONTRA O COMPILADO. PEDIR UM LIMITE MAIOR DO QUE O
+      * COMPILADO CONTINUA SENDO ERRO FATAL, JA QUE NENHUM PARAMETRO
+      * EM TEMPO DE EXECUCAO PODE FAZER ISSO.
+       FD  WIDTH-CONFIG.
+       01  REG-WIDTH-CONFIG.
+           05  WCF-NOME-PRIMEIRO       PIC 9(03).
+           05  WCF-NOME-MEIO           PIC 9(03).
+           05  WCF-NOME-ULTIMO         PIC 9(03).
+           05  WCF-ENDERECO            PIC 9(03).
+           05  WCF-CIDADE              PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+
+      * STATUS DO ARQUIVO INDEXADO
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-NAO-EXISTE              VALUE '23'.
+           88  WS-CUST-NAO-CRIADO              VALUE '35'.
+
+      * CONTROLE DO RETURN-CODE FINAL DO PROGRAMA (0 = NORMAL,
+      * 4 = AVISO - HOUVE ERRO DE GRAVACAO NA SESSAO,
+      * 8 = FATAL - NAO FOI POSSIVEL ABRIR O CADASTRO)
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+       77  WS-QTD-ERROS-GRAVACAO   PIC 9(05)   VALUE ZEROS COMP.
+
+      * PRAZO DE RETENCAO DO CADASTRO, EM ANOS - MESMO VALOR USADO
+      * PELO PURGE-OLD-CONTACTS, PARA DECIDIR ATE QUANDO UM REGISTRO
+      * EXCLUIDO AINDA PODE SER REATIVADO
+       77  WS-ANOS-RETENCAO        PIC 9(02)   VALUE 05.
+       01  WS-DATA-LIMITE          PIC 9(08)   VALUE ZEROS.
+
+      * CONTROLE DO MENU
+       77  WS-OPCAO-MENU           PIC 9(01)   VALUE ZEROS.
+       77  WS-FIM-PROGRAMA         PIC X(01)   VALUE 'N'.
+           88  WS-FIM-SIM                      VALUE 'S'.
+       77  WS-CONFIRMA             PIC X(01)   VALUE SPACE.
+
+      * CONTADORES DA SESSAO
+       77  WS-QTD-INCLUIDOS        PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-ALTERADOS        PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-EXCLUIDOS        PIC 9(05)   VALUE ZEROS COMP.
+
+      * STATUS DO ARQUIVO DE CHECKPOINT DOS CONTADORES DA SESSAO
+       77  WS-CHECKPOINT-STATUS    PIC X(02)   VALUE SPACES.
+           88  WS-CHECKPOINT-OK                VALUE '00'.
+
+      * STATUS DO PARAMETRO DE LARGURAS DE CAMPO (WIDTHCFG.dat)
+       77  WS-WIDTHCFG-STATUS      PIC X(02)   VALUE SPACES.
+           88  WS-WIDTHCFG-OK                  VALUE '00'.
+       77  WS-WIDTHCFG-DIVERGENTE  PIC X(01)   VALUE 'N'.
+           88  WS-WIDTHCFG-DIVERGENTE-SIM       VALUE 'S'.
+
+      * LIMITES DE CAMPO REALMENTE APLICADOS NA CRITICA DE ENTRADA -
+      * COMECAM IGUAIS A LARGURA COMPILADA DO CUSTMAST E SO FICAM
+      * MENORES SE O WIDTHCFG.dat PEDIR UM LIMITE MAIS APERTADO (VER
+      * P120-VALIDA-LARGURAS-CSV)
+       77  WS-LIM-NOME-PRIMEIRO    PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-LIM-NOME-MEIO        PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-LIM-NOME-ULTIMO      PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-LIM-ENDERECO         PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-LIM-CIDADE           PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-LIM-PLUS1            PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-QTD-CARACTERES       PIC 9(03)   VALUE ZEROS COMP.
+
+      * LOG DE ERROS/REJEICOES COMPARTILHADO (COPYBOOKS ERRLOG*)
+           COPY ERRLOGWS.
+       77  WS-ERL-PROGRAMA         PIC X(08)   VALUE 'PROGCSV'.
+
+      * LOG DE TRANSACOES (ANTES-DA-IMAGEM) COMPARTILHADO (COPYBOOKS
+      * TRANSL*), GRAVADO ANTES DE TODA ALTERACAO/EXCLUSAO/REATIVACAO
+           COPY TRANSLWS.
+       77  WS-TRN-PROGRAMA         PIC X(08)   VALUE 'PROGCSV'.
+
+      * TABELA DE OPERADORES E VALIDACAO NO INICIO DA SESSAO
+      * (COPYBOOKS OPERTB*) - O CODIGO VALIDADO CARIMBA TODO
+      * LANCAMENTO DESTA SESSAO NO TRANS-LOG E NO ERROR-LOG
+           COPY OPERTBWS.
+
+      * TABELA DE UF VALIDAS PARA CRITICA DE CAMPO
+       01  WS-UF-CRITICA           PIC X(02)   VALUE SPACES.
+           88  WS-UF-VALIDA                    VALUE
+                   'AC' 'AL' 'AP' 'AM' 'BA' 'CE' 'DF' 'ES' 'GO'
+                   'MA' 'MT' 'MS' 'MG' 'PA' 'PB' 'PR' 'PE' 'PI'
+                   'RJ' 'RN' 'RS' 'RO' 'RR' 'SC' 'SP' 'SE' 'TO'.
+
+      * CRITICA DO TELEFONE
+       77  WS-FONE-DIGITOS         PIC 9(02)   VALUE ZEROS COMP.
+       77  WS-FONE-MIN-DIGITOS     PIC 9(02)   VALUE 08.
+       77  WS-FONE-VALIDO          PIC X(01)   VALUE 'N'.
+           88  WS-FONE-OK                      VALUE 'S'.
+
+      * CRITICA DO E-MAIL, VIA SUB-ROTINA EMAIL-CHECK
+       77  WS-EMAIL-VALIDO         PIC X(01)   VALUE 'N'.
+           88  WS-EMAIL-OK                     VALUE 'S'.
+
+      * NOME COMPLETO DIGITADO, DESMEMBRADO VIA UNSTRING EM
+      * CSV-NOME-PRIMEIRO / CSV-NOME-MEIO / CSV-NOME-ULTIMO
+       01  WS-NOME-COMPLETO         PIC X(30)   VALUE SPACES.
+
+      * CRITICA DE PONTO-E-VIRGULA EM CAMPO LIVRE, JA QUE O EXTRATO
+      * CSV-EXPORT USA ';' COMO SEPARADOR DE CAMPOS (COPYBOOK CSVLAY)
+       77  WS-QTD-PONTO-VIRGULA     PIC 9(03)   VALUE ZEROS COMP.
+
+      * PARAMETROS DA CHAMADA A SUB-ROTINA FLDVALID
+       01  WS-CAMPO-VALIDACAO       PIC X(60)   VALUE SPACES.
+       77  WS-TAM-CAMPO             PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-QTD-LETRAS            PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-QTD-DIGITOS           PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-QTD-INVALIDOS         PIC 9(03)   VALUE ZEROS COMP.
+
+      * CORRECAO PONTUAL DE TELEFONE VIA STRING WITH POINTER
+       77  WS-FONE-NOVO             PIC X(08)   VALUE SPACES.
+       77  WS-PONTEIRO-FONE         PIC 9(04)   VALUE ZEROS COMP.
+
+      * CARIMBO DE AUDITORIA
+           COPY AUDSTAMP.
+
+      * CONVERSAO DE DATA ISO (AAAAMMDD) <-> BR (DD/MM/AAAA)
+           COPY DTCONVW.
+
+      * EXIBICAO DO VALOR DE CONTRATO NO FORMATO MONETARIO BRASILEIRO
+       01  WS-VALOR-CONTRATO-ED     PIC $$$.$$$.$$9,99.
+
+      * NOVO STATUS DE PAGAMENTO INFORMADO NA TROCA DE ESTADO. USA A
+      * MESMA CODIFICACAO DE CSV-STATUS-PAGTO (CUSTMAST), EM CAMPO
+      * PROPRIO PARA PERMITIR CONFRONTAR "DE" (CSV-STATUS-PAGTO) COM
+      * "PARA" (WS-NOVO-STATUS-PAGTO) ANTES DE GRAVAR A TRANSICAO.
+       77  WS-NOVO-STATUS-PAGTO     PIC 9(01)   VALUE ZEROS.
+           88  WS-NOVO-PAGTO-FATURADO          VALUE 2.
+           88  WS-NOVO-PAGTO-PAGO              VALUE 3.
+           88  WS-NOVO-PAGTO-ATRASADO          VALUE 4.
+           88  WS-NOVO-PAGTO-CANCELADO         VALUE 5.
+       77  WS-TRANSICAO-PAGTO       PIC X(01)   VALUE 'N'.
+           88  WS-TRANSICAO-PAGTO-OK           VALUE 'S'.
+       01  WS-STATUS-PAGTO-DESC     PIC X(11)   VALUE SPACES.
+
+      * TABELA DE COTACOES PARA CONVERSAO DO VALOR DE CONTRATO PARA
+      * REAIS (BRL), USADA SOMENTE PARA EXIBICAO NA CONSULTA. AS
+      * COTACOES SAO FIXAS NO PROGRAMA, POR SIMPLICIDADE.
+       01  WS-TAB-COTACAO-DADOS.
+           05  FILLER              PIC X(08)   VALUE 'BRL00100'.
+           05  FILLER              PIC X(08)   VALUE 'USD00520'.
+           05  FILLER              PIC X(08)   VALUE 'EUR00560'.
+       01  WS-TAB-COTACAO REDEFINES WS-TAB-COTACAO-DADOS.
+           05  WS-COTACAO-ENTRADA  OCCURS 3 TIMES.
+               10  WS-COTACAO-MOEDA    PIC X(03).
+               10  WS-COTACAO-VALOR    PIC 9(03)V99.
+
+       77  WS-IDX-MOEDA             PIC 9(02)   VALUE ZEROS COMP.
+       77  WS-MOEDA-ACHADA          PIC X(01)   VALUE 'N'.
+           88  WS-MOEDA-ACHADA-SIM             VALUE 'S'.
+       01  WS-MOEDA-CRITICA         PIC X(03)   VALUE SPACES.
+           88  WS-MOEDA-VALIDA                 VALUE 'BRL' 'USD' 'EUR'.
+       01  WS-VALOR-CONTRATO-BRL    PIC 9(09)V99 VALUE ZEROS.
+       01  WS-VALOR-CONTRATO-BRL-ED PIC $$$.$$$.$$9,99.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-PROCESSA-MENU UNTIL WS-FIM-SIM
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN I-O CUSTOMER-MASTER
+            IF WS-CUST-NAO-CRIADO
+               CLOSE CUSTOMER-MASTER
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+            END-IF
+
+            OPEN EXTEND ERROR-LOG
+            OPEN EXTEND TRANS-LOG
+
+            IF NOT WS-CUST-OK OR NOT WS-ERRLOG-OK OR NOT WS-TRANSLOG-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO FATAL AO ABRIR ARQUIVOS - CADASTRO: '
+                       WS-CUST-STATUS ' LOG DE ERROS: '
+                       WS-ERRLOG-STATUS ' LOG DE TRANSACOES: '
+                       WS-TRANSLOG-STATUS
+            ELSE
+               PERFORM P110-RESTAURA-CHECKPOINT
+               PERFORM P120-VALIDA-LARGURAS-CSV
+               IF WS-WIDTHCFG-DIVERGENTE-SIM
+                  MOVE 'S' TO WS-ERRO-ABERTURA
+               ELSE
+                  PERFORM P8800-VALIDA-OPERADOR
+                  MOVE WS-OPERADOR-VALIDADO TO WS-TRN-OPERADOR
+                  MOVE WS-OPERADOR-VALIDADO TO WS-ERL-OPERADOR
+                  DISPLAY 'OPERADOR ' WS-OPERADOR-VALIDADO
+                          ' AUTENTICADO - SESSAO LIBERADA.'
+               END-IF
+            END-IF.
+
+       P110-RESTAURA-CHECKPOINT.
+            OPEN INPUT CHECKPOINT
+            IF WS-CHECKPOINT-OK
+               READ CHECKPOINT
+               IF WS-CHECKPOINT-OK
+                  MOVE CHK-QTD-INCLUIDOS TO WS-QTD-INCLUIDOS
+                  MOVE CHK-QTD-ALTERADOS TO WS-QTD-ALTERADOS
+                  MOVE CHK-QTD-EXCLUIDOS TO WS-QTD-EXCLUIDOS
+                  DISPLAY 'CHECKPOINT ENCONTRADO - CONTADORES DA '
+                          'SESSAO ANTERIOR RETOMADOS.'
+               END-IF
+               CLOSE CHECKPOINT
+            END-IF.
+
+       P120-VALIDA-LARGURAS-CSV.
+            MOVE LENGTH OF CSV-NOME-PRIMEIRO TO WS-LIM-NOME-PRIMEIRO
+            MOVE LENGTH OF CSV-NOME-MEIO     TO WS-LIM-NOME-MEIO
+            MOVE LENGTH OF CSV-NOME-ULTIMO   TO WS-LIM-NOME-ULTIMO
+            MOVE LENGTH OF CSV-ENDERECO      TO WS-LIM-ENDERECO
+            MOVE LENGTH OF CSV-CIDADE        TO WS-LIM-CIDADE
+
+            OPEN INPUT WIDTH-CONFIG
+            IF WS-WIDTHCFG-OK
+               READ WIDTH-CONFIG
+               IF WS-WIDTHCFG-OK
+                  IF WCF-NOME-PRIMEIRO > LENGTH OF CSV-NOME-PRIMEIRO
+                     OR WCF-NOME-MEIO > LENGTH OF CSV-NOME-MEIO
+                     OR WCF-NOME-ULTIMO > LENGTH OF CSV-NOME-ULTIMO
+                     OR WCF-ENDERECO > LENGTH OF CSV-ENDERECO
+                     OR WCF-CIDADE > LENGTH OF CSV-CIDADE
+                     SET WS-WIDTHCFG-DIVERGENTE-SIM TO TRUE
+                     DISPLAY 'ERRO FATAL - WIDTHCFG.dat PEDE LIMITE '
+                             'MAIOR DO QUE A LARGURA COMPILADA NO '
+                             'CUSTMAST. ATUALIZE O COPYBOOK E '
+                             'RECOMPILE ANTES DE AUMENTAR O '
+                             'PARAMETRO.'
+                  ELSE
+                     MOVE WCF-NOME-PRIMEIRO TO WS-LIM-NOME-PRIMEIRO
+                     MOVE WCF-NOME-MEIO     TO WS-LIM-NOME-MEIO
+                     MOVE WCF-NOME-ULTIMO   TO WS-LIM-NOME-ULTIMO
+                     MOVE WCF-ENDERECO      TO WS-LIM-ENDERECO
+                     MOVE WCF-CIDADE        TO WS-LIM-CIDADE
+                  END-IF
+               END-IF
+               CLOSE WIDTH-CONFIG
+            END-IF.
+
+       P8400-GRAVA-CHECKPOINT.
+            MOVE WS-QTD-INCLUIDOS TO CHK-QTD-INCLUIDOS
+            MOVE WS-QTD-ALTERADOS TO CHK-QTD-ALTERADOS
+            MOVE WS-QTD-EXCLUIDOS TO CHK-QTD-EXCLUIDOS
+            OPEN OUTPUT CHECKPOINT
+            WRITE REG-CHECKPOINT
+            CLOSE CHECKPOINT.
+
+       P200-PROCESSA-MENU.
+            DISPLAY ' '
+            DISPLAY '========== CADASTRO DE CLIENTES =========='
+            DISPLAY '1 - INCLUIR CLIENTE'
+            DISPLAY '2 - ALTERAR CLIENTE'
+            DISPLAY '3 - EXCLUIR CLIENTE'
+            DISPLAY '4 - CONSULTAR CLIENTE'
+            DISPLAY '5 - ENCERRAR PROGRAMA'
+            DISPLAY '6 - CORRIGIR SOMENTE O TELEFONE'
+            DISPLAY '7 - ALTERAR STATUS DE PAGAMENTO'
+            DISPLAY '8 - REATIVAR CLIENTE EXCLUIDO'
+            DISPLAY 'INFORME A OPCAO DESEJADA: '
+            ACCEPT WS-OPCAO-MENU
+
+            EVALUATE WS-OPCAO-MENU
+                WHEN 1  PERFORM P300-INCLUIR
+                WHEN 2  PERFORM P400-ALTERAR
+                WHEN 3  PERFORM P500-EXCLUIR
+                WHEN 4  PERFORM P600-CONSULTAR
+                WHEN 5  SET WS-FIM-SIM       TO TRUE
+                WHEN 6  PERFORM P450-CORRIGE-FONE
+                WHEN 7  PERFORM P470-MUDA-STATUS-PAGTO
+                WHEN 8  PERFORM P510-REATIVAR
+                WHEN OTHER
+                        DISPLAY 'OPCAO INVALIDA, TENTE NOVAMENTE.'
+            END-EVALUATE.
+
+       P300-INCLUIR.
+            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
+            ACCEPT CSV-CODIGO
+
+            READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+            IF WS-CUST-OK
+               DISPLAY 'CODIGO JA CADASTRADO, INFORME OUTRO.'
+            ELSE
+               PERFORM P330-VALIDA-NOME
+               PERFORM P340-VALIDA-ENDERECO
+               PERFORM P350-VALIDA-CIDADE
+               PERFORM P310-VALIDA-UF
+               PERFORM P320-VALIDA-FONE
+               PERFORM P360-VALIDA-EMAIL
+               DISPLAY 'INFORME O VALOR DO CONTRATO ANUAL: '
+               ACCEPT CSV-VALOR-CONTRATO
+               PERFORM P475-VALIDA-MOEDA
+               SET CSV-PAGTO-PENDENTE TO TRUE
+               SET CSV-REGISTRO-ATIVO TO TRUE
+               PERFORM P8100-CARIMBA-REGISTRO
+
+               WRITE CUSTOMER-RECORD
+               IF WS-CUST-OK
+                  ADD 1 TO WS-QTD-INCLUIDOS
+                  PERFORM P8400-GRAVA-CHECKPOINT
+                  DISPLAY 'CLIENTE INCLUIDO COM SUCESSO.'
+               ELSE
+                  ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                  DISPLAY 'ERRO AO INCLUIR - STATUS ' WS-CUST-STATUS
+               END-IF
+            END-IF.
+
+       P400-ALTERAR.
+            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
+            ACCEPT CSV-CODIGO
+
+            READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+            IF WS-CUST-NAO-EXISTE
+               DISPLAY 'CLIENTE NAO ENCONTRADO.'
+            ELSE
+               IF CSV-REGISTRO-EXCLUIDO
+                  DISPLAY 'CLIENTE EXCLUIDO - REATIVE O CADASTRO '
+                          'ANTES DE ALTERAR (OPCAO 8).'
+               ELSE
+                  MOVE CSV-CODIGO TO WS-TRN-CHAVE
+                  MOVE 'ALTERAR' TO WS-TRN-ACAO
+                  PERFORM P8700-GRAVA-TRANS-LOG
+
+                  DISPLAY 'NOME ATUAL......: ' CSV-NOME
+                  PERFORM P330-VALIDA-NOME
+                  DISPLAY 'ENDERECO ATUAL..: ' CSV-ENDERECO
+                  PERFORM P340-VALIDA-ENDERECO
+                  DISPLAY 'CIDADE ATUAL....: ' CSV-CIDADE
+                  PERFORM P350-VALIDA-CIDADE
+                  DISPLAY 'UF ATUAL........: ' CSV-UF
+                  PERFORM P310-VALIDA-UF
+                  DISPLAY 'TELEFONE ATUAL..: ' CSV-FONE
+                  PERFORM P320-VALIDA-FONE
+                  DISPLAY 'E-MAIL ATUAL....: ' CSV-EMAIL
+                  PERFORM P360-VALIDA-EMAIL
+
+                  REWRITE CUSTOMER-RECORD
+                  IF WS-CUST-OK
+                     ADD 1 TO WS-QTD-ALTERADOS
+                     PERFORM P8400-GRAVA-CHECKPOINT
+                     DISPLAY 'CLIENTE ALTERADO COM SUCESSO.'
+                  ELSE
+                     ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                     DISPLAY 'ERRO AO ALTERAR - STATUS ' WS-CUST-STATUS
+                  END-IF
+               END-IF
+            END-IF.
+
+       P450-CORRIGE-FONE.
+            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
+            ACCEPT CSV-CODIGO
+
+            READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+            IF WS-CUST-NAO-EXISTE
+               DISPLAY 'CLIENTE NAO ENCONTRADO.'
+            ELSE
+               IF CSV-REGISTRO-EXCLUIDO
+                  DISPLAY 'CLIENTE EXCLUIDO - REATIVE O CADASTRO '
+                          'ANTES DE CORRIGIR (OPCAO 8).'
+               ELSE
+                  MOVE CSV-CODIGO TO WS-TRN-CHAVE
+                  MOVE 'ALTERAR' TO WS-TRN-ACAO
+                  PERFORM P8700-GRAVA-TRANS-LOG
+
+                  DISPLAY 'TELEFONE ATUAL..: ' CSV-FONE
+                  PERFORM P321-VALIDA-FONE-NOVO
+
+      *           LOCALIZA O DESLOCAMENTO DE CSV-FONE DENTRO DO
+      *           REGISTRO E GRAVA SOMENTE ESSE TRECHO, SEM
+      *           RECONSTRUIR OS DEMAIS CAMPOS DO REGISTRO.
+                  COMPUTE WS-PONTEIRO-FONE = LENGTH OF CSV-CODIGO
+                                            + LENGTH OF CSV-NOME
+                                            + LENGTH OF CSV-ENDERECO
+                                            + LENGTH OF CSV-CIDADE
+                                            + LENGTH OF CSV-UF
+                                            + 1
+
+                  STRING WS-FONE-NOVO DELIMITED BY SIZE
+                         INTO CUSTOMER-RECORD
+                         WITH POINTER WS-PONTEIRO-FONE
+                  END-STRING
+
+                  REWRITE CUSTOMER-RECORD
+                  IF WS-CUST-OK
+                     ADD 1 TO WS-QTD-ALTERADOS
+                     PERFORM P8400-GRAVA-CHECKPOINT
+                     DISPLAY 'TELEFONE CORRIGIDO COM SUCESSO.'
+                  ELSE
+                     ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                     DISPLAY 'ERRO AO CORRIGIR - STATUS ' WS-CUST-STATUS
+                  END-IF
+               END-IF
+            END-IF.
+
+       P321-VALIDA-FONE-NOVO.
+            MOVE 'N' TO WS-FONE-VALIDO
+            PERFORM UNTIL WS-FONE-OK
+                DISPLAY 'INFORME O NOVO TELEFONE (SOMENTE NUMEROS, '
+                        'MIN. ' WS-FONE-MIN-DIGITOS ' DIGITOS): '
+                ACCEPT WS-FONE-NOVO
+
+                MOVE ZEROS TO WS-FONE-DIGITOS
+                INSPECT WS-FONE-NOVO TALLYING WS-FONE-DIGITOS
+                        FOR CHARACTERS BEFORE INITIAL SPACE
+
+                IF WS-FONE-NOVO IS NUMERIC
+                   AND WS-FONE-DIGITOS >= WS-FONE-MIN-DIGITOS
+                   MOVE 'S' TO WS-FONE-VALIDO
+                ELSE
+                   DISPLAY 'TELEFONE INVALIDO - INFORME APENAS '
+                           'DIGITOS, NO MINIMO ' WS-FONE-MIN-DIGITOS
+                   MOVE CSV-CODIGO TO WS-ERL-CHAVE
+                   MOVE 'TELEFONE INVALIDO' TO WS-ERL-MOTIVO
+                   PERFORM P8200-GRAVA-ERRO-LOG
+                END-IF
+            END-PERFORM.
+
+       P470-MUDA-STATUS-PAGTO.
+            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
+            ACCEPT CSV-CODIGO
+
+            READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+            IF WS-CUST-NAO-EXISTE
+               DISPLAY 'CLIENTE NAO ENCONTRADO.'
+            ELSE
+               IF CSV-REGISTRO-EXCLUIDO
+                  DISPLAY 'CLIENTE EXCLUIDO - REATIVE O CADASTRO '
+                          'ANTES DE ALTERAR O STATUS (OPCAO 8).'
+               ELSE
+                  PERFORM P472-DESCREVE-STATUS-PAGTO
+                  DISPLAY 'STATUS ATUAL....: ' WS-STATUS-PAGTO-DESC
+
+                  DISPLAY 'NOVO STATUS (2-FATURADO 3-PAGO 4-ATRASADO '
+                          '5-CANCELADO): '
+                  ACCEPT WS-NOVO-STATUS-PAGTO
+
+                  PERFORM P471-VALIDA-TRANSICAO-PAGTO
+                  IF WS-TRANSICAO-PAGTO-OK
+                     MOVE CSV-CODIGO TO WS-TRN-CHAVE
+                     MOVE 'ALTERAR' TO WS-TRN-ACAO
+                     PERFORM P8700-GRAVA-TRANS-LOG
+
+                     MOVE WS-NOVO-STATUS-PAGTO TO CSV-STATUS-PAGTO
+                     REWRITE CUSTOMER-RECORD
+                     IF WS-CUST-OK
+                        ADD 1 TO WS-QTD-ALTERADOS
+                        PERFORM P8400-GRAVA-CHECKPOINT
+                        DISPLAY 'STATUS DE PAGAMENTO ALTERADO COM '
+                                'SUCESSO.'
+                     ELSE
+                        ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                        DISPLAY 'ERRO AO ALTERAR - STATUS '
+                                WS-CUST-STATUS
+                     END-IF
+                  ELSE
+                     DISPLAY 'TRANSICAO INVALIDA - NAO E PERMITIDO IR '
+                             'DE ' WS-STATUS-PAGTO-DESC ' PARA O '
+                             'STATUS INFORMADO.'
+                  END-IF
+               END-IF
+            END-IF.
+
+      ******************************************************************
+      * P471-VALIDA-TRANSICAO-PAGTO
+      * Confere se a mudanca do status atual (CSV-STATUS-PAGTO) para o
+      * status informado (WS-NOVO-STATUS-PAGTO) e permitida. PAGO e
+      * CANCELADO sao estados finais - nenhuma saida e aceita a partir
+      * deles. As demais transicoes seguem o fluxo natural de cobranca:
+      * PENDENTE -> FATURADO/CANCELADO, FATURADO -> PAGO/ATRASADO/
+      * CANCELADO, ATRASADO -> PAGO/CANCELADO.
+      ******************************************************************
+       P471-VALIDA-TRANSICAO-PAGTO.
+            MOVE 'N' TO WS-TRANSICAO-PAGTO
+            EVALUATE TRUE
+                WHEN CSV-PAGTO-PENDENTE
+                     AND (WS-NOVO-PAGTO-FATURADO
+                          OR WS-NOVO-PAGTO-CANCELADO)
+                     MOVE 'S' TO WS-TRANSICAO-PAGTO
+                WHEN CSV-PAGTO-FATURADO
+                     AND (WS-NOVO-PAGTO-PAGO
+                          OR WS-NOVO-PAGTO-ATRASADO
+                          OR WS-NOVO-PAGTO-CANCELADO)
+                     MOVE 'S' TO WS-TRANSICAO-PAGTO
+                WHEN CSV-PAGTO-ATRASADO
+                     AND (WS-NOVO-PAGTO-PAGO
+                          OR WS-NOVO-PAGTO-CANCELADO)
+                     MOVE 'S' TO WS-TRANSICAO-PAGTO
+                WHEN OTHER
+                     MOVE 'N' TO WS-TRANSICAO-PAGTO
+            END-EVALUATE.
+
+       P472-DESCREVE-STATUS-PAGTO.
+            EVALUATE TRUE
+                WHEN CSV-PAGTO-PENDENTE
+                     MOVE 'PENDENTE'  TO WS-STATUS-PAGTO-DESC
+                WHEN CSV-PAGTO-FATURADO
+                     MOVE 'FATURADO'  TO WS-STATUS-PAGTO-DESC
+                WHEN CSV-PAGTO-PAGO
+                     MOVE 'PAGO'      TO WS-STATUS-PAGTO-DESC
+                WHEN CSV-PAGTO-ATRASADO
+                     MOVE 'ATRASADO'  TO WS-STATUS-PAGTO-DESC
+                WHEN CSV-PAGTO-CANCELADO
+                     MOVE 'CANCELADO' TO WS-STATUS-PAGTO-DESC
+                WHEN OTHER
+                     MOVE 'INDEFINIDO' TO WS-STATUS-PAGTO-DESC
+            END-EVALUATE.
+
+       P474-CONVERTE-VALOR-BRL.
+            MOVE ZEROS TO WS-VALOR-CONTRATO-BRL
+            MOVE 'N'   TO WS-MOEDA-ACHADA
+            PERFORM VARYING WS-IDX-MOEDA FROM 1 BY 1
+                    UNTIL WS-IDX-MOEDA > 3 OR WS-MOEDA-ACHADA-SIM
+                IF CSV-MOEDA-CONTRATO = WS-COTACAO-MOEDA(WS-IDX-MOEDA)
+                   COMPUTE WS-VALOR-CONTRATO-BRL =
+                           CSV-VALOR-CONTRATO *
+                           WS-COTACAO-VALOR(WS-IDX-MOEDA)
+                   MOVE 'S' TO WS-MOEDA-ACHADA
+                END-IF
+            END-PERFORM.
+
+       P475-VALIDA-MOEDA.
+            MOVE SPACES TO WS-MOEDA-CRITICA
+            PERFORM UNTIL WS-MOEDA-VALIDA
+                DISPLAY 'INFORME A MOEDA DO CONTRATO (BRL/USD/EUR): '
+                ACCEPT CSV-MOEDA-CONTRATO
+                MOVE CSV-MOEDA-CONTRATO TO WS-MOEDA-CRITICA
+                IF NOT WS-MOEDA-VALIDA
+                   DISPLAY 'MOEDA INVALIDA: ' CSV-MOEDA-CONTRATO
+                           ' - INFORME BRL, USD OU EUR.'
+                END-IF
+            END-PERFORM.
+
+       P310-VALIDA-UF.
+            MOVE 'N' TO WS-UF-CRITICA
+            PERFORM UNTIL WS-UF-VALIDA
+                DISPLAY 'INFORME A UF (SIGLA VALIDA): '
+                ACCEPT CSV-UF
+                MOVE CSV-UF TO WS-UF-CRITICA
+                IF NOT WS-UF-VALIDA
+                   DISPLAY 'UF INVALIDA: ' CSV-UF
+                           ' - INFORME UMA SIGLA DE ESTADO VALIDA.'
+                   MOVE CSV-CODIGO TO WS-ERL-CHAVE
+                   MOVE 'UF INVALIDA' TO WS-ERL-MOTIVO
+                   PERFORM P8200-GRAVA-ERRO-LOG
+                END-IF
+            END-PERFORM.
+
+       P320-VALIDA-FONE.
+            MOVE 'N' TO WS-FONE-VALIDO
+            PERFORM UNTIL WS-FONE-OK
+                DISPLAY 'INFORME O TELEFONE (SOMENTE NUMEROS, MIN. '
+                        WS-FONE-MIN-DIGITOS ' DIGITOS): '
+                ACCEPT CSV-FONE
+
+                MOVE ZEROS TO WS-FONE-DIGITOS
+                INSPECT CSV-FONE TALLYING WS-FONE-DIGITOS
+                        FOR CHARACTERS BEFORE INITIAL SPACE
+
+                IF CSV-FONE IS NUMERIC
+                   AND WS-FONE-DIGITOS >= WS-FONE-MIN-DIGITOS
+                   MOVE 'S' TO WS-FONE-VALIDO
+                ELSE
+                   DISPLAY 'TELEFONE INVALIDO - INFORME APENAS '
+                           'DIGITOS, NO MINIMO ' WS-FONE-MIN-DIGITOS
+                   MOVE CSV-CODIGO TO WS-ERL-CHAVE
+                   MOVE 'TELEFONE INVALIDO' TO WS-ERL-MOTIVO
+                   PERFORM P8200-GRAVA-ERRO-LOG
+                END-IF
+            END-PERFORM.
+
+       P330-VALIDA-NOME.
+            MOVE 1 TO WS-QTD-DIGITOS
+            PERFORM UNTIL WS-QTD-DIGITOS = 0
+                    AND WS-QTD-PONTO-VIRGULA = 0
+                DISPLAY 'INFORME O NOME COMPLETO (SEM DIGITOS): '
+                MOVE SPACES TO WS-NOME-COMPLETO
+                ACCEPT WS-NOME-COMPLETO
+
+                MOVE SPACES TO WS-CAMPO-VALIDACAO
+                MOVE WS-NOME-COMPLETO TO WS-CAMPO-VALIDACAO
+                MOVE LENGTH OF WS-NOME-COMPLETO TO WS-TAM-CAMPO
+
+                CALL 'FLDVALID' USING WS-CAMPO-VALIDACAO
+                                      WS-TAM-CAMPO
+                                      WS-QTD-LETRAS
+                                      WS-QTD-DIGITOS
+                                      WS-QTD-INVALIDOS
+
+                MOVE ZEROS TO WS-QTD-PONTO-VIRGULA
+                INSPECT WS-NOME-COMPLETO TALLYING WS-QTD-PONTO-VIRGULA
+                        FOR ALL ';'
+
+                IF WS-QTD-DIGITOS NOT = 0
+                   DISPLAY 'NOME INVALIDO - NAO PODE CONTER NUMEROS.'
+                   MOVE CSV-CODIGO TO WS-ERL-CHAVE
+                   MOVE 'NOME CONTEM NUMEROS' TO WS-ERL-MOTIVO
+                   PERFORM P8200-GRAVA-ERRO-LOG
+                END-IF
+                IF WS-QTD-PONTO-VIRGULA NOT = 0
+                   DISPLAY 'NOME INVALIDO - NAO PODE CONTER '
+                           'PONTO-E-VIRGULA.'
+                   MOVE CSV-CODIGO TO WS-ERL-CHAVE
+                   MOVE 'NOME CONTEM PONTO-E-VIRGULA' TO WS-ERL-MOTIVO
+                   PERFORM P8200-GRAVA-ERRO-LOG
+                END-IF
+            END-PERFORM
+
+            MOVE SPACES TO CSV-NOME
+            UNSTRING WS-NOME-COMPLETO
+                     DELIMITED BY SPACES
+                     INTO CSV-NOME-PRIMEIRO
+                          CSV-NOME-MEIO
+                          CSV-NOME-ULTIMO
+            END-UNSTRING
+
+            MOVE ZEROS TO WS-QTD-CARACTERES
+            INSPECT CSV-NOME-PRIMEIRO TALLYING WS-QTD-CARACTERES
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+            IF WS-QTD-CARACTERES > WS-LIM-NOME-PRIMEIRO
+               COMPUTE WS-LIM-PLUS1 = WS-LIM-NOME-PRIMEIRO + 1
+               MOVE SPACES TO CSV-NOME-PRIMEIRO(WS-LIM-PLUS1:)
+               DISPLAY 'AVISO - PRIMEIRO NOME CORTADO EM '
+                       WS-LIM-NOME-PRIMEIRO ' POSICOES (LIMITE '
+                       'CONFIGURADO EM WIDTHCFG.dat).'
+               MOVE CSV-CODIGO TO WS-ERL-CHAVE
+               MOVE 'PRIMEIRO NOME CORTADO PELO WIDTHCFG'
+                    TO WS-ERL-MOTIVO
+               PERFORM P8200-GRAVA-ERRO-LOG
+            END-IF
+
+            MOVE ZEROS TO WS-QTD-CARACTERES
+            INSPECT CSV-NOME-MEIO TALLYING WS-QTD-CARACTERES
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+            IF WS-QTD-CARACTERES > WS-LIM-NOME-MEIO
+               COMPUTE WS-LIM-PLUS1 = WS-LIM-NOME-MEIO + 1
+               MOVE SPACES TO CSV-NOME-MEIO(WS-LIM-PLUS1:)
+               DISPLAY 'AVISO - NOME DO MEIO CORTADO EM '
+                       WS-LIM-NOME-MEIO ' POSICOES (LIMITE '
+                       'CONFIGURADO EM WIDTHCFG.dat).'
+               MOVE CSV-CODIGO TO WS-ERL-CHAVE
+               MOVE 'NOME DO MEIO CORTADO PELO WIDTHCFG'
+                    TO WS-ERL-MOTIVO
+               PERFORM P8200-GRAVA-ERRO-LOG
+            END-IF
+
+            MOVE ZEROS TO WS-QTD-CARACTERES
+            INSPECT CSV-NOME-ULTIMO TALLYING WS-QTD-CARACTERES
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+            IF WS-QTD-CARACTERES > WS-LIM-NOME-ULTIMO
+               COMPUTE WS-LIM-PLUS1 = WS-LIM-NOME-ULTIMO + 1
+               MOVE SPACES TO CSV-NOME-ULTIMO(WS-LIM-PLUS1:)
+               DISPLAY 'AVISO - SOBRENOME CORTADO EM '
+                       WS-LIM-NOME-ULTIMO ' POSICOES (LIMITE '
+                       'CONFIGURADO EM WIDTHCFG.dat).'
+               MOVE CSV-CODIGO TO WS-ERL-CHAVE
+               MOVE 'SOBRENOME CORTADO PELO WIDTHCFG'
+                    TO WS-ERL-MOTIVO
+               PERFORM P8200-GRAVA-ERRO-LOG
+            END-IF.
+
+       P340-VALIDA-ENDERECO.
+            MOVE 1 TO WS-QTD-INVALIDOS
+            PERFORM UNTIL WS-QTD-INVALIDOS = 0
+                    AND WS-QTD-PONTO-VIRGULA = 0
+                DISPLAY 'INFORME O ENDERECO: '
+                ACCEPT CSV-ENDERECO
+
+                MOVE SPACES TO WS-CAMPO-VALIDACAO
+                MOVE CSV-ENDERECO TO WS-CAMPO-VALIDACAO
+                MOVE LENGTH OF CSV-ENDERECO TO WS-TAM-CAMPO
+
+                CALL 'FLDVALID' USING WS-CAMPO-VALIDACAO
+                                      WS-TAM-CAMPO
+                                      WS-QTD-LETRAS
+                                      WS-QTD-DIGITOS
+                                      WS-QTD-INVALIDOS
+
+                MOVE ZEROS TO WS-QTD-PONTO-VIRGULA
+                INSPECT CSV-ENDERECO TALLYING WS-QTD-PONTO-VIRGULA
+                        FOR ALL ';'
+
+                IF WS-QTD-INVALIDOS NOT = 0
+                   DISPLAY 'ENDERECO INVALIDO - CONTEM CARACTERE '
+                           'DE CONTROLE OU NAO IMPRIMIVEL.'
+                   MOVE CSV-CODIGO TO WS-ERL-CHAVE
+                   MOVE 'ENDERECO COM CARACTERE INVALIDO'
+                        TO WS-ERL-MOTIVO
+                   PERFORM P8200-GRAVA-ERRO-LOG
+                END-IF
+                IF WS-QTD-PONTO-VIRGULA NOT = 0
+                   DISPLAY 'ENDERECO INVALIDO - NAO PODE CONTER '
+                           'PONTO-E-VIRGULA.'
+                   MOVE CSV-CODIGO TO WS-ERL-CHAVE
+                   MOVE 'ENDERECO CONTEM PONTO-E-VIRGULA'
+                        TO WS-ERL-MOTIVO
+                   PERFORM P8200-GRAVA-ERRO-LOG
+                END-IF
+            END-PERFORM
+
+            MOVE ZEROS TO WS-QTD-CARACTERES
+            INSPECT CSV-ENDERECO TALLYING WS-QTD-CARACTERES
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+            IF WS-QTD-CARACTERES > WS-LIM-ENDERECO
+               COMPUTE WS-LIM-PLUS1 = WS-LIM-ENDERECO + 1
+               MOVE SPACES TO CSV-ENDERECO(WS-LIM-PLUS1:)
+               DISPLAY 'AVISO - ENDERECO CORTADO EM ' WS-LIM-ENDERECO
+                       ' POSICOES (LIMITE CONFIGURADO EM '
+                       'WIDTHCFG.dat).'
+               MOVE CSV-CODIGO TO WS-ERL-CHAVE
+               MOVE 'ENDERECO CORTADO PELO WIDTHCFG' TO WS-ERL-MOTIVO
+               PERFORM P8200-GRAVA-ERRO-LOG
+            END-IF.
+
+       P350-VALIDA-CIDADE.
+            MOVE 1 TO WS-QTD-PONTO-VIRGULA
+            PERFORM UNTIL WS-QTD-PONTO-VIRGULA = 0
+                DISPLAY 'INFORME A CIDADE: '
+                ACCEPT CSV-CIDADE
+
+                MOVE ZEROS TO WS-QTD-PONTO-VIRGULA
+                INSPECT CSV-CIDADE TALLYING WS-QTD-PONTO-VIRGULA
+                        FOR ALL ';'
+
+                IF WS-QTD-PONTO-VIRGULA NOT = 0
+                   DISPLAY 'CIDADE INVALIDA - NAO PODE CONTER '
+                           'PONTO-E-VIRGULA.'
+                END-IF
+            END-PERFORM
+
+            MOVE ZEROS TO WS-QTD-CARACTERES
+            INSPECT CSV-CIDADE TALLYING WS-QTD-CARACTERES
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+            IF WS-QTD-CARACTERES > WS-LIM-CIDADE
+               COMPUTE WS-LIM-PLUS1 = WS-LIM-CIDADE + 1
+               MOVE SPACES TO CSV-CIDADE(WS-LIM-PLUS1:)
+               DISPLAY 'AVISO - CIDADE CORTADA EM ' WS-LIM-CIDADE
+                       ' POSICOES (LIMITE CONFIGURADO EM '
+                       'WIDTHCFG.dat).'
+               MOVE CSV-CODIGO TO WS-ERL-CHAVE
+               MOVE 'CIDADE CORTADA PELO WIDTHCFG' TO WS-ERL-MOTIVO
+               PERFORM P8200-GRAVA-ERRO-LOG
+            END-IF.
+
+       P360-VALIDA-EMAIL.
+            MOVE 'N' TO WS-EMAIL-VALIDO
+            PERFORM UNTIL WS-EMAIL-OK
+                DISPLAY 'INFORME O E-MAIL (USUARIO@DOMINIO): '
+                ACCEPT CSV-EMAIL
+
+                CALL 'EMAIL-CHECK' USING CSV-EMAIL
+                                          WS-EMAIL-VALIDO
+
+                IF NOT WS-EMAIL-OK
+                   DISPLAY 'E-MAIL INVALIDO - INFORME NO FORMATO '
+                           'USUARIO@DOMINIO.COM'
+                   MOVE CSV-CODIGO TO WS-ERL-CHAVE
+                   MOVE 'E-MAIL INVALIDO' TO WS-ERL-MOTIVO
+                   PERFORM P8200-GRAVA-ERRO-LOG
+                END-IF
+            END-PERFORM.
+
+      ******************************************************************
+      * P500-EXCLUIR
+      * A exclusao e logica, nao fisica: o registro permanece no
+      * CUSTOMER-MASTER com CSV-STATUS-REGISTRO marcado como EXCLUIDO,
+      * podendo ser desfeita pela OPCAO 8 (P510-REATIVAR) enquanto nao
+      * cair na faixa de retencao do PURGE-OLD-CONTACTS, que e quem
+      * de fato remove o registro do arquivo.
+      ******************************************************************
+       P500-EXCLUIR.
+            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
+            ACCEPT CSV-CODIGO
+
+            READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+            IF WS-CUST-NAO-EXISTE
+               DISPLAY 'CLIENTE NAO ENCONTRADO.'
+            ELSE
+               IF CSV-REGISTRO-EXCLUIDO
+                  DISPLAY 'CLIENTE JA ESTA EXCLUIDO.'
+               ELSE
+                  DISPLAY 'CONFIRMA EXCLUSAO DE ' CSV-NOME ' (S/N): '
+                  ACCEPT WS-CONFIRMA
+                  IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+                     MOVE CSV-CODIGO TO WS-TRN-CHAVE
+                     MOVE 'EXCLUIR' TO WS-TRN-ACAO
+                     PERFORM P8700-GRAVA-TRANS-LOG
+
+                     SET CSV-REGISTRO-EXCLUIDO TO TRUE
+                     REWRITE CUSTOMER-RECORD
+                     IF WS-CUST-OK
+                        ADD 1 TO WS-QTD-EXCLUIDOS
+                        PERFORM P8400-GRAVA-CHECKPOINT
+                        DISPLAY 'CLIENTE EXCLUIDO COM SUCESSO.'
+                     ELSE
+                        ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                        DISPLAY 'ERRO AO EXCLUIR - STATUS '
+                                WS-CUST-STATUS
+                     END-IF
+                  ELSE
+                     DISPLAY 'EXCLUSAO CANCELADA.'
+                  END-IF
+               END-IF
+            END-IF.
+
+      ******************************************************************
+      * P510-REATIVAR
+      * Desfaz a exclusao logica feita por P500-EXCLUIR, desde que o
+      * registro ainda nao tenha entrado na faixa de retencao usada
+      * pelo PURGE-OLD-CONTACTS - passado esse prazo o job de retencao
+      * pode ja ter arquivado e removido o registro do arquivo.
+      ******************************************************************
+       P510-REATIVAR.
+            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
+            ACCEPT CSV-CODIGO
+
+            READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+            IF WS-CUST-NAO-EXISTE
+               DISPLAY 'CLIENTE NAO ENCONTRADO.'
+            ELSE
+               IF NOT CSV-REGISTRO-EXCLUIDO
+                  DISPLAY 'CLIENTE JA ESTA ATIVO.'
+               ELSE
+                  ACCEPT WS-DATA-ISO FROM DATE YYYYMMDD
+                  SUBTRACT WS-ANOS-RETENCAO FROM WS-DATA-ISO-AAAA
+                  MOVE WS-DATA-ISO TO WS-DATA-LIMITE
+
+                  IF CSV-DATA-CRIACAO < WS-DATA-LIMITE
+                     DISPLAY 'CLIENTE FORA DO PRAZO DE RETENCAO - NAO '
+                             'PODE MAIS SER REATIVADO.'
+                  ELSE
+                     MOVE CSV-CODIGO TO WS-TRN-CHAVE
+                     MOVE 'REATIVAR' TO WS-TRN-ACAO
+                     PERFORM P8700-GRAVA-TRANS-LOG
+
+                     SET CSV-REGISTRO-ATIVO TO TRUE
+                     REWRITE CUSTOMER-RECORD
+                     IF WS-CUST-OK
+                        ADD 1 TO WS-QTD-ALTERADOS
+                        PERFORM P8400-GRAVA-CHECKPOINT
+                        DISPLAY 'CLIENTE REATIVADO COM SUCESSO.'
+                     ELSE
+                        ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                        DISPLAY 'ERRO AO REATIVAR - STATUS '
+                                WS-CUST-STATUS
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF.
+
+       P600-CONSULTAR.
+            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
+            ACCEPT CSV-CODIGO
+
+            READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+            IF WS-CUST-NAO-EXISTE
+               DISPLAY 'CLIENTE NAO ENCONTRADO.'
+            ELSE
+               DISPLAY 'CODIGO....: ' CSV-CODIGO
+               DISPLAY 'NOME......: ' CSV-NOME
+               DISPLAY 'ENDERECO..: ' CSV-ENDERECO
+               DISPLAY 'CIDADE....: ' CSV-CIDADE
+               DISPLAY 'UF........: ' CSV-UF
+               DISPLAY 'TELEFONE..: ' CSV-FONE
+               DISPLAY 'E-MAIL....: ' CSV-EMAIL
+
+               MOVE CSV-DATA-CRIACAO TO WS-DATA-ISO
+               PERFORM P8200-CONVERTE-ISO-PARA-BR
+               DISPLAY 'INCLUIDO EM: ' WS-DATA-BR
+                       ' AS ' CSV-HORA-CRIACAO
+
+               MOVE CSV-VALOR-CONTRATO TO WS-VALOR-CONTRATO-ED
+               DISPLAY 'VALOR CONTRATO: ' WS-VALOR-CONTRATO-ED
+                       ' ' CSV-MOEDA-CONTRATO
+
+               IF NOT CSV-MOEDA-BRL
+                  PERFORM P474-CONVERTE-VALOR-BRL
+                  MOVE WS-VALOR-CONTRATO-BRL
+                       TO WS-VALOR-CONTRATO-BRL-ED
+                  DISPLAY 'EQUIVALENTE EM BRL: '
+                          WS-VALOR-CONTRATO-BRL-ED
+               END-IF
+
+               PERFORM P472-DESCREVE-STATUS-PAGTO
+               DISPLAY 'STATUS PAGTO..: ' WS-STATUS-PAGTO-DESC
+
+               IF CSV-REGISTRO-EXCLUIDO
+                  DISPLAY 'STATUS CADASTRO: EXCLUIDO'
+               ELSE
+                  DISPLAY 'STATUS CADASTRO: ATIVO'
+               END-IF
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               CLOSE ERROR-LOG
+               CLOSE TRANS-LOG
+               DISPLAY ' '
+               DISPLAY 'RESUMO DA SESSAO:'
+               DISPLAY 'INCLUSOES.: ' WS-QTD-INCLUIDOS
+               DISPLAY 'ALTERACOES: ' WS-QTD-ALTERADOS
+               DISPLAY 'EXCLUSOES.: ' WS-QTD-EXCLUIDOS
+
+               IF WS-QTD-ERROS-GRAVACAO > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+           COPY AUDPARA.
+           COPY DTCONVP.
+           COPY ERRLOGPA.
+           COPY TRANSLPA.
+           COPY OPERTBPA.
+
+       END PROGRAM PROGCSV.
