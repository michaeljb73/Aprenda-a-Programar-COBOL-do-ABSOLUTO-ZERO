@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Utilitario batch de conversao de extratos de clientes
+      *            de sistemas parceiros. Le um arquivo sequencial no
+      *            layout antigo (ordem de campos de WS-LAYOUT-1 do
+      *            EX_CORR_01/EX_CORR_03) e regrava no layout novo
+      *            (ordem de WS-LAYOUT-2), usando MOVE CORRESPONDING
+      *            para nao depender da ordem fisica dos campos.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAYOUT-CONV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ENTRADA ASSIGN TO
+           'src\assets\LAYOUT1.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ENTRADA-STATUS.
+
+           SELECT ARQ-SAIDA ASSIGN TO
+           'src\assets\LAYOUT2.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SAIDA-STATUS.
+
+           COPY ERRLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * LAYOUT ANTIGO (FORMATO RECEBIDO DO PARCEIRO)
+       FD  ARQ-ENTRADA.
+       01  REG-ENTRADA.
+           03  NOME                 PIC X(30).
+           03  ENDERECO             PIC X(20).
+           03  TELEFONE             PIC X(20).
+           03  EMAIL                PIC X(20).
+           03  CIDADE               PIC X(30).
+           03  ESTADO               PIC X(30).
+
+      * LAYOUT NOVO (FORMATO USADO PELO NOSSO CADASTRO)
+       FD  ARQ-SAIDA.
+       01  REG-SAIDA.
+           03  NOME                 PIC X(30).
+           03  ENDERECO             PIC X(20).
+           03  EMAIL                PIC X(20).
+           03  ESTADO               PIC X(30).
+           03  CIDADE               PIC X(30).
+           03  TELEFONE             PIC X(20).
+
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-FIM-ARQUIVO           PIC X(01)   VALUE 'N'.
+           88  WS-FIM-SIM                       VALUE 'S'.
+       77  WS-QTD-CONVERTIDOS       PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-REJEITADOS        PIC 9(07)   VALUE ZEROS COMP.
+
+       77  WS-ENTRADA-STATUS        PIC X(02)   VALUE SPACES.
+           88  WS-ENTRADA-OK                    VALUE '00'.
+       77  WS-SAIDA-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-SAIDA-OK                      VALUE '00'.
+       77  WS-ABRIU-OK              PIC X(01)   VALUE 'S'.
+           88  WS-ABRIU-SEM-ERRO                VALUE 'S'.
+
+      * LOG DE ERROS/REJEICOES COMPARTILHADO (COPYBOOKS ERRLOG*)
+           COPY ERRLOGWS.
+       77  WS-ERL-PROGRAMA          PIC X(08)   VALUE 'LAYOUTCV'.
+
+      * CRITICA DE PONTO-E-VIRGULA EMBUTIDO NO REGISTRO DE ENTRADA, JA
+      * QUE UM ';' NUM DESSES CAMPOS QUEBRARIA O UNSTRING DELIMITADO
+      * POR ';' USADO MAIS ADIANTE POR QUEM CONSOME O EXTRATO CSV
+       77  WS-QTD-PONTO-VIRGULA     PIC 9(03)   VALUE ZEROS COMP.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF WS-ABRIU-SEM-ERRO
+               PERFORM P200-CONVERTE UNTIL WS-FIM-SIM
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT  ARQ-ENTRADA
+            OPEN OUTPUT ARQ-SAIDA
+            OPEN EXTEND ERROR-LOG
+            IF NOT WS-ENTRADA-OK OR NOT WS-SAIDA-OK OR NOT WS-ERRLOG-OK
+               MOVE 'N' TO WS-ABRIU-OK
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - ENTRADA: '
+                       WS-ENTRADA-STATUS ' SAIDA: ' WS-SAIDA-STATUS
+                       ' LOG DE ERROS: ' WS-ERRLOG-STATUS
+            END-IF.
+
+       P200-CONVERTE.
+            READ ARQ-ENTRADA
+                 AT END SET WS-FIM-SIM TO TRUE
+            END-READ
+
+            IF NOT WS-FIM-SIM
+               MOVE ZEROS TO WS-QTD-PONTO-VIRGULA
+               INSPECT REG-ENTRADA TALLYING WS-QTD-PONTO-VIRGULA
+                       FOR ALL ';'
+
+               IF WS-QTD-PONTO-VIRGULA NOT = 0
+                  ADD 1 TO WS-QTD-REJEITADOS
+                  MOVE NOME IN REG-ENTRADA(1:10) TO WS-ERL-CHAVE
+                  MOVE 'REGISTRO CONTEM PONTO-E-VIRGULA'
+                       TO WS-ERL-MOTIVO
+                  PERFORM P8200-GRAVA-ERRO-LOG
+               ELSE
+                  MOVE SPACES TO REG-SAIDA
+                  MOVE CORRESPONDING REG-ENTRADA TO REG-SAIDA
+                  WRITE REG-SAIDA
+                  ADD 1 TO WS-QTD-CONVERTIDOS
+               END-IF
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ABRIU-SEM-ERRO
+               CLOSE ARQ-ENTRADA
+               CLOSE ARQ-SAIDA
+               CLOSE ERROR-LOG
+            END-IF
+            DISPLAY 'REGISTROS CONVERTIDOS: ' WS-QTD-CONVERTIDOS
+            DISPLAY 'REGISTROS REJEITADOS.: ' WS-QTD-REJEITADOS
+
+            IF NOT WS-ABRIU-SEM-ERRO
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               IF WS-QTD-REJEITADOS > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+           COPY ERRLOGPA.
+
+       END PROGRAM LAYOUT-CONV.
