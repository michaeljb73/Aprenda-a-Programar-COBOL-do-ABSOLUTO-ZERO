@@ -0,0 +1,247 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Relatorio do cadastro de clientes agrupado por UF,
+      *            com subtotal de valor de contrato por estado e total
+      *            geral ao final. O CUSTOMER-MASTER e lido pela chave
+      *            primaria (codigo do cliente), portanto os registros
+      *            sao ordenados por UF via SORT antes da impressao.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Versao inicial.
+      * 08/08/2026  MJB  Incluido PERFORM P8100-IMPRIME-CABECALHO antes
+      *                  do laco de impressao, como os demais relatorios
+      *                  que usam PAGECTWS/PAGECTPA ja fazem - sem isso
+      *                  o relatorio comecava a imprimir detalhe sem
+      *                  cabecalho, e "PAGINA 1" so aparecia depois de
+      *                  55 linhas.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-GEN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT WORK-UF ASSIGN TO
+           'src\assets\WKUF.tmp'.
+
+           SELECT RELATORIO ASSIGN TO
+           'src\assets\RELUF.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RELATORIO-STATUS.
+
+           COPY PERFLSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  PERF-LOG.
+           COPY PERFLOG.
+
+       SD  WORK-UF.
+       01  REG-WORK-UF.
+           05  WUF-UF                  PIC X(02).
+           05  WUF-CODIGO              PIC 9(06).
+           05  WUF-NOME                PIC X(32).
+           05  WUF-VALOR               PIC 9(09)V99.
+
+       FD  RELATORIO.
+       01  REG-RELATORIO               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * STATUS DO ARQUIVO INDEXADO, LIDO NA FASE DE EXTRACAO DO SORT
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-SORT-FIM-SW          PIC X(01)   VALUE 'N'.
+           88  WS-SORT-FIM                     VALUE 'S'.
+
+       77  WS-NOME-COMPLETO        PIC X(32)   VALUE SPACES.
+
+      * CONTROLE DE QUEBRA POR UF
+       77  WS-UF-QUEBRA            PIC X(02)   VALUE SPACES.
+       77  WS-SUBTOTAL-UF          PIC 9(09)V99 VALUE ZEROS.
+       77  WS-TOTAL-GERAL          PIC 9(09)V99 VALUE ZEROS.
+       77  WS-SUBTOTAL-ED          PIC $$$.$$$.$$9,99.
+       77  WS-TOTAL-GERAL-ED       PIC $$$.$$$.$$9,99.
+
+      * STATUS DO RELATORIO E CHAVE PARA O RETURN-CODE FINAL
+       77  WS-RELATORIO-STATUS     PIC X(02)   VALUE SPACES.
+           88  WS-RELATORIO-OK                 VALUE '00'.
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM            VALUE 'S'.
+
+      * CONTROLE DE PAGINACAO (COPYBOOKS PAGECT*)
+           COPY PAGECTWS.
+
+      * LOG DE DESEMPENHO POR FASE COMPARTILHADO (COPYBOOKS PERFL*)
+           COPY PERFLWS.
+       77  WS-PRF-PROGRAMA         PIC X(08)   VALUE 'REPORTGN'.
+
+       PROCEDURE DIVISION.
+
+      * FASE DE EXTRACAO - LE O CADASTRO-MESTRE E ALIMENTA O SORT
+       S1-EXTRACAO SECTION.
+       P000-MAINLINE.
+            OPEN EXTEND PERF-LOG
+
+            SORT WORK-UF ON ASCENDING KEY WUF-UF
+                 INPUT PROCEDURE IS P200-EXTRAI-CLIENTES
+                 OUTPUT PROCEDURE IS P300-EMITE-RELATORIO
+
+            IF WS-PERFLOG-OK
+               CLOSE PERF-LOG
+            END-IF
+
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF
+            GOBACK.
+
+       P200-EXTRAI-CLIENTES.
+            MOVE 'EXTRACAO' TO WS-PRF-SECAO
+            PERFORM P8600-MARCA-INICIO-FASE
+            OPEN INPUT CUSTOMER-MASTER
+            IF NOT WS-CUST-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               SET WS-CUST-FIM-ARQUIVO TO TRUE
+               DISPLAY 'ERRO AO ABRIR CUSTOMER-MASTER - STATUS '
+                       WS-CUST-STATUS
+            ELSE
+               PERFORM P210-LE-E-LIBERA-CLIENTE
+                       UNTIL WS-CUST-FIM-ARQUIVO
+            END-IF
+            CLOSE CUSTOMER-MASTER
+            PERFORM P8650-GRAVA-DURACAO-FASE.
+
+       P210-LE-E-LIBERA-CLIENTE.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               MOVE SPACES TO WS-NOME-COMPLETO
+               STRING CSV-NOME-PRIMEIRO DELIMITED BY SPACE
+                      ' '                DELIMITED BY SIZE
+                      CSV-NOME-MEIO      DELIMITED BY SPACE
+                      ' '                DELIMITED BY SIZE
+                      CSV-NOME-ULTIMO    DELIMITED BY SPACE
+                      INTO WS-NOME-COMPLETO
+               END-STRING
+
+               MOVE CSV-UF          TO WUF-UF
+               MOVE CSV-CODIGO      TO WUF-CODIGO
+               MOVE WS-NOME-COMPLETO TO WUF-NOME
+               MOVE CSV-VALOR-CONTRATO TO WUF-VALOR
+               RELEASE REG-WORK-UF
+            END-IF.
+
+      * FASE DE EMISSAO - CONSOME O SORT E IMPRIME O RELATORIO POR UF
+       S2-EMISSAO SECTION.
+       P300-EMITE-RELATORIO.
+            MOVE 'EMISSAO' TO WS-PRF-SECAO
+            PERFORM P8600-MARCA-INICIO-FASE
+
+            OPEN OUTPUT RELATORIO
+            IF NOT WS-RELATORIO-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR RELATORIO - STATUS '
+                       WS-RELATORIO-STATUS
+            ELSE
+               MOVE SPACES TO WS-UF-QUEBRA
+               PERFORM P8100-IMPRIME-CABECALHO
+               PERFORM P310-RETORNA-E-IMPRIME UNTIL WS-SORT-FIM
+
+               IF WS-UF-QUEBRA NOT = SPACES
+                  PERFORM P320-IMPRIME-SUBTOTAL
+               END-IF
+
+               PERFORM P330-IMPRIME-TOTAL-GERAL
+               CLOSE RELATORIO
+            END-IF
+
+            PERFORM P8650-GRAVA-DURACAO-FASE.
+
+       P310-RETORNA-E-IMPRIME.
+            RETURN WORK-UF
+                 AT END SET WS-SORT-FIM TO TRUE
+            END-RETURN
+
+            IF NOT WS-SORT-FIM
+               IF WUF-UF NOT = WS-UF-QUEBRA AND WS-UF-QUEBRA NOT = SPACES
+                  PERFORM P320-IMPRIME-SUBTOTAL
+               END-IF
+               MOVE WUF-UF TO WS-UF-QUEBRA
+
+               PERFORM P8300-CONTROLA-PAGINA
+
+               MOVE SPACES TO REG-RELATORIO
+               STRING 'COD: '     DELIMITED BY SIZE
+                      WUF-CODIGO  DELIMITED BY SIZE
+                      '  NOME: '  DELIMITED BY SIZE
+                      WUF-NOME    DELIMITED BY SIZE
+                      '  UF: '    DELIMITED BY SIZE
+                      WUF-UF      DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+               WRITE REG-RELATORIO
+
+               ADD WUF-VALOR TO WS-SUBTOTAL-UF
+               ADD WUF-VALOR TO WS-TOTAL-GERAL
+            END-IF.
+
+       P320-IMPRIME-SUBTOTAL.
+            MOVE WS-SUBTOTAL-UF TO WS-SUBTOTAL-ED
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'SUBTOTAL UF ' DELIMITED BY SIZE
+                   WS-UF-QUEBRA   DELIMITED BY SIZE
+                   ': '           DELIMITED BY SIZE
+                   WS-SUBTOTAL-ED DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+            MOVE ZEROS TO WS-SUBTOTAL-UF.
+
+       P330-IMPRIME-TOTAL-GERAL.
+            MOVE WS-TOTAL-GERAL TO WS-TOTAL-GERAL-ED
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'TOTAL GERAL: ' DELIMITED BY SIZE
+                   WS-TOTAL-GERAL-ED DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO.
+
+       P8100-IMPRIME-CABECALHO.
+            ADD 1 TO WS-NUM-PAGINA
+            MOVE WS-NUM-PAGINA TO WS-NUM-PAGINA-ED
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING '===== RELATORIO POR UF - PAGINA '
+                   DELIMITED BY SIZE
+                   WS-NUM-PAGINA-ED DELIMITED BY SIZE
+                   ' ====='          DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE ZEROS TO WS-LINHAS-PAGINA.
+
+           COPY PAGECTPA.
+           COPY PERFLPA.
+
+       END PROGRAM REPORT-GEN.
