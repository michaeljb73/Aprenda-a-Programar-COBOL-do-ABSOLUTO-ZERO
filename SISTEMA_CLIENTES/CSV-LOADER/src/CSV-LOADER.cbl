@@ -0,0 +1,411 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Reimportador do extrato ARQCSV.csv (gerado pelo
+      *            CSV-EXPORT) de volta para o cadastro-mestre. Serve
+      *            para restaurar o CUSTOMER-MASTER a partir do extrato
+      *            texto quando necessario. Registros de cabecalho e
+      *            rodape (que nao comecam pelo codigo numerico) sao
+      *            ignorados; codigos ja existentes sao atualizados,
+      *            os demais sao incluidos.
+      *
+      *            Antes de gravar qualquer coisa no cadastro-mestre, o
+      *            programa sempre faz uma pre-varredura de validacao
+      *            (UF e telefone, nos mesmos moldes do DQ-SCAN) no
+      *            arquivo inteiro. Se a pre-varredura acusar qualquer
+      *            linha invalida, a carga inteira e rejeitada, sem
+      *            gravar nenhum registro - assim um arquivo ruim nao
+      *            fica meio aplicado. Alem disso, o operador pode
+      *            pedir explicitamente o MODO DE SIMULACAO (DRY-RUN),
+      *            que roda so a pre-varredura e nunca grava, mesmo que
+      *            o arquivo esteja 100% valido.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Versao inicial.
+      * 08/08/2026  MJB  Corrigidas duas falhas em P320-PROCESSA-LINHA:
+      *                  - o ramo de cliente novo montava o registro
+      *                    campo a campo (CSV-CODIGO, depois NOME/
+      *                    ENDERECO/CIDADE/UF/FONE via P330, depois
+      *                    MOEDA/PAGTO/ATIVO/VALOR/ULTIMO-CONTATO/
+      *                    carimbo), mas nunca tocava em CSV-EMAIL - e
+      *                    como o programa nao faz INITIALIZE CUSTOMER-
+      *                    RECORD em lugar nenhum, o READ que falha (o
+      *                    codigo nao existe ainda) nao limpa a area de
+      *                    registro, entao o WRITE gravava o novo
+      *                    cliente com o CSV-EMAIL que tivesse sobrado
+      *                    do ultimo READ/WRITE bem-sucedido de OUTRO
+      *                    cliente. Incluido INITIALIZE CUSTOMER-RECORD
+      *                    no inicio deste ramo;
+      *                  - nem este ramo nem o de cliente existente
+      *                    verificavam CSV-REGISTRO-EXCLUIDO antes de
+      *                    regravar NOME/ENDERECO/CIDADE/UF/FONE - mesma
+      *                    trava ja incluida em CONTACT-LOG.cbl e
+      *                    ORDER-ENTRY.cbl para o mesmo padrao de LEIA-
+      *                    DEPOIS-REGRAVE. Incluida no ramo de cliente
+      *                    existente (o unico dos dois que reescreve um
+      *                    registro ja no arquivo); a linha e contada
+      *                    a parte e registrada no ERROR-LOG, sem
+      *                    interromper a carga do restante do arquivo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-LOADER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT ARQCSV ASSIGN TO
+           'src\assets\ARQCSV.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ARQCSV-STATUS.
+
+           SELECT RELATORIO ASSIGN TO
+           'src\assets\CARGACSV.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RELATORIO-STATUS.
+
+           COPY ERRLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  ARQCSV.
+       01  REG-CSV                 PIC X(80).
+
+       FD  RELATORIO.
+       01  REG-RELATORIO           PIC X(80).
+
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+           COPY CSVLAY.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-NAO-CRIADO              VALUE '35'.
+
+       77  WS-ARQCSV-FIM-SW        PIC X(01)   VALUE 'N'.
+           88  WS-ARQCSV-FIM                   VALUE 'S'.
+
+       77  WS-ARQCSV-STATUS        PIC X(02)   VALUE SPACES.
+           88  WS-ARQCSV-OK                    VALUE '00'.
+
+       77  WS-RELATORIO-STATUS     PIC X(02)   VALUE SPACES.
+           88  WS-RELATORIO-OK                 VALUE '00'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       01  WS-NOME-COMPLETO         PIC X(32)   VALUE SPACES.
+
+       77  WS-QTD-LIDOS             PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-INCLUIDOS         PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-ATUALIZADOS       PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-ERROS-GRAVACAO    PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-ERROS-VALIDACAO   PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-ERROS-VALIDACAO-ED PIC 9(05)  VALUE ZEROS.
+       77  WS-QTD-EXCLUIDOS-IGNORADOS PIC 9(05) VALUE ZEROS COMP.
+       01  WS-MSG-EXCECAO           PIC X(40)   VALUE SPACES.
+
+      * LOG DE ERROS/REJEICOES COMPARTILHADO (COPYBOOKS ERRLOG*)
+           COPY ERRLOGWS.
+       77  WS-ERL-PROGRAMA         PIC X(08)   VALUE 'CSVLOADR'.
+
+      * MODO DE EXECUCAO - "S" RODA SO A PRE-VARREDURA DE VALIDACAO,
+      * SEM GRAVAR NADA NO CADASTRO-MESTRE. "N" GRAVA, DESDE QUE A
+      * PRE-VARREDURA NAO TENHA ACUSADO NENHUM ERRO.
+       77  WS-DRY-RUN-SW           PIC X(01)   VALUE 'S'.
+           88  WS-DRY-RUN                      VALUE 'S'.
+
+      * TABELA DE UF VALIDAS PARA CRITICA DE CAMPO, MESMA LISTA DO
+      * PROGCSV
+       01  WS-UF-CRITICA           PIC X(02)   VALUE SPACES.
+           88  WS-UF-VALIDA                    VALUE
+                   'AC' 'AL' 'AP' 'AM' 'BA' 'CE' 'DF' 'ES' 'GO'
+                   'MA' 'MT' 'MS' 'MG' 'PA' 'PB' 'PR' 'PE' 'PI'
+                   'RJ' 'RN' 'RS' 'RO' 'RR' 'SC' 'SP' 'SE' 'TO'.
+
+      * CRITICA DO TELEFONE, MESMA REGRA DO PROGCSV/DQ-SCAN
+       77  WS-FONE-DIGITOS         PIC 9(02)   VALUE ZEROS COMP.
+       77  WS-FONE-MIN-DIGITOS     PIC 9(02)   VALUE 08.
+
+      * CARIMBO DE AUDITORIA PARA OS REGISTROS INCLUIDOS
+           COPY AUDSTAMP.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P050-PERGUNTA-MODO
+            PERFORM P100-PRE-VARREDURA
+            IF NOT WS-ERRO-ABERTURA-SIM
+               IF WS-DRY-RUN
+                  DISPLAY 'MODO DE SIMULACAO - NENHUM REGISTRO FOI '
+                          'GRAVADO NO CADASTRO-MESTRE.'
+               ELSE
+                  IF WS-QTD-ERROS-VALIDACAO > 0
+                     DISPLAY 'CARGA REJEITADA - CORRIJA O ARQUIVO E '
+                             'RODE NOVAMENTE.'
+                  ELSE
+                     PERFORM P300-EXECUTA-CARGA
+                  END-IF
+               END-IF
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P050-PERGUNTA-MODO.
+            DISPLAY 'RODAR EM MODO DE SIMULACAO (DRY-RUN), SEM '
+                    'GRAVAR NO CADASTRO-MESTRE? (S/N): '
+            ACCEPT WS-DRY-RUN-SW.
+
+      ******************************************************************
+      * P100-PRE-VARREDURA
+      * Le o arquivo ARQCSV do inicio ao fim validando cada linha (UF
+      * e telefone), sem gravar nada no cadastro-mestre, e produz um
+      * relatorio de pre-carga com o resultado. Roda sempre, mesmo
+      * fora do modo de simulacao, para decidir se a carga pode ou nao
+      * prosseguir.
+      ******************************************************************
+       P100-PRE-VARREDURA.
+            OPEN INPUT ARQCSV
+            OPEN OUTPUT RELATORIO
+            OPEN EXTEND ERROR-LOG
+            IF NOT WS-ARQCSV-OK OR NOT WS-RELATORIO-OK
+                     OR NOT WS-ERRLOG-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - CSV: '
+                       WS-ARQCSV-STATUS ' RELATORIO: '
+                       WS-RELATORIO-STATUS ' LOG DE ERROS: '
+                       WS-ERRLOG-STATUS
+            ELSE
+               MOVE SPACES TO REG-RELATORIO
+               STRING '===== PRE-VARREDURA DE VALIDACAO DO ARQCSV '
+                      '=====' DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+               WRITE REG-RELATORIO
+
+               MOVE 'N' TO WS-ARQCSV-FIM-SW
+               PERFORM P110-VALIDA-LINHA UNTIL WS-ARQCSV-FIM
+
+               MOVE SPACES TO REG-RELATORIO
+               IF WS-QTD-ERROS-VALIDACAO > 0
+                  MOVE WS-QTD-ERROS-VALIDACAO TO
+                       WS-QTD-ERROS-VALIDACAO-ED
+                  STRING 'RESULTADO: REPROVADO - '
+                         WS-QTD-ERROS-VALIDACAO-ED DELIMITED BY SIZE
+                         ' LINHA(S) COM ERRO' DELIMITED BY SIZE
+                         INTO REG-RELATORIO
+                  END-STRING
+               ELSE
+                  MOVE 'RESULTADO: APROVADO - NENHUM ERRO ENCONTRADO'
+                       TO REG-RELATORIO
+               END-IF
+               WRITE REG-RELATORIO
+
+               CLOSE ARQCSV
+               CLOSE RELATORIO
+               CLOSE ERROR-LOG
+            END-IF.
+
+       P110-VALIDA-LINHA.
+            READ ARQCSV
+                 AT END SET WS-ARQCSV-FIM TO TRUE
+            END-READ
+
+            IF NOT WS-ARQCSV-FIM
+               IF REG-CSV(1:6) IS NUMERIC
+                  ADD 1 TO WS-QTD-LIDOS
+                  MOVE SPACES TO WS-CSV
+                  UNSTRING REG-CSV DELIMITED BY ';'
+                           INTO WS-CSV-CODIGO
+                                WS-CSV-NOME
+                                WS-CSV-ENDERECO
+                                WS-CSV-CIDADE
+                                WS-CSV-UF
+                                WS-CSV-FONE
+                  END-UNSTRING
+
+                  PERFORM P120-VALIDA-UF
+                  PERFORM P130-VALIDA-FONE
+               END-IF
+            END-IF.
+
+       P120-VALIDA-UF.
+            MOVE WS-CSV-UF TO WS-UF-CRITICA
+            IF NOT WS-UF-VALIDA
+               MOVE 'UF INVALIDA' TO WS-MSG-EXCECAO
+               PERFORM P190-GRAVA-EXCECAO
+            END-IF.
+
+       P130-VALIDA-FONE.
+            MOVE ZEROS TO WS-FONE-DIGITOS
+            INSPECT WS-CSV-FONE TALLYING WS-FONE-DIGITOS
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+
+            IF WS-CSV-FONE IS NOT NUMERIC
+               OR WS-FONE-DIGITOS < WS-FONE-MIN-DIGITOS
+               MOVE 'TELEFONE FORA DO PADRAO' TO WS-MSG-EXCECAO
+               PERFORM P190-GRAVA-EXCECAO
+            END-IF.
+
+       P190-GRAVA-EXCECAO.
+            ADD 1 TO WS-QTD-ERROS-VALIDACAO
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'CODIGO: '   DELIMITED BY SIZE
+                   WS-CSV-CODIGO DELIMITED BY SIZE
+                   '  '         DELIMITED BY SIZE
+                   WS-MSG-EXCECAO DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE WS-CSV-CODIGO   TO WS-ERL-CHAVE
+            MOVE WS-MSG-EXCECAO  TO WS-ERL-MOTIVO
+            PERFORM P8200-GRAVA-ERRO-LOG.
+
+      ******************************************************************
+      * P300-EXECUTA-CARGA
+      * So e chamado quando a pre-varredura aprovou o arquivo inteiro.
+      * Le o ARQCSV de novo, do inicio, e desta vez grava no cadastro-
+      * mestre.
+      ******************************************************************
+       P300-EXECUTA-CARGA.
+            OPEN INPUT ARQCSV
+            OPEN I-O CUSTOMER-MASTER
+            IF WS-CUST-NAO-CRIADO
+               CLOSE CUSTOMER-MASTER
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+            END-IF
+
+            IF NOT WS-ARQCSV-OK OR NOT WS-CUST-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - CSV: '
+                       WS-ARQCSV-STATUS ' MASTER: ' WS-CUST-STATUS
+            ELSE
+               MOVE 'N' TO WS-ARQCSV-FIM-SW
+               PERFORM P310-CARREGA-LINHA UNTIL WS-ARQCSV-FIM
+               CLOSE ARQCSV
+               CLOSE CUSTOMER-MASTER
+            END-IF.
+
+       P310-CARREGA-LINHA.
+            READ ARQCSV
+                 AT END SET WS-ARQCSV-FIM TO TRUE
+            END-READ
+
+            IF NOT WS-ARQCSV-FIM
+               IF REG-CSV(1:6) IS NUMERIC
+                  PERFORM P320-PROCESSA-LINHA
+               END-IF
+            END-IF.
+
+       P320-PROCESSA-LINHA.
+            MOVE SPACES TO WS-CSV
+            UNSTRING REG-CSV DELIMITED BY ';'
+                     INTO WS-CSV-CODIGO
+                          WS-CSV-NOME
+                          WS-CSV-ENDERECO
+                          WS-CSV-CIDADE
+                          WS-CSV-UF
+                          WS-CSV-FONE
+            END-UNSTRING
+
+            MOVE SPACES     TO WS-NOME-COMPLETO
+            MOVE WS-CSV-NOME TO WS-NOME-COMPLETO
+
+            MOVE WS-CSV-CODIGO   TO CSV-CODIGO
+            READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+            IF WS-CUST-OK
+               IF CSV-REGISTRO-EXCLUIDO
+                  ADD 1 TO WS-QTD-EXCLUIDOS-IGNORADOS
+                  DISPLAY 'CODIGO ' CSV-CODIGO ' EXCLUIDO - LINHA '
+                          'IGNORADA (REATIVE NO PROGCSV, OPCAO 8, '
+                          'ANTES DE REIMPORTAR).'
+                  MOVE CSV-CODIGO TO WS-ERL-CHAVE
+                  MOVE 'LINHA IGNORADA - CLIENTE EXCLUIDO'
+                       TO WS-ERL-MOTIVO
+                  PERFORM P8200-GRAVA-ERRO-LOG
+               ELSE
+                  PERFORM P330-MONTA-REGISTRO
+                  REWRITE CUSTOMER-RECORD
+                  IF WS-CUST-OK
+                     ADD 1 TO WS-QTD-ATUALIZADOS
+                  ELSE
+                     ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                     DISPLAY 'ERRO AO ATUALIZAR CODIGO ' CSV-CODIGO
+                             ' - STATUS ' WS-CUST-STATUS
+                  END-IF
+               END-IF
+            ELSE
+               INITIALIZE CUSTOMER-RECORD
+               MOVE WS-CSV-CODIGO TO CSV-CODIGO
+               PERFORM P330-MONTA-REGISTRO
+               SET CSV-MOEDA-BRL      TO TRUE
+               SET CSV-PAGTO-PENDENTE TO TRUE
+               SET CSV-REGISTRO-ATIVO TO TRUE
+               PERFORM P8100-CARIMBA-REGISTRO
+               WRITE CUSTOMER-RECORD
+               IF WS-CUST-OK
+                  ADD 1 TO WS-QTD-INCLUIDOS
+               ELSE
+                  ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                  DISPLAY 'ERRO AO INCLUIR CODIGO ' CSV-CODIGO
+                          ' - STATUS ' WS-CUST-STATUS
+               END-IF
+            END-IF.
+
+       P330-MONTA-REGISTRO.
+            MOVE SPACES TO CSV-NOME
+            UNSTRING WS-NOME-COMPLETO
+                     DELIMITED BY SPACES
+                     INTO CSV-NOME-PRIMEIRO
+                          CSV-NOME-MEIO
+                          CSV-NOME-ULTIMO
+            END-UNSTRING
+
+            MOVE WS-CSV-ENDERECO TO CSV-ENDERECO
+            MOVE WS-CSV-CIDADE   TO CSV-CIDADE
+            MOVE WS-CSV-UF       TO CSV-UF
+            MOVE WS-CSV-FONE     TO CSV-FONE.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               DISPLAY 'LINHAS LIDAS.......: ' WS-QTD-LIDOS
+               DISPLAY 'ERROS DE VALIDACAO.: ' WS-QTD-ERROS-VALIDACAO
+
+               IF WS-DRY-RUN
+                  MOVE 0 TO RETURN-CODE
+               ELSE
+                  IF WS-QTD-ERROS-VALIDACAO > 0
+                     MOVE 8 TO RETURN-CODE
+                  ELSE
+                     DISPLAY 'CLIENTES INCLUIDOS.: ' WS-QTD-INCLUIDOS
+                     DISPLAY 'CLIENTES ATUALIZADOS: '
+                             WS-QTD-ATUALIZADOS
+                     DISPLAY 'LINHAS IGNORADAS (EXCLUIDO): '
+                             WS-QTD-EXCLUIDOS-IGNORADOS
+
+                     IF WS-QTD-ERROS-GRAVACAO > 0
+                        MOVE 4 TO RETURN-CODE
+                     ELSE
+                        MOVE 0 TO RETURN-CODE
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF.
+
+           COPY AUDPARA.
+           COPY ERRLOGPA.
+
+       END PROGRAM CSV-LOADER.
