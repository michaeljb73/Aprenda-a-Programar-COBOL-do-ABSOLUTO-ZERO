@@ -0,0 +1,196 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Confere se o extrato ARQCSV.csv (gerado pelo
+      *            CSV-EXPORT) continua batendo com o cadastro-mestre
+      *            indexado: compara a quantidade de registros de
+      *            detalhe do CSV (excluindo cabecalho e rodape, que
+      *            sao identificados pelo campo CODIGO nao ser numerico)
+      *            com a quantidade de registros do CUSTOMER-MASTER, e
+      *            um checksum dos telefones dos dois lados.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON-CSV-MASTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT ARQCSV ASSIGN TO
+           'src\assets\ARQCSV.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ARQCSV-STATUS.
+
+           SELECT RELATORIO ASSIGN TO
+           'src\assets\RECON.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  ARQCSV.
+       01  REG-CSV                 PIC X(80).
+
+       FD  RELATORIO.
+       01  REG-RELATORIO           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY CSVLAY.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-ARQCSV-STATUS        PIC X(02)   VALUE SPACES.
+           88  WS-ARQCSV-OK                    VALUE '00'.
+           88  WS-ARQCSV-FIM-ARQUIVO           VALUE '10'.
+
+       77  WS-RELATORIO-STATUS     PIC X(02)   VALUE SPACES.
+           88  WS-RELATORIO-OK                 VALUE '00'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+      * CONTADORES DE REGISTROS DOS DOIS LADOS
+       77  WS-QTD-MASTER           PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-DETALHE-CSV      PIC 9(07)   VALUE ZEROS COMP.
+
+      * CHECKSUM DE TELEFONES DOS DOIS LADOS (SOMA DOS DIGITOS DE
+      * DDD + NUMERO, TRATADOS COMO UM UNICO CAMPO NUMERICO)
+       77  WS-CHECKSUM-MASTER      PIC 9(12)   VALUE ZEROS COMP.
+       77  WS-CHECKSUM-CSV         PIC 9(12)   VALUE ZEROS COMP.
+
+       01  WS-FONE-MASTER-ALFA     PIC X(08)   VALUE SPACES.
+       01  WS-FONE-MASTER-NUM REDEFINES WS-FONE-MASTER-ALFA
+                                   PIC 9(08).
+
+       01  WS-FONE-CSV-ALFA        PIC X(08)   VALUE SPACES.
+       01  WS-FONE-CSV-NUM REDEFINES WS-FONE-CSV-ALFA
+                                   PIC 9(08).
+
+      * LINHA EDITADA PARA IMPRESSAO DE CONTADORES E CHECKSUMS
+       77  WS-QTD-ED                PIC ZZZ,ZZ9.
+       77  WS-CHECKSUM-ED           PIC ZZZ,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-CONTA-MASTER UNTIL WS-CUST-FIM-ARQUIVO
+               PERFORM P300-CONTA-CSV UNTIL WS-ARQCSV-FIM-ARQUIVO
+               PERFORM P400-COMPARA
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT CUSTOMER-MASTER
+            OPEN INPUT ARQCSV
+            OPEN OUTPUT RELATORIO
+            IF NOT WS-CUST-OK OR NOT WS-ARQCSV-OK OR NOT WS-RELATORIO-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - MASTER: '
+                       WS-CUST-STATUS ' CSV: ' WS-ARQCSV-STATUS
+                       ' RELATORIO: ' WS-RELATORIO-STATUS
+            END-IF.
+
+       P200-CONTA-MASTER.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               ADD 1 TO WS-QTD-MASTER
+               MOVE CSV-FONE TO WS-FONE-MASTER-ALFA
+               ADD WS-FONE-MASTER-NUM TO WS-CHECKSUM-MASTER
+            END-IF.
+
+       P300-CONTA-CSV.
+            READ ARQCSV
+                 AT END SET WS-ARQCSV-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-ARQCSV-FIM-ARQUIVO
+               MOVE REG-CSV TO WS-CSV
+               IF WS-CSV-CODIGO IS NUMERIC
+                  ADD 1 TO WS-QTD-DETALHE-CSV
+                  MOVE WS-CSV-FONE TO WS-FONE-CSV-ALFA
+                  ADD WS-FONE-CSV-NUM TO WS-CHECKSUM-CSV
+               END-IF
+            END-IF.
+
+       P400-COMPARA.
+            MOVE SPACES TO REG-RELATORIO
+            MOVE WS-QTD-MASTER TO WS-QTD-ED
+            STRING 'REGISTROS NO CUSTOMER-MASTER..: ' DELIMITED BY SIZE
+                   WS-QTD-ED                           DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE SPACES TO REG-RELATORIO
+            MOVE WS-QTD-DETALHE-CSV TO WS-QTD-ED
+            STRING 'REGISTROS DE DETALHE NO ARQCSV: ' DELIMITED BY SIZE
+                   WS-QTD-ED                           DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE SPACES TO REG-RELATORIO
+            MOVE WS-CHECKSUM-MASTER TO WS-CHECKSUM-ED
+            STRING 'CHECKSUM DE TELEFONES - MASTER: ' DELIMITED BY SIZE
+                   WS-CHECKSUM-ED                      DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE SPACES TO REG-RELATORIO
+            MOVE WS-CHECKSUM-CSV TO WS-CHECKSUM-ED
+            STRING 'CHECKSUM DE TELEFONES - ARQCSV: ' DELIMITED BY SIZE
+                   WS-CHECKSUM-ED                      DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE SPACES TO REG-RELATORIO
+            IF WS-QTD-MASTER = WS-QTD-DETALHE-CSV
+               AND WS-CHECKSUM-MASTER = WS-CHECKSUM-CSV
+               STRING 'RESULTADO: ARQCSV.CSV CONFERE COM O '
+                      DELIMITED BY SIZE
+                      'CUSTOMER-MASTER' DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+            ELSE
+               STRING 'RESULTADO: DIVERGENCIA ENTRE ARQCSV.CSV E O '
+                      DELIMITED BY SIZE
+                      'CUSTOMER-MASTER' DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+            END-IF
+            WRITE REG-RELATORIO.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               CLOSE ARQCSV
+               CLOSE RELATORIO
+               DISPLAY 'REGISTROS MASTER.....: ' WS-QTD-MASTER
+               DISPLAY 'REGISTROS ARQCSV.....: ' WS-QTD-DETALHE-CSV
+
+               IF WS-QTD-MASTER = WS-QTD-DETALHE-CSV
+                  AND WS-CHECKSUM-MASTER = WS-CHECKSUM-CSV
+                  MOVE 0 TO RETURN-CODE
+               ELSE
+                  MOVE 4 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+       END PROGRAM RECON-CSV-MASTER.
