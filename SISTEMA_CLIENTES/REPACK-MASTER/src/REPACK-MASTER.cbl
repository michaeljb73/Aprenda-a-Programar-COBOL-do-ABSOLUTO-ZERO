@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Conversao unica de um CUSTOMER-MASTER gravado no
+      *            layout antigo (CSV-VALOR-CONTRATO em DISPLAY) para
+      *            o layout atual (CSV-VALOR-CONTRATO em COMP-3). Le o
+      *            arquivo antigo por um layout local equivalente ao
+      *            de antes da mudanca e grava cada registro no
+      *            arquivo novo, no layout corrente (COPY CUSTMAST).
+      *            Ao final, o arquivo novo deve substituir o antigo.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Versao inicial.
+      * 08/08/2026  MJB  Incluido SET CSV-REGISTRO-ATIVO em cada
+      *                  registro convertido - o layout antigo e
+      *                  anterior a exclusao logica e nao tem esse
+      *                  campo, e sem o SET o INITIALIZE deixava
+      *                  CSV-STATUS-REGISTRO em SPACES, tirando todo
+      *                  registro repactado do FOLLOWUP-DUE e do
+      *                  BILLING-SCHEDULE (que so consideram registro
+      *                  com CSV-REGISTRO-ATIVO).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPACK-MASTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-ANTIGO ASSIGN TO
+           'src\assets\CUSTMAST.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CSV-CODIGO-ANT
+           FILE STATUS IS WS-ANTIGO-STATUS.
+
+           SELECT CUSTOMER-MASTER-NOVO ASSIGN TO
+           'src\assets\CUSTMAST2.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CSV-CODIGO
+           FILE STATUS IS WS-NOVO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * LAYOUT DO ARQUIVO NO FORMATO ANTIGO, ANTES DA MUDANCA DE
+      * CSV-VALOR-CONTRATO PARA COMP-3. MANTIDO SOMENTE AQUI, JA QUE
+      * NENHUM OUTRO PROGRAMA PRECISA MAIS LER ESSE FORMATO.
+       FD  CUSTOMER-MASTER-ANTIGO.
+       01  CUSTOMER-RECORD-ANT.
+           05  CSV-CODIGO-ANT          PIC 9(06).
+           05  CSV-NOME-ANT.
+               10  CSV-NOME-PRIMEIRO-ANT   PIC X(10).
+               10  CSV-NOME-MEIO-ANT       PIC X(10).
+               10  CSV-NOME-ULTIMO-ANT     PIC X(10).
+           05  CSV-ENDERECO-ANT        PIC X(15).
+           05  CSV-CIDADE-ANT          PIC X(10).
+           05  CSV-UF-ANT              PIC X(02).
+           05  CSV-FONE-ANT            PIC X(08).
+           05  CSV-DATA-CRIACAO-ANT    PIC 9(08).
+           05  CSV-HORA-CRIACAO-ANT    PIC 9(08).
+           05  CSV-DIA-SEMANA-CRIACAO-ANT PIC 9(01).
+           05  CSV-VALOR-CONTRATO-ANT  PIC 9(09)V99.
+           05  CSV-MOEDA-CONTRATO-ANT  PIC X(03).
+           05  CSV-STATUS-PAGTO-ANT    PIC 9(01).
+
+       FD  CUSTOMER-MASTER-NOVO.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-ANTIGO-STATUS        PIC X(02)   VALUE SPACES.
+           88  WS-ANTIGO-OK                    VALUE '00'.
+           88  WS-ANTIGO-FIM-ARQUIVO           VALUE '10'.
+
+       77  WS-NOVO-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-NOVO-OK                      VALUE '00'.
+
+       77  WS-QTD-CONVERTIDOS      PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-ERROS-GRAVACAO   PIC 9(05)   VALUE ZEROS COMP.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-CONVERTE UNTIL WS-ANTIGO-FIM-ARQUIVO
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT  CUSTOMER-MASTER-ANTIGO
+            OPEN OUTPUT CUSTOMER-MASTER-NOVO
+
+            IF NOT WS-ANTIGO-OK OR NOT WS-NOVO-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - ANTIGO: '
+                       WS-ANTIGO-STATUS ' NOVO: ' WS-NOVO-STATUS
+            END-IF.
+
+       P200-CONVERTE.
+            READ CUSTOMER-MASTER-ANTIGO NEXT RECORD
+                 AT END SET WS-ANTIGO-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-ANTIGO-FIM-ARQUIVO
+               PERFORM P210-MONTA-REGISTRO-NOVO
+               WRITE CUSTOMER-RECORD
+               IF WS-NOVO-OK
+                  ADD 1 TO WS-QTD-CONVERTIDOS
+               ELSE
+                  ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                  DISPLAY 'ERRO AO GRAVAR CODIGO ' CSV-CODIGO-ANT
+                          ' - STATUS ' WS-NOVO-STATUS
+               END-IF
+            END-IF.
+
+       P210-MONTA-REGISTRO-NOVO.
+            INITIALIZE CUSTOMER-RECORD
+            MOVE CSV-CODIGO-ANT             TO CSV-CODIGO
+            MOVE CSV-NOME-PRIMEIRO-ANT      TO CSV-NOME-PRIMEIRO
+            MOVE CSV-NOME-MEIO-ANT          TO CSV-NOME-MEIO
+            MOVE CSV-NOME-ULTIMO-ANT        TO CSV-NOME-ULTIMO
+            MOVE CSV-ENDERECO-ANT           TO CSV-ENDERECO
+            MOVE CSV-CIDADE-ANT             TO CSV-CIDADE
+            MOVE CSV-UF-ANT                 TO CSV-UF
+            MOVE CSV-FONE-ANT               TO CSV-FONE
+            MOVE CSV-DATA-CRIACAO-ANT       TO CSV-DATA-CRIACAO
+            MOVE CSV-HORA-CRIACAO-ANT       TO CSV-HORA-CRIACAO
+            MOVE CSV-DIA-SEMANA-CRIACAO-ANT TO CSV-DIA-SEMANA-CRIACAO
+            MOVE CSV-VALOR-CONTRATO-ANT     TO CSV-VALOR-CONTRATO
+            MOVE CSV-MOEDA-CONTRATO-ANT     TO CSV-MOEDA-CONTRATO
+            MOVE CSV-STATUS-PAGTO-ANT       TO CSV-STATUS-PAGTO
+            SET CSV-REGISTRO-ATIVO          TO TRUE.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER-ANTIGO
+               CLOSE CUSTOMER-MASTER-NOVO
+               DISPLAY 'REGISTROS CONVERTIDOS: ' WS-QTD-CONVERTIDOS
+               DISPLAY 'SUBSTITUA O CUSTMAST.dat PELO CUSTMAST2.dat '
+                       'GERADO PARA CONCLUIR A MIGRACAO.'
+
+               IF WS-QTD-ERROS-GRAVACAO > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+       END PROGRAM REPACK-MASTER.
