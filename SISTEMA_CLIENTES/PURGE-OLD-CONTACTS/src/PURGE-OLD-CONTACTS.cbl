@@ -0,0 +1,140 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Job de retencao do cadastro-mestre. Todo cliente ja
+      *            excluido (CSV-STATUS-REGISTRO) e incluido ha mais de
+      *            WS-ANOS-RETENCAO anos e copiado para o arquivo de
+      *            arquivo-morto antes de ser removido do CUSTOMER-
+      *            MASTER, para nao acumular registros indefinidamente
+      *            no arquivo em producao. Registro ativo, mesmo velho,
+      *            nao e removido por aqui - a exclusao pelo PROGCSV
+      *            precisa acontecer primeiro.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGE-OLD-CONTACTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT ARQUIVO-MORTO ASSIGN TO
+           'src\assets\CUSTARCH.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MORTO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  ARQUIVO-MORTO.
+       01  REG-ARQUIVO-MORTO           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+      * PRAZO DE RETENCAO DO CADASTRO, EM ANOS
+       77  WS-ANOS-RETENCAO        PIC 9(02)   VALUE 05.
+
+      * CONVERSAO DE DATA ISO (AAAAMMDD) <-> BR (DD/MM/AAAA), CUJOS
+      * CAMPOS WS-DATA-ISO / WS-DATA-ISO-AAAA TAMBEM SERVEM PARA
+      * CALCULAR A DATA-LIMITE DE CORTE ABAIXO
+           COPY DTCONVW.
+
+       01  WS-DATA-LIMITE           PIC 9(08)   VALUE ZEROS.
+
+       77  WS-QTD-LIDOS             PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-ARQUIVADOS        PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-ERROS-GRAVACAO    PIC 9(05)   VALUE ZEROS COMP.
+
+       77  WS-MORTO-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-MORTO-OK                      VALUE '00'.
+
+       77  WS-ERRO-ABERTURA         PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM              VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-VARRE-CADASTRO UNTIL WS-CUST-FIM-ARQUIVO
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            ACCEPT WS-DATA-ISO FROM DATE YYYYMMDD
+            SUBTRACT WS-ANOS-RETENCAO FROM WS-DATA-ISO-AAAA
+            MOVE WS-DATA-ISO TO WS-DATA-LIMITE
+
+            OPEN I-O CUSTOMER-MASTER
+            OPEN OUTPUT ARQUIVO-MORTO
+
+            IF NOT WS-CUST-OK OR NOT WS-MORTO-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - MASTER: '
+                       WS-CUST-STATUS ' ARQUIVO-MORTO: '
+                       WS-MORTO-STATUS
+            ELSE
+               DISPLAY 'PURGA DE CONTATOS ANTERIORES A '
+                       WS-DATA-LIMITE
+            END-IF.
+
+       P200-VARRE-CADASTRO.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               ADD 1 TO WS-QTD-LIDOS
+               IF CSV-REGISTRO-EXCLUIDO
+                  AND CSV-DATA-CRIACAO < WS-DATA-LIMITE
+                  PERFORM P210-ARQUIVA-E-REMOVE
+               END-IF
+            END-IF.
+
+       P210-ARQUIVA-E-REMOVE.
+            MOVE SPACES TO REG-ARQUIVO-MORTO
+            STRING CSV-CODIGO      DELIMITED BY SIZE
+                   ' '             DELIMITED BY SIZE
+                   CSV-NOME        DELIMITED BY SIZE
+                   ' '             DELIMITED BY SIZE
+                   CSV-DATA-CRIACAO DELIMITED BY SIZE
+                   INTO REG-ARQUIVO-MORTO
+            END-STRING
+            WRITE REG-ARQUIVO-MORTO
+
+            DELETE CUSTOMER-MASTER
+            IF WS-CUST-OK
+               ADD 1 TO WS-QTD-ARQUIVADOS
+            ELSE
+               ADD 1 TO WS-QTD-ERROS-GRAVACAO
+               DISPLAY 'ERRO AO REMOVER CODIGO ' CSV-CODIGO
+                       ' - STATUS ' WS-CUST-STATUS
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               CLOSE ARQUIVO-MORTO
+               DISPLAY 'REGISTROS LIDOS....: ' WS-QTD-LIDOS
+               DISPLAY 'REGISTROS ARQUIVADOS: ' WS-QTD-ARQUIVADOS
+
+               IF WS-QTD-ERROS-GRAVACAO > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+           COPY DTCONVP.
+
+       END PROGRAM PURGE-OLD-CONTACTS.
