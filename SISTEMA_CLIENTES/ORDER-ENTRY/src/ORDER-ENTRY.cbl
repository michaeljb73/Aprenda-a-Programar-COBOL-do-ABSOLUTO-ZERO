@@ -0,0 +1,198 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Manutencao do arquivo-mestre de pedidos. Todo pedido
+      *            e amarrado a um cliente existente no CUSTOMER-MASTER;
+      *            a inclusao so prossegue depois de confirmada essa
+      *            referencia.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Versao inicial.
+      * 08/08/2026  MJB  Incluida a mesma trava de CSV-REGISTRO-EXCLUIDO
+      *                  que o PROGCSV ja usa em P400-ALTERAR - este
+      *                  programa e anterior a exclusao logica e deixava
+      *                  lancar pedido novo para cliente ja excluido.
+      * 08/08/2026  MJB  Incluidos os prompts de ITEM e QUANTIDADE do
+      *                  pedido (ORDMAST.cpy), que faltavam mesmo
+      *                  fazendo parte do layout desde a versao inicial
+      *                  do arquivo-mestre de pedidos.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDER-ENTRY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+           COPY ORDSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  ORDER-MASTER.
+           COPY ORDMAST.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-NAO-EXISTE              VALUE '23'.
+
+       77  WS-ORD-STATUS-ARQ       PIC X(02)   VALUE SPACES.
+           88  WS-ORD-OK                       VALUE '00'.
+           88  WS-ORD-NAO-EXISTE               VALUE '23'.
+           88  WS-ORD-NAO-CRIADO               VALUE '35'.
+
+       77  WS-OPCAO-MENU           PIC 9(01)   VALUE ZEROS.
+       77  WS-FIM-PROGRAMA         PIC X(01)   VALUE 'N'.
+           88  WS-FIM-SIM                      VALUE 'S'.
+
+       77  WS-QTD-INCLUIDOS        PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-ERROS-GRAVACAO   PIC 9(05)   VALUE ZEROS COMP.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+           COPY AUDSTAMP.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-PROCESSA-MENU UNTIL WS-FIM-SIM
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT CUSTOMER-MASTER
+            OPEN I-O ORDER-MASTER
+            IF WS-ORD-NAO-CRIADO
+               CLOSE ORDER-MASTER
+               OPEN OUTPUT ORDER-MASTER
+               CLOSE ORDER-MASTER
+               OPEN I-O ORDER-MASTER
+            END-IF
+
+            IF NOT WS-CUST-OK OR NOT WS-ORD-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - CLIENTES: '
+                       WS-CUST-STATUS ' PEDIDOS: ' WS-ORD-STATUS-ARQ
+            END-IF.
+
+       P200-PROCESSA-MENU.
+            DISPLAY ' '
+            DISPLAY '========== PEDIDOS DE CLIENTES ==========='
+            DISPLAY '1 - INCLUIR PEDIDO'
+            DISPLAY '2 - CONSULTAR PEDIDO'
+            DISPLAY '3 - ENCERRAR PROGRAMA'
+            DISPLAY 'INFORME A OPCAO DESEJADA: '
+            ACCEPT WS-OPCAO-MENU
+
+            EVALUATE WS-OPCAO-MENU
+                WHEN 1  PERFORM P300-INCLUIR-PEDIDO
+                WHEN 2  PERFORM P400-CONSULTAR-PEDIDO
+                WHEN 3  SET WS-FIM-SIM TO TRUE
+                WHEN OTHER
+                        DISPLAY 'OPCAO INVALIDA, TENTE NOVAMENTE.'
+            END-EVALUATE.
+
+       P300-INCLUIR-PEDIDO.
+            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
+            ACCEPT ORD-CODIGO-CLIENTE
+
+            MOVE ORD-CODIGO-CLIENTE TO CSV-CODIGO
+            READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+            IF WS-CUST-NAO-EXISTE
+               DISPLAY 'CLIENTE NAO CADASTRADO - PEDIDO REJEITADO.'
+            ELSE
+               IF CSV-REGISTRO-EXCLUIDO
+                  DISPLAY 'CLIENTE EXCLUIDO - REATIVE O CADASTRO NO '
+                          'PROGCSV (OPCAO 8) ANTES DE LANCAR PEDIDO.'
+               ELSE
+                  DISPLAY 'CLIENTE.......: ' CSV-NOME
+
+                  DISPLAY 'INFORME O NUMERO DO PEDIDO: '
+                  ACCEPT ORD-NUMERO
+
+                  READ ORDER-MASTER KEY IS ORD-NUMERO
+                  IF WS-ORD-OK
+                     DISPLAY 'PEDIDO JA CADASTRADO, INFORME OUTRO '
+                             'NUMERO.'
+                  ELSE
+                     DISPLAY 'INFORME O ITEM DO PEDIDO: '
+                     ACCEPT ORD-ITEM
+
+                     DISPLAY 'INFORME A QUANTIDADE: '
+                     ACCEPT ORD-QUANTIDADE
+
+                     DISPLAY 'INFORME O VALOR DO PEDIDO: '
+                     ACCEPT ORD-VALOR
+
+                     ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD
+                     MOVE WS-AUDIT-DATA TO ORD-DATA-PEDIDO
+                     SET ORD-ABERTO TO TRUE
+
+                     WRITE ORDER-RECORD
+                     IF WS-ORD-OK
+                        ADD 1 TO WS-QTD-INCLUIDOS
+                        DISPLAY 'PEDIDO INCLUIDO COM SUCESSO.'
+                     ELSE
+                        ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                        DISPLAY 'ERRO AO INCLUIR - STATUS '
+                                WS-ORD-STATUS-ARQ
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF.
+
+       P400-CONSULTAR-PEDIDO.
+            DISPLAY 'INFORME O NUMERO DO PEDIDO: '
+            ACCEPT ORD-NUMERO
+
+            READ ORDER-MASTER KEY IS ORD-NUMERO
+            IF WS-ORD-NAO-EXISTE
+               DISPLAY 'PEDIDO NAO ENCONTRADO.'
+            ELSE
+               DISPLAY 'PEDIDO........: ' ORD-NUMERO
+               DISPLAY 'CODIGO CLIENTE: ' ORD-CODIGO-CLIENTE
+
+               MOVE ORD-CODIGO-CLIENTE TO CSV-CODIGO
+               READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+               IF WS-CUST-OK
+                  DISPLAY 'CLIENTE.......: ' CSV-NOME
+               END-IF
+
+               DISPLAY 'DATA DO PEDIDO: ' ORD-DATA-PEDIDO
+               DISPLAY 'ITEM..........: ' ORD-ITEM
+               DISPLAY 'QUANTIDADE....: ' ORD-QUANTIDADE
+               DISPLAY 'VALOR.........: ' ORD-VALOR
+               DISPLAY 'STATUS........: ' ORD-STATUS
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               CLOSE ORDER-MASTER
+               DISPLAY ' '
+               DISPLAY 'PEDIDOS INCLUIDOS: ' WS-QTD-INCLUIDOS
+
+               IF WS-QTD-ERROS-GRAVACAO > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+       END PROGRAM ORDER-ENTRY.
