@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Sub-rotina generica de validacao de campo texto.
+      *            Percorre um campo PIC X caractere a caractere,
+      *            classificando cada posicao em letra/digito/invalido
+      *            com a mesma tecnica de niveis 88 do EX_NIVEL88, para
+      *            reuso por qualquer programa de entrada de dados
+      *            (nomes sem digito, enderecos sem caracteres de
+      *            controle, etc.).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLDVALID.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-CARACTERE             PIC X(01).
+           88  WS-VOGAL             VALUE "a","e","i","o","u"
+                                          "A","E","I","O","U".
+           88  WS-CONSOANTE         VALUE "b","c","d","f","g"
+                                          "h","j" THRU "n"
+                                          "p" THRU "t"
+                                          "v" THRU "z"
+                                          "B","C","D"
+                                          "F","G","H"
+                                          "J" THRU "N"
+                                          "P" THRU "T"
+                                          "V" THRU "Z".
+           88  WS-NUMERO            VALUE "0" THRU "9".
+
+       01  WS-IDX                   PIC 9(03)   VALUE ZEROS COMP.
+
+       LINKAGE SECTION.
+       01  LK-CAMPO                 PIC X(60).
+       01  LK-TAMANHO               PIC 9(03)   COMP.
+       01  LK-QTD-LETRAS            PIC 9(03)   COMP.
+       01  LK-QTD-DIGITOS           PIC 9(03)   COMP.
+       01  LK-QTD-INVALIDOS         PIC 9(03)   COMP.
+
+       PROCEDURE DIVISION USING LK-CAMPO
+                                 LK-TAMANHO
+                                 LK-QTD-LETRAS
+                                 LK-QTD-DIGITOS
+                                 LK-QTD-INVALIDOS.
+       P000-MAINLINE.
+            MOVE ZEROS TO LK-QTD-LETRAS
+                          LK-QTD-DIGITOS
+                          LK-QTD-INVALIDOS
+
+            PERFORM P100-CLASSIFICA-CARACTERE
+                    VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > LK-TAMANHO
+
+            GOBACK.
+
+       P100-CLASSIFICA-CARACTERE.
+            MOVE LK-CAMPO(WS-IDX:1) TO WS-CARACTERE
+
+            EVALUATE TRUE
+                WHEN WS-VOGAL
+                WHEN WS-CONSOANTE
+                     ADD 1 TO LK-QTD-LETRAS
+                WHEN WS-NUMERO
+                     ADD 1 TO LK-QTD-DIGITOS
+                WHEN WS-CARACTERE = SPACE
+                     CONTINUE
+                WHEN OTHER
+                     ADD 1 TO LK-QTD-INVALIDOS
+            END-EVALUATE.
+
+       END PROGRAM FLDVALID.
