@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Critica de data (dia/mes/ano) com calculo real do
+      *            ano bissexto, para uso por qualquer programa que
+      *            precise validar uma data digitada. Substitui, nos
+      *            programas novos, a tabela de faixas fixas de dias
+      *            por mes do sec5_m2_19 (que nao tratava fevereiro em
+      *            ano bissexto).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATE-VALID.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * QUANTIDADE DE DIAS DO MES INFORMADO, JA CONSIDERANDO SE O ANO
+      * INFORMADO E BISSEXTO
+       77  WS-DIAS-MES             PIC 9(02)   VALUE ZEROS.
+
+       77  WS-ANO-BISSEXTO-SW      PIC X(01)   VALUE 'N'.
+           88  WS-ANO-BISSEXTO                 VALUE 'S'.
+
+      * RESTOS DAS DIVISOES USADAS NA REGRA DO ANO BISSEXTO (DIVISIVEL
+      * POR 4 E (NAO DIVISIVEL POR 100 OU DIVISIVEL POR 400))
+       77  WS-QUOCIENTE-AUX        PIC 9(04)   VALUE ZEROS COMP.
+       77  WS-RESTO-4              PIC 9(04)   VALUE ZEROS COMP.
+       77  WS-RESTO-100            PIC 9(04)   VALUE ZEROS COMP.
+       77  WS-RESTO-400            PIC 9(04)   VALUE ZEROS COMP.
+
+       LINKAGE SECTION.
+       01  LK-DIA                  PIC 9(02).
+       01  LK-MES                  PIC 9(02).
+       01  LK-ANO                  PIC 9(04).
+       01  LK-DATA-VALIDA          PIC X(01).
+           88  LK-DATA-OK                      VALUE 'S'.
+
+       PROCEDURE DIVISION USING LK-DIA LK-MES LK-ANO LK-DATA-VALIDA.
+       P000-MAINLINE.
+            MOVE 'S' TO LK-DATA-VALIDA
+
+            IF LK-MES < 1 OR LK-MES > 12
+               MOVE 'N' TO LK-DATA-VALIDA
+            ELSE
+               PERFORM P200-VERIFICA-ANO-BISSEXTO
+               PERFORM P300-OBTEM-DIAS-MES
+               IF LK-DIA < 1 OR LK-DIA > WS-DIAS-MES
+                  MOVE 'N' TO LK-DATA-VALIDA
+               END-IF
+            END-IF
+
+            GOBACK.
+
+       P200-VERIFICA-ANO-BISSEXTO.
+            MOVE 'N' TO WS-ANO-BISSEXTO-SW
+
+            DIVIDE LK-ANO BY 4   GIVING WS-QUOCIENTE-AUX
+                                 REMAINDER WS-RESTO-4
+            DIVIDE LK-ANO BY 100 GIVING WS-QUOCIENTE-AUX
+                                 REMAINDER WS-RESTO-100
+            DIVIDE LK-ANO BY 400 GIVING WS-QUOCIENTE-AUX
+                                 REMAINDER WS-RESTO-400
+
+            IF WS-RESTO-4 = 0
+               AND (WS-RESTO-100 NOT = 0 OR WS-RESTO-400 = 0)
+               MOVE 'S' TO WS-ANO-BISSEXTO-SW
+            END-IF.
+
+       P300-OBTEM-DIAS-MES.
+            EVALUATE LK-MES
+                WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                     MOVE 31 TO WS-DIAS-MES
+                WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                     MOVE 30 TO WS-DIAS-MES
+                WHEN 2
+                     IF WS-ANO-BISSEXTO
+                        MOVE 29 TO WS-DIAS-MES
+                     ELSE
+                        MOVE 28 TO WS-DIAS-MES
+                     END-IF
+            END-EVALUATE.
+
+       END PROGRAM DATE-VALID.
