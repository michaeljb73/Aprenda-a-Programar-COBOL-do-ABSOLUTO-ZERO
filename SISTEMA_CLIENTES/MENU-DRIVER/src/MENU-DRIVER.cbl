@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Porta de entrada unica do sistema de clientes. Cada
+      *            opcao apenas chama o programa utilitario ja
+      *            existente - nenhuma regra de negocio fica aqui, so
+      *            o roteamento do menu.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-DRIVER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77  WS-OPCAO-MENU           PIC 9(02)   VALUE ZEROS.
+       77  WS-FIM-PROGRAMA         PIC X(01)   VALUE 'N'.
+           88  WS-FIM-SIM                      VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-PROCESSA-MENU UNTIL WS-FIM-SIM
+            GOBACK.
+
+       P100-PROCESSA-MENU.
+            DISPLAY ' '
+            DISPLAY '========== SISTEMA DE CLIENTES =========='
+            DISPLAY ' 1 - MANUTENCAO DO CADASTRO (PROGCSV)'
+            DISPLAY ' 2 - EXPORTAR EXTRATO CSV'
+            DISPLAY ' 3 - REIMPORTAR EXTRATO CSV'
+            DISPLAY ' 4 - RELATORIO DE QUALIDADE DOS DADOS'
+            DISPLAY ' 5 - VARREDURA DE CLIENTES DUPLICADOS'
+            DISPLAY ' 6 - RELATORIO POR ESTADO'
+            DISPLAY ' 7 - PURGAR CONTATOS ANTIGOS'
+            DISPLAY ' 8 - NORMALIZAR TELEFONE'
+            DISPLAY ' 9 - LANCAMENTO DE PEDIDOS'
+            DISPLAY '10 - CADASTRO EM TELA CHEIA'
+            DISPLAY '11 - RODAR CADEIA NOTURNA COMPLETA'
+            DISPLAY '12 - ENCERRAR'
+            DISPLAY 'INFORME A OPCAO DESEJADA: '
+            ACCEPT WS-OPCAO-MENU
+
+            EVALUATE WS-OPCAO-MENU
+                WHEN 01  CALL 'PROGCSV'
+                WHEN 02  CALL 'CSV-EXPORT'
+                WHEN 03  CALL 'CSV-LOADER'
+                WHEN 04  CALL 'DQ-SCAN'
+                WHEN 05  CALL 'DEDUPE-SCAN'
+                WHEN 06  CALL 'REPORT-GEN'
+                WHEN 07  CALL 'PURGE-OLD-CONTACTS'
+                WHEN 08  CALL 'PHONE-NORMALIZE'
+                WHEN 09  CALL 'ORDER-ENTRY'
+                WHEN 10  CALL 'CAD-TELA'
+                WHEN 11  CALL 'JOB-SEQUENCER'
+                WHEN 12  SET WS-FIM-SIM TO TRUE
+                WHEN OTHER
+                        DISPLAY 'OPCAO INVALIDA, TENTE NOVAMENTE.'
+            END-EVALUATE.
+
+       END PROGRAM MENU-DRIVER.
