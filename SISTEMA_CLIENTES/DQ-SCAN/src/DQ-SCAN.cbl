@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Varredura de qualidade de dados no cadastro-mestre
+      *            de clientes. Aponta campos obrigatorios em branco,
+      *            UF gravada em minuscula (comum em cargas externas
+      *            via CSV-LOADER), telefone fora do padrao e valor de
+      *            contrato zerado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DQ-SCAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT RELATORIO ASSIGN TO
+           'src\assets\DQEXC.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RELATORIO-STATUS.
+
+           COPY ERRLOGSL.
+
+           COPY PERFLSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  RELATORIO.
+       01  REG-RELATORIO               PIC X(80).
+
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+
+       FD  PERF-LOG.
+           COPY PERFLOG.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-RELATORIO-STATUS     PIC X(02)   VALUE SPACES.
+           88  WS-RELATORIO-OK                 VALUE '00'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       77  WS-QTD-LIDOS            PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-EXCECOES         PIC 9(07)   VALUE ZEROS COMP.
+       01  WS-MSG-EXCECAO          PIC X(40)   VALUE SPACES.
+
+      * LOG DE ERROS/REJEICOES COMPARTILHADO (COPYBOOKS ERRLOG*)
+           COPY ERRLOGWS.
+       77  WS-ERL-PROGRAMA         PIC X(08)   VALUE 'DQ-SCAN'.
+
+      * LOG DE DESEMPENHO POR FASE COMPARTILHADO (COPYBOOKS PERFL*)
+           COPY PERFLWS.
+       77  WS-PRF-PROGRAMA         PIC X(08)   VALUE 'DQ-SCAN'.
+
+      * TABELAS DE LETRAS USADAS NA CRITICA/CORRECAO DE UF MINUSCULA
+       01  WS-LETRAS-MINUSC        PIC X(26)
+                                   VALUE 'abcdefghijklmnopqrstuvwxyz'.
+       01  WS-LETRAS-MINUSC-TAB REDEFINES WS-LETRAS-MINUSC.
+           05  WS-LETRA-MIN            PIC X(01) OCCURS 26 TIMES.
+       01  WS-LETRAS-MAIUSC        PIC X(26)
+                                   VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01  WS-LETRAS-MAIUSC-TAB REDEFINES WS-LETRAS-MAIUSC.
+           05  WS-LETRA-MAI            PIC X(01) OCCURS 26 TIMES.
+       77  WS-IDX-LETRA            PIC 9(02)   VALUE ZEROS COMP.
+       77  WS-QTD-MINUSCULAS       PIC 9(02)   VALUE ZEROS COMP.
+       77  WS-QTD-ESPACOS          PIC 9(02)   VALUE ZEROS COMP.
+
+       01  WS-UF-ORIGINAL          PIC X(02)   VALUE SPACES.
+       01  WS-UF-CORRIGIDA         PIC X(02)   VALUE SPACES.
+
+       77  WS-FONE-DIGITOS         PIC 9(02)   VALUE ZEROS COMP.
+       77  WS-FONE-MIN-DIGITOS     PIC 9(02)   VALUE 08.
+
+       PROCEDURE DIVISION.
+
+      * FASE DE INICIALIZACAO - ABERTURA DOS ARQUIVOS
+       S1-INICIALIZACAO SECTION.
+       P000-MAINLINE.
+            OPEN EXTEND PERF-LOG
+
+            MOVE 'INICIALIZ.' TO WS-PRF-SECAO
+            PERFORM P8600-MARCA-INICIO-FASE
+            PERFORM P100-INICIO
+            PERFORM P8650-GRAVA-DURACAO-FASE
+
+            IF NOT WS-ERRO-ABERTURA-SIM
+               MOVE 'ANALISE' TO WS-PRF-SECAO
+               PERFORM P8600-MARCA-INICIO-FASE
+               PERFORM P200-ANALISA UNTIL WS-CUST-FIM-ARQUIVO
+               PERFORM P8650-GRAVA-DURACAO-FASE
+            END-IF
+
+            MOVE 'FINALIZACAO' TO WS-PRF-SECAO
+            PERFORM P8600-MARCA-INICIO-FASE
+            PERFORM P900-FINAL
+            PERFORM P8650-GRAVA-DURACAO-FASE
+
+            IF WS-PERFLOG-OK
+               CLOSE PERF-LOG
+            END-IF
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT CUSTOMER-MASTER
+            OPEN OUTPUT RELATORIO
+            OPEN EXTEND ERROR-LOG
+            IF NOT WS-CUST-OK OR NOT WS-RELATORIO-OK OR NOT WS-ERRLOG-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - MASTER: '
+                       WS-CUST-STATUS ' RELATORIO: '
+                       WS-RELATORIO-STATUS ' LOG DE ERROS: '
+                       WS-ERRLOG-STATUS
+            END-IF.
+
+      * FASE DE ANALISE - CRITICA CAMPO A CAMPO DE CADA CLIENTE
+       S2-ANALISE SECTION.
+       P200-ANALISA.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               ADD 1 TO WS-QTD-LIDOS
+               PERFORM P210-VERIFICA-NOME
+               PERFORM P220-VERIFICA-UF
+               PERFORM P230-VERIFICA-FONE
+               PERFORM P240-VERIFICA-VALOR
+            END-IF.
+
+       P210-VERIFICA-NOME.
+            MOVE ZEROS TO WS-QTD-ESPACOS
+            INSPECT CSV-NOME-PRIMEIRO TALLYING WS-QTD-ESPACOS
+                    FOR ALL SPACE
+
+            IF WS-QTD-ESPACOS = LENGTH OF CSV-NOME-PRIMEIRO
+               MOVE 'NOME EM BRANCO' TO WS-MSG-EXCECAO
+               PERFORM P290-GRAVA-EXCECAO
+            END-IF.
+
+       P220-VERIFICA-UF.
+            MOVE CSV-UF TO WS-UF-ORIGINAL
+            MOVE CSV-UF TO WS-UF-CORRIGIDA
+            MOVE ZEROS TO WS-QTD-MINUSCULAS
+
+            PERFORM VARYING WS-IDX-LETRA FROM 1 BY 1
+                    UNTIL WS-IDX-LETRA > 26
+                INSPECT WS-UF-CORRIGIDA TALLYING WS-QTD-MINUSCULAS
+                        FOR ALL WS-LETRA-MIN(WS-IDX-LETRA)
+            END-PERFORM
+
+            IF WS-QTD-MINUSCULAS > 0
+               PERFORM VARYING WS-IDX-LETRA FROM 1 BY 1
+                       UNTIL WS-IDX-LETRA > 26
+                   INSPECT WS-UF-CORRIGIDA REPLACING ALL
+                           WS-LETRA-MIN(WS-IDX-LETRA) BY
+                           WS-LETRA-MAI(WS-IDX-LETRA)
+               END-PERFORM
+
+               STRING 'UF EM MINUSCULO ' DELIMITED BY SIZE
+                      WS-UF-ORIGINAL     DELIMITED BY SIZE
+                      ' - CORRIGIDA PARA ' DELIMITED BY SIZE
+                      WS-UF-CORRIGIDA    DELIMITED BY SIZE
+                      INTO WS-MSG-EXCECAO
+               END-STRING
+               PERFORM P290-GRAVA-EXCECAO
+            END-IF.
+
+       P230-VERIFICA-FONE.
+            MOVE ZEROS TO WS-FONE-DIGITOS
+            INSPECT CSV-FONE TALLYING WS-FONE-DIGITOS
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+
+            IF CSV-FONE IS NOT NUMERIC
+               OR WS-FONE-DIGITOS < WS-FONE-MIN-DIGITOS
+               MOVE 'TELEFONE FORA DO PADRAO' TO WS-MSG-EXCECAO
+               PERFORM P290-GRAVA-EXCECAO
+            END-IF.
+
+       P240-VERIFICA-VALOR.
+            IF CSV-VALOR-CONTRATO = ZEROS
+               MOVE 'VALOR DE CONTRATO ZERADO' TO WS-MSG-EXCECAO
+               PERFORM P290-GRAVA-EXCECAO
+            END-IF.
+
+       P290-GRAVA-EXCECAO.
+            ADD 1 TO WS-QTD-EXCECOES
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'CODIGO: '   DELIMITED BY SIZE
+                   CSV-CODIGO   DELIMITED BY SIZE
+                   '  '         DELIMITED BY SIZE
+                   WS-MSG-EXCECAO DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE CSV-CODIGO      TO WS-ERL-CHAVE
+            MOVE WS-MSG-EXCECAO  TO WS-ERL-MOTIVO
+            PERFORM P8200-GRAVA-ERRO-LOG.
+
+      * FASE DE FINALIZACAO - FECHAMENTO DOS ARQUIVOS E RESUMO
+       S3-FINALIZACAO SECTION.
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               CLOSE RELATORIO
+               CLOSE ERROR-LOG
+               DISPLAY 'REGISTROS ANALISADOS: ' WS-QTD-LIDOS
+               DISPLAY 'EXCECOES ENCONTRADAS: ' WS-QTD-EXCECOES
+
+               IF WS-QTD-EXCECOES > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+           COPY ERRLOGPA.
+           COPY PERFLPA.
+
+       END PROGRAM DQ-SCAN.
