@@ -0,0 +1,195 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Varredura de possiveis clientes duplicados no
+      *            cadastro-mestre: mesmo telefone E MESMO sobrenome ao
+      *            mesmo tempo. Como o CUSTOMER-MASTER e lido pela chave
+      *            primaria (codigo), o arquivo e ordenado pela chave
+      *            composta (telefone + sobrenome) via SORT antes da
+      *            comparacao.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Versao inicial - dois SORTs independentes, um
+      *                  por telefone e outro por sobrenome, cada um
+      *                  reportando sua propria lista de duplicados.
+      * 08/08/2026  MJB  Trocado pelos dois SORTs por um unico, ordenado
+      *                  pela chave composta telefone+sobrenome - o
+      *                  pedido original era achar cliente com o MESMO
+      *                  telefone E sobrenome batendo ao mesmo tempo, e
+      *                  os dois SORTs separados relatavam qualquer
+      *                  telefone repetido (mesmo com sobrenome
+      *                  diferente) e qualquer sobrenome repetido (mesmo
+      *                  com telefone diferente) como se fossem achados
+      *                  equivalentes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEDUPE-SCAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT SORT-DUP ASSIGN TO
+           'src\assets\WKDUP.tmp'.
+
+           SELECT RELATORIO ASSIGN TO
+           'src\assets\DEDUPE.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       SD  SORT-DUP.
+       01  REG-SORT-DUP.
+           05  SD-FONE                 PIC X(08).
+           05  SD-ULTIMO               PIC X(10).
+           05  SD-CODIGO               PIC 9(06).
+           05  SD-NOME                 PIC X(32).
+
+       FD  RELATORIO.
+       01  REG-RELATORIO               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-SORT-FIM-SW          PIC X(01)   VALUE 'N'.
+           88  WS-SORT-FIM                     VALUE 'S'.
+
+       77  WS-NOME-COMPLETO        PIC X(32)   VALUE SPACES.
+
+      * RETEM O REGISTRO ANTERIOR DO GRUPO ORDENADO, PARA COMPARAR
+      * COM O REGISTRO ATUAL E DETECTAR CHAVE COMPOSTA REPETIDA
+       01  WS-FONE-ANT             PIC X(08)   VALUE SPACES.
+       01  WS-ULTIMO-ANT           PIC X(10)   VALUE SPACES.
+       01  WS-CODIGO-ANT           PIC 9(06)   VALUE ZEROS.
+       01  WS-NOME-ANT             PIC X(32)   VALUE SPACES.
+       77  WS-GRUPO-IMPRESSO       PIC X(01)   VALUE 'N'.
+
+       01  WS-DUP-CODIGO           PIC 9(06)   VALUE ZEROS.
+       01  WS-DUP-NOME             PIC X(32)   VALUE SPACES.
+       01  WS-DUP-FONE             PIC X(08)   VALUE SPACES.
+       01  WS-DUP-ULTIMO           PIC X(10)   VALUE SPACES.
+
+       77  WS-QTD-DUP              PIC 9(05)   VALUE ZEROS COMP.
+
+       77  WS-RELATORIO-STATUS     PIC X(02)   VALUE SPACES.
+           88  WS-RELATORIO-OK                 VALUE '00'.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            OPEN OUTPUT RELATORIO
+
+            IF NOT WS-RELATORIO-OK
+               DISPLAY 'ERRO AO ABRIR RELATORIO - STATUS '
+                       WS-RELATORIO-STATUS
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               SORT SORT-DUP ON ASCENDING KEY SD-FONE SD-ULTIMO
+                    INPUT PROCEDURE IS P200-EXTRAI
+                    OUTPUT PROCEDURE IS P300-DETECTA-DUP
+
+               CLOSE RELATORIO
+               DISPLAY 'POSSIVEIS DUPLICADOS (MESMO TELEFONE E '
+                       'SOBRENOME): ' WS-QTD-DUP
+
+               IF WS-QTD-DUP > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF
+            GOBACK.
+
+       P200-EXTRAI.
+            OPEN INPUT CUSTOMER-MASTER
+            PERFORM P210-LE-E-LIBERA UNTIL WS-CUST-FIM-ARQUIVO
+            CLOSE CUSTOMER-MASTER.
+
+       P210-LE-E-LIBERA.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               PERFORM P250-MONTA-NOME-COMPLETO
+               MOVE CSV-FONE           TO SD-FONE
+               MOVE CSV-NOME-ULTIMO    TO SD-ULTIMO
+               MOVE CSV-CODIGO         TO SD-CODIGO
+               MOVE WS-NOME-COMPLETO   TO SD-NOME
+               RELEASE REG-SORT-DUP
+            END-IF.
+
+       P250-MONTA-NOME-COMPLETO.
+            MOVE SPACES TO WS-NOME-COMPLETO
+            STRING CSV-NOME-PRIMEIRO DELIMITED BY SPACE
+                   ' '                DELIMITED BY SIZE
+                   CSV-NOME-MEIO      DELIMITED BY SPACE
+                   ' '                DELIMITED BY SIZE
+                   CSV-NOME-ULTIMO    DELIMITED BY SPACE
+                   INTO WS-NOME-COMPLETO
+            END-STRING.
+
+       P300-DETECTA-DUP.
+            MOVE SPACES TO WS-FONE-ANT WS-ULTIMO-ANT
+            MOVE 'N' TO WS-GRUPO-IMPRESSO
+            MOVE 'N' TO WS-SORT-FIM-SW
+            PERFORM P310-COMPARA UNTIL WS-SORT-FIM.
+
+       P310-COMPARA.
+            RETURN SORT-DUP
+                 AT END SET WS-SORT-FIM TO TRUE
+            END-RETURN
+
+            IF NOT WS-SORT-FIM
+               IF SD-FONE = WS-FONE-ANT AND SD-FONE NOT = SPACES
+                  AND SD-ULTIMO = WS-ULTIMO-ANT
+                  AND SD-ULTIMO NOT = SPACES
+                  IF WS-GRUPO-IMPRESSO = 'N'
+                     MOVE WS-CODIGO-ANT TO WS-DUP-CODIGO
+                     MOVE WS-NOME-ANT   TO WS-DUP-NOME
+                     MOVE WS-FONE-ANT   TO WS-DUP-FONE
+                     MOVE WS-ULTIMO-ANT TO WS-DUP-ULTIMO
+                     PERFORM P320-IMPRIME-DUP
+                     MOVE 'S' TO WS-GRUPO-IMPRESSO
+                  END-IF
+                  MOVE SD-CODIGO TO WS-DUP-CODIGO
+                  MOVE SD-NOME   TO WS-DUP-NOME
+                  MOVE SD-FONE   TO WS-DUP-FONE
+                  MOVE SD-ULTIMO TO WS-DUP-ULTIMO
+                  PERFORM P320-IMPRIME-DUP
+               ELSE
+                  MOVE 'N' TO WS-GRUPO-IMPRESSO
+               END-IF
+               MOVE SD-FONE   TO WS-FONE-ANT
+               MOVE SD-ULTIMO TO WS-ULTIMO-ANT
+               MOVE SD-CODIGO TO WS-CODIGO-ANT
+               MOVE SD-NOME   TO WS-NOME-ANT
+            END-IF.
+
+       P320-IMPRIME-DUP.
+            ADD 1 TO WS-QTD-DUP
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'TELEFONE E SOBRENOME DUPLICADOS - TEL '
+                                         DELIMITED BY SIZE
+                   WS-DUP-FONE           DELIMITED BY SIZE
+                   ' SOBRENOME '         DELIMITED BY SIZE
+                   WS-DUP-ULTIMO         DELIMITED BY SIZE
+                   ' - CODIGO '          DELIMITED BY SIZE
+                   WS-DUP-CODIGO         DELIMITED BY SIZE
+                   ' - '                 DELIMITED BY SIZE
+                   WS-DUP-NOME           DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO.
+
+       END PROGRAM DEDUPE-SCAN.
