@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Registra a data do ultimo contato com o cliente
+      *            (CSV-DATA-ULTIMO-CONTATO), sempre que um vendedor
+      *            liga ou visita e precisa deixar isso marcado no
+      *            cadastro-mestre. Programa interativo, um codigo por
+      *            vez, no mesmo esquema de loop-ate-sentinela de
+      *            DDD-LOOKUP/PROGCSV, ja que o registro de contato e
+      *            uma acao pontual do operador, nao uma passada batch
+      *            no arquivo inteiro.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Versao inicial.
+      * 08/08/2026  MJB  Incluida a mesma trava de CSV-REGISTRO-EXCLUIDO
+      *                  que o PROGCSV ja usa em P400-ALTERAR - faltava
+      *                  aqui, e deixava registrar (e REWRITE) contato
+      *                  contra cliente excluido logicamente.
+      * 08/08/2026  MJB  Passou a permitir informar a data do contato
+      *                  em BR (DD/MM/AAAA), em vez de assumir sempre a
+      *                  data de hoje - util quando o vendedor so
+      *                  registra a ligacao/visita no sistema no dia
+      *                  seguinte. Em branco continua usando a data de
+      *                  hoje. A data digitada e validada e convertida
+      *                  por P8300-CONVERTE-BR-PARA-ISO (DTCONVP), que
+      *                  ate aqui nao tinha nenhum chamador no sistema.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTACT-LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-NAO-EXISTE              VALUE '23'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       77  WS-FIM-PROGRAMA         PIC X(01)   VALUE 'N'.
+           88  WS-FIM-SIM                      VALUE 'S'.
+
+       77  WS-QTD-REGISTRADOS      PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-QTD-ERROS-GRAVACAO   PIC 9(05)   VALUE ZEROS COMP.
+
+       01  WS-DATA-BR-DIGITADA     PIC X(10)   VALUE SPACES.
+
+      * CONVERSAO DE DATA ISO (AAAAMMDD) <-> BR (DD/MM/AAAA) - ISO PARA
+      * BR NA EXIBICAO DO CONTATO REGISTRADO, BR PARA ISO NA DATA DE
+      * CONTATO DIGITADA PELO OPERADOR (EM BRANCO, USA A DATA DE HOJE)
+           COPY DTCONVW.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-REGISTRA-CONTATO UNTIL WS-FIM-SIM
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN I-O CUSTOMER-MASTER
+            IF NOT WS-CUST-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR O CADASTRO - STATUS '
+                       WS-CUST-STATUS
+            END-IF.
+
+       P200-REGISTRA-CONTATO.
+            DISPLAY ' '
+            DISPLAY 'INFORME O CODIGO DO CLIENTE CONTATADO '
+                    '(0 PARA ENCERRAR): '
+            ACCEPT CSV-CODIGO
+
+            IF CSV-CODIGO = ZEROS
+               SET WS-FIM-SIM TO TRUE
+            ELSE
+               READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+               IF WS-CUST-NAO-EXISTE
+                  DISPLAY 'CLIENTE NAO ENCONTRADO.'
+               ELSE
+                  IF CSV-REGISTRO-EXCLUIDO
+                     DISPLAY 'CLIENTE EXCLUIDO - REATIVE O CADASTRO '
+                             'NO PROGCSV (OPCAO 8) ANTES DE '
+                             'REGISTRAR CONTATO.'
+                  ELSE
+                     PERFORM P210-OBTEM-DATA-CONTATO
+                     IF WS-DATA-CONV-OK
+                        MOVE WS-DATA-ISO TO CSV-DATA-ULTIMO-CONTATO
+                        REWRITE CUSTOMER-RECORD
+                        IF WS-CUST-OK
+                           ADD 1 TO WS-QTD-REGISTRADOS
+                           PERFORM P8200-CONVERTE-ISO-PARA-BR
+                           DISPLAY 'CONTATO REGISTRADO PARA ' CSV-NOME
+                                   ' EM ' WS-DATA-BR
+                        ELSE
+                           ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                           DISPLAY 'ERRO AO GRAVAR - STATUS '
+                                   WS-CUST-STATUS
+                        END-IF
+                     ELSE
+                        DISPLAY 'DATA DO CONTATO INVALIDA - CONTATO '
+                                'NAO REGISTRADO.'
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF.
+
+       P210-OBTEM-DATA-CONTATO.
+            MOVE SPACES TO WS-DATA-BR-DIGITADA
+            DISPLAY 'DATA DO CONTATO (DD/MM/AAAA, EM BRANCO PARA '
+                    'HOJE): '
+            ACCEPT WS-DATA-BR-DIGITADA
+
+            IF WS-DATA-BR-DIGITADA = SPACES
+               ACCEPT WS-DATA-ISO FROM DATE YYYYMMDD
+               MOVE 'S' TO WS-DATA-CONV-SW
+            ELSE
+               MOVE WS-DATA-BR-DIGITADA TO WS-DATA-BR
+               PERFORM P8300-CONVERTE-BR-PARA-ISO
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               DISPLAY ' '
+               DISPLAY 'CONTATOS REGISTRADOS: ' WS-QTD-REGISTRADOS
+
+               IF WS-QTD-ERROS-GRAVACAO > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+           COPY DTCONVP.
+
+       END PROGRAM CONTACT-LOG.
