@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Extrato do cadastro-mestre no layout posicional
+      *            (largura fixa, sem delimitador) exigido pela
+      *            interface batch da matriz. Ao contrario do ARQCSV.csv
+      *            do CSV-EXPORT, que usa ';' como separador e serve
+      *            para planilha, este arquivo e binario/posicional
+      *            (ORGANIZATION SEQUENTIAL, sem LINE SEQUENTIAL), com
+      *            o valor de contrato em COMP-3 no mesmo formato ja
+      *            usado dentro do proprio CUSTOMER-MASTER, e os demais
+      *            campos numericos em DISPLAY zero-padded. ARQCSV.csv
+      *            e os programas que o leem (CSV-LOADER, RECON-CSV-
+      *            MASTER etc.) nao sao alterados por este programa.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACT-PARTNER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT ARQPARTN ASSIGN TO
+           'src\assets\ARQPARTN.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-ARQPARTN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+      * LAYOUT POSICIONAL DOCUMENTADO PARA A MATRIZ - CAMPOS DE TAMANHO
+      * FIXO, SEM SEPARADOR, NA MESMA ORDEM DO CUSTOMER-MASTER
+       FD  ARQPARTN
+           RECORD CONTAINS 105 CHARACTERS.
+       01  REG-ARQPARTN.
+           05  PRT-CODIGO              PIC 9(06).
+           05  PRT-NOME-PRIMEIRO       PIC X(10).
+           05  PRT-NOME-MEIO           PIC X(10).
+           05  PRT-NOME-ULTIMO         PIC X(10).
+           05  PRT-ENDERECO            PIC X(15).
+           05  PRT-CIDADE              PIC X(10).
+           05  PRT-UF                  PIC X(02).
+           05  PRT-DDD                 PIC 9(02).
+           05  PRT-FONE-NUM            PIC 9(06).
+           05  PRT-DATA-CRIACAO        PIC 9(08).
+           05  PRT-VALOR-CONTRATO      PIC 9(09)V99  USAGE COMP-3.
+           05  PRT-MOEDA-CONTRATO      PIC X(03).
+           05  PRT-STATUS-REGISTRO     PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-ARQPARTN-STATUS      PIC X(02)   VALUE SPACES.
+           88  WS-ARQPARTN-OK                  VALUE '00'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       77  WS-QTD-LIDOS            PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-EXTRAIDOS        PIC 9(07)   VALUE ZEROS COMP.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-EXTRAI UNTIL WS-CUST-FIM-ARQUIVO
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT CUSTOMER-MASTER
+            OPEN OUTPUT ARQPARTN
+            IF NOT WS-CUST-OK OR NOT WS-ARQPARTN-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - MASTER: '
+                       WS-CUST-STATUS ' ARQPARTN: '
+                       WS-ARQPARTN-STATUS
+            END-IF.
+
+       P200-EXTRAI.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               ADD 1 TO WS-QTD-LIDOS
+               PERFORM P210-MONTA-REGISTRO
+               WRITE REG-ARQPARTN
+               ADD 1 TO WS-QTD-EXTRAIDOS
+            END-IF.
+
+       P210-MONTA-REGISTRO.
+            MOVE SPACES TO REG-ARQPARTN
+            MOVE CSV-CODIGO             TO PRT-CODIGO
+            MOVE CSV-NOME-PRIMEIRO      TO PRT-NOME-PRIMEIRO
+            MOVE CSV-NOME-MEIO          TO PRT-NOME-MEIO
+            MOVE CSV-NOME-ULTIMO        TO PRT-NOME-ULTIMO
+            MOVE CSV-ENDERECO           TO PRT-ENDERECO
+            MOVE CSV-CIDADE             TO PRT-CIDADE
+            MOVE CSV-UF                 TO PRT-UF
+            MOVE CSV-DDD                TO PRT-DDD
+            MOVE CSV-FONE-NUM           TO PRT-FONE-NUM
+            MOVE CSV-DATA-CRIACAO       TO PRT-DATA-CRIACAO
+            MOVE CSV-VALOR-CONTRATO     TO PRT-VALOR-CONTRATO
+            MOVE CSV-MOEDA-CONTRATO     TO PRT-MOEDA-CONTRATO
+            MOVE CSV-STATUS-REGISTRO    TO PRT-STATUS-REGISTRO.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               CLOSE ARQPARTN
+               DISPLAY 'REGISTROS LIDOS....: ' WS-QTD-LIDOS
+               DISPLAY 'REGISTROS EXTRAIDOS: ' WS-QTD-EXTRAIDOS
+               MOVE 0 TO RETURN-CODE
+            END-IF.
+
+       END PROGRAM EXTRACT-PARTNER.
