@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Utilitario para digitar telefones em qualquer
+      *            formato (com parenteses, hifen, ponto ou espacos) e
+      *            gravar somente os digitos no CSV-FONE do cliente.
+      *            Usa UNSTRING com "DELIMITED BY ALL" para descartar
+      *            varios separadores em sequencia de uma vez so, na
+      *            mesma tecnica da FORMA 5 do EX_UNSTRING_01.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Versao inicial.
+      * 08/08/2026  MJB  Incluida contagem explicita de digitos e
+      *                  deteccao de estouro no STRING - o campo so
+      *                  aceitava numerico/nao-zero, sem checar se
+      *                  sobrou algum digito de fora depois do CSV-FONE
+      *                  ter sido desmembrado em DDD+numero (8 posicoes
+      *                  ao todo); numero com mais digitos do que cabe
+      *                  era truncado silenciosamente e ainda validado.
+      * 08/08/2026  MJB  P200-NORMALIZA nao verificava CSV-REGISTRO-
+      *                  EXCLUIDO antes de aceitar o novo telefone e
+      *                  regravar - mesma trava ja incluida em
+      *                  CONTACT-LOG.cbl e ORDER-ENTRY.cbl para o mesmo
+      *                  padrao de LEIA-DEPOIS-REGRAVE - sem ela dava
+      *                  para "corrigir" o telefone de um cliente
+      *                  excluido logicamente.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHONE-NORMALIZE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-NAO-EXISTE              VALUE '23'.
+
+       01  WS-FONE-BRUTO            PIC X(20)   VALUE SPACES.
+       01  WS-FONE-LIMPO            PIC X(08)   VALUE SPACES.
+       01  WS-GRUPO-1               PIC X(08)   VALUE SPACES.
+       01  WS-GRUPO-2               PIC X(08)   VALUE SPACES.
+       01  WS-GRUPO-3               PIC X(08)   VALUE SPACES.
+
+       77  WS-PONTEIRO              PIC 9(02)   VALUE 1       COMP.
+       77  WS-TOTAL-CAMPOS          PIC 9(02)   VALUE ZEROS   COMP.
+       77  WS-FONE-LIMPO-DIGITOS    PIC 9(02)   VALUE ZEROS   COMP.
+       77  WS-QTD-DIGITOS-ESPERADA  PIC 9(02)   VALUE 08.
+
+       77  WS-FONE-ESTOUROU         PIC X(01)   VALUE 'N'.
+           88  WS-FONE-ESTOUROU-SIM             VALUE 'S'.
+
+       77  WS-FONE-VALIDO           PIC X(01)   VALUE 'N'.
+           88  WS-FONE-OK                       VALUE 'S'.
+
+       77  WS-ERRO-ABERTURA         PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM              VALUE 'S'.
+       77  WS-QTD-ERROS-GRAVACAO    PIC 9(05)   VALUE ZEROS COMP.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-NORMALIZA
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN I-O CUSTOMER-MASTER
+            IF NOT WS-CUST-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR O CADASTRO - STATUS '
+                       WS-CUST-STATUS
+            END-IF.
+
+       P200-NORMALIZA.
+            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
+            ACCEPT CSV-CODIGO
+
+            READ CUSTOMER-MASTER KEY IS CSV-CODIGO
+            IF WS-CUST-NAO-EXISTE
+               DISPLAY 'CLIENTE NAO ENCONTRADO.'
+            ELSE
+               IF CSV-REGISTRO-EXCLUIDO
+                  DISPLAY 'CLIENTE EXCLUIDO - REATIVE O CADASTRO NO '
+                          'PROGCSV (OPCAO 8) ANTES DE NORMALIZAR O '
+                          'TELEFONE.'
+               ELSE
+                  DISPLAY 'TELEFONE ATUAL....: ' CSV-FONE
+                  PERFORM P210-ACEITA-FONE-BRUTO
+                  PERFORM P220-QUEBRA-FONE-BRUTO
+
+                  IF WS-FONE-OK
+                     MOVE WS-FONE-LIMPO TO CSV-FONE
+                     REWRITE CUSTOMER-RECORD
+                     IF WS-CUST-OK
+                        DISPLAY 'TELEFONE NORMALIZADO PARA: ' CSV-FONE
+                     ELSE
+                        ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                        DISPLAY 'ERRO AO GRAVAR - STATUS '
+                                WS-CUST-STATUS
+                     END-IF
+                  ELSE
+                     DISPLAY 'TELEFONE INFORMADO NAO RESULTOU EM UM '
+                             'NUMERO VALIDO - OPERACAO CANCELADA.'
+                  END-IF
+               END-IF
+            END-IF.
+
+       P210-ACEITA-FONE-BRUTO.
+            DISPLAY 'INFORME O NOVO TELEFONE (QUALQUER FORMATO): '
+            ACCEPT WS-FONE-BRUTO.
+
+      ******************************************************************
+      * P220-QUEBRA-FONE-BRUTO
+      * Descarta parenteses, hifen, ponto e espacos - inclusive quando
+      * repetidos em sequencia - e junta os grupos de digitos restantes
+      * num unico campo de 8 posicoes (DDD + numero, o total que o
+      * CUSTOMER-MASTER tem espaco para guardar). Se sobrar digito de
+      * fora das 8 posicoes o STRING estoura (ON OVERFLOW) e o telefone
+      * e rejeitado, em vez de aceitar um numero truncado.
+      ******************************************************************
+       P220-QUEBRA-FONE-BRUTO.
+            MOVE SPACES TO WS-GRUPO-1 WS-GRUPO-2 WS-GRUPO-3
+            MOVE SPACES TO WS-FONE-LIMPO
+            MOVE 1      TO WS-PONTEIRO
+            MOVE ZEROS  TO WS-TOTAL-CAMPOS
+            MOVE ZEROS  TO WS-FONE-LIMPO-DIGITOS
+            MOVE 'N'    TO WS-FONE-ESTOUROU
+
+            UNSTRING WS-FONE-BRUTO
+                     DELIMITED BY ALL '(' OR ALL ')' OR ALL '-'
+                                  OR ALL '.' OR ALL SPACE
+                     INTO WS-GRUPO-1
+                          WS-GRUPO-2
+                          WS-GRUPO-3
+                     WITH POINTER WS-PONTEIRO
+                     TALLYING IN WS-TOTAL-CAMPOS
+            END-UNSTRING
+
+            STRING WS-GRUPO-1 DELIMITED BY SPACE
+                   WS-GRUPO-2 DELIMITED BY SPACE
+                   WS-GRUPO-3 DELIMITED BY SPACE
+                   INTO WS-FONE-LIMPO
+                   ON OVERFLOW
+                      MOVE 'S' TO WS-FONE-ESTOUROU
+            END-STRING
+
+            INSPECT WS-FONE-LIMPO
+                     TALLYING WS-FONE-LIMPO-DIGITOS
+                     FOR CHARACTERS BEFORE INITIAL SPACE
+
+            MOVE 'N' TO WS-FONE-VALIDO
+            IF NOT WS-FONE-ESTOUROU-SIM
+               AND WS-FONE-LIMPO-DIGITOS = WS-QTD-DIGITOS-ESPERADA
+               AND WS-FONE-LIMPO IS NUMERIC
+               AND WS-FONE-LIMPO NOT = ZEROS
+               MOVE 'S' TO WS-FONE-VALIDO
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               IF WS-QTD-ERROS-GRAVACAO > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+       END PROGRAM PHONE-NORMALIZE.
