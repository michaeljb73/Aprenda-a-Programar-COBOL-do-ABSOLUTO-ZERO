@@ -0,0 +1,213 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Relatorio analitico do cadastro de clientes, cruzando
+      *            UF (CSV-UF) por mes de entrada (mes do carimbo de
+      *            auditoria CSV-DATA-CRIACAO), no mesmo esquema de
+      *            SORT com quebra e acumulo do REPORT-GEN, so que
+      *            acumulando 12 contadores de mes por UF ao inves de
+      *            um unico subtotal.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATE-MONTH-XTAB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT WORK-XTAB ASSIGN TO
+           'src\assets\WKXTAB.tmp'.
+
+           SELECT RELATORIO ASSIGN TO
+           'src\assets\RELXTAB.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       SD  WORK-XTAB.
+       01  REG-WORK-XTAB.
+           05  WXT-UF                  PIC X(02).
+           05  WXT-MES                 PIC 9(02).
+
+       FD  RELATORIO.
+       01  REG-RELATORIO               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * STATUS DO ARQUIVO INDEXADO, LIDO NA FASE DE EXTRACAO DO SORT
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-SORT-FIM-SW          PIC X(01)   VALUE 'N'.
+           88  WS-SORT-FIM                     VALUE 'S'.
+
+      * STATUS DO RELATORIO E CHAVE PARA O RETURN-CODE FINAL
+       77  WS-RELATORIO-STATUS     PIC X(02)   VALUE SPACES.
+           88  WS-RELATORIO-OK                 VALUE '00'.
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM            VALUE 'S'.
+
+      * CONTROLE DE QUEBRA POR UF E ACUMULADORES DA LINHA/GRADE
+       77  WS-UF-QUEBRA            PIC X(02)   VALUE SPACES.
+       77  WS-IDX-MES              PIC 9(02)   VALUE ZEROS COMP.
+
+       01  WS-CONTADOR-MES-LINHA.
+           05  WS-QTD-MES-LINHA    PIC 9(05) OCCURS 12 TIMES COMP.
+       77  WS-TOTAL-LINHA          PIC 9(06)   VALUE ZEROS COMP.
+
+       01  WS-CONTADOR-MES-GERAL.
+           05  WS-QTD-MES-GERAL    PIC 9(06) OCCURS 12 TIMES COMP.
+       77  WS-TOTAL-GERAL          PIC 9(07)   VALUE ZEROS COMP.
+
+      * LINHA DE CABECALHO DA GRADE (UMA COLUNA POR MES 01 A 12)
+       01  WS-LINHA-CABECALHO.
+           05  FILLER              PIC X(05)   VALUE 'UF'.
+           05  WS-CAB-MES          PIC ZZ9 OCCURS 12 TIMES.
+           05  FILLER              PIC X(03)   VALUE SPACES.
+           05  FILLER              PIC X(05)   VALUE 'TOTAL'.
+
+      * LINHA DE DETALHE DA GRADE (CONTADOR POR MES DE UMA UF)
+       01  WS-LINHA-DETALHE.
+           05  WS-DET-UF           PIC X(05).
+           05  WS-DET-MES          PIC ZZ9 OCCURS 12 TIMES.
+           05  FILLER              PIC X(03)   VALUE SPACES.
+           05  WS-DET-TOTAL        PIC ZZZZZ9.
+
+      * CONTROLE DE PAGINACAO (COPYBOOKS PAGECT*)
+           COPY PAGECTWS.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            SORT WORK-XTAB ON ASCENDING KEY WXT-UF WXT-MES
+                 INPUT PROCEDURE IS P200-EXTRAI-CLIENTES
+                 OUTPUT PROCEDURE IS P300-EMITE-RELATORIO
+
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF
+            GOBACK.
+
+       P200-EXTRAI-CLIENTES.
+            OPEN INPUT CUSTOMER-MASTER
+            IF NOT WS-CUST-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               SET WS-CUST-FIM-ARQUIVO TO TRUE
+               DISPLAY 'ERRO AO ABRIR CUSTOMER-MASTER - STATUS '
+                       WS-CUST-STATUS
+            ELSE
+               PERFORM P210-LE-E-LIBERA-CLIENTE
+                       UNTIL WS-CUST-FIM-ARQUIVO
+            END-IF
+            CLOSE CUSTOMER-MASTER.
+
+       P210-LE-E-LIBERA-CLIENTE.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               MOVE CSV-UF                    TO WXT-UF
+               MOVE CSV-DATA-CRIACAO(5:2)     TO WXT-MES
+               RELEASE REG-WORK-XTAB
+            END-IF.
+
+       P300-EMITE-RELATORIO.
+            OPEN OUTPUT RELATORIO
+            IF NOT WS-RELATORIO-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR RELATORIO - STATUS '
+                       WS-RELATORIO-STATUS
+            ELSE
+               PERFORM P8100-IMPRIME-CABECALHO
+               MOVE SPACES TO WS-UF-QUEBRA
+               PERFORM P400-ZERA-CONTADOR-LINHA
+
+               PERFORM P310-RETORNA-E-ACUMULA UNTIL WS-SORT-FIM
+
+               IF WS-UF-QUEBRA NOT = SPACES
+                  PERFORM P320-IMPRIME-LINHA-UF
+               END-IF
+
+               PERFORM P330-IMPRIME-TOTAL-GERAL
+               CLOSE RELATORIO
+            END-IF.
+
+       P8100-IMPRIME-CABECALHO.
+            ADD 1 TO WS-NUM-PAGINA
+            MOVE WS-NUM-PAGINA TO WS-NUM-PAGINA-ED
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING '===== CRUZAMENTO UF X MES - PAGINA '
+                   DELIMITED BY SIZE
+                   WS-NUM-PAGINA-ED DELIMITED BY SIZE
+                   ' ====='          DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE SPACES TO WS-LINHA-CABECALHO
+            MOVE 'UF'   TO WS-LINHA-CABECALHO(1:2)
+            PERFORM VARYING WS-IDX-MES FROM 1 BY 1 UNTIL WS-IDX-MES > 12
+                MOVE WS-IDX-MES TO WS-CAB-MES(WS-IDX-MES)
+            END-PERFORM
+            WRITE REG-RELATORIO FROM WS-LINHA-CABECALHO
+
+            MOVE ZEROS TO WS-LINHAS-PAGINA.
+
+       P310-RETORNA-E-ACUMULA.
+            RETURN WORK-XTAB
+                 AT END SET WS-SORT-FIM TO TRUE
+            END-RETURN
+
+            IF NOT WS-SORT-FIM
+               IF WXT-UF NOT = WS-UF-QUEBRA AND WS-UF-QUEBRA NOT = SPACES
+                  PERFORM P320-IMPRIME-LINHA-UF
+                  PERFORM P400-ZERA-CONTADOR-LINHA
+               END-IF
+               MOVE WXT-UF TO WS-UF-QUEBRA
+
+               ADD 1 TO WS-QTD-MES-LINHA(WXT-MES)
+               ADD 1 TO WS-TOTAL-LINHA
+               ADD 1 TO WS-QTD-MES-GERAL(WXT-MES)
+               ADD 1 TO WS-TOTAL-GERAL
+            END-IF.
+
+       P320-IMPRIME-LINHA-UF.
+            PERFORM P8300-CONTROLA-PAGINA
+
+            MOVE SPACES TO WS-LINHA-DETALHE
+            MOVE WS-UF-QUEBRA TO WS-DET-UF
+            PERFORM VARYING WS-IDX-MES FROM 1 BY 1 UNTIL WS-IDX-MES > 12
+                MOVE WS-QTD-MES-LINHA(WS-IDX-MES)
+                     TO WS-DET-MES(WS-IDX-MES)
+            END-PERFORM
+            MOVE WS-TOTAL-LINHA TO WS-DET-TOTAL
+            WRITE REG-RELATORIO FROM WS-LINHA-DETALHE.
+
+       P330-IMPRIME-TOTAL-GERAL.
+            MOVE SPACES TO WS-LINHA-DETALHE
+            MOVE 'TOTAL' TO WS-DET-UF
+            PERFORM VARYING WS-IDX-MES FROM 1 BY 1 UNTIL WS-IDX-MES > 12
+                MOVE WS-QTD-MES-GERAL(WS-IDX-MES)
+                     TO WS-DET-MES(WS-IDX-MES)
+            END-PERFORM
+            MOVE WS-TOTAL-GERAL TO WS-DET-TOTAL
+            WRITE REG-RELATORIO FROM WS-LINHA-DETALHE.
+
+       P400-ZERA-CONTADOR-LINHA.
+            MOVE ZEROS TO WS-CONTADOR-MES-LINHA
+            MOVE ZEROS TO WS-TOTAL-LINHA.
+
+           COPY PAGECTPA.
+
+       END PROGRAM STATE-MONTH-XTAB.
