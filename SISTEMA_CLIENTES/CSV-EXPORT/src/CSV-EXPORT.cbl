@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Extrato batch do cadastro-mestre de clientes para
+      *            ARQCSV.csv, usado pela equipe de relatorios. Le o
+      *            CUSTOMER-MASTER sequencialmente pela chave primaria
+      *            e grava um registro texto por cliente.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT ARQCSV ASSIGN TO
+           'src\assets\ARQCSV.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ARQCSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  ARQCSV.
+       01  REG-CSV                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY CSVLAY.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-ARQCSV-STATUS        PIC X(02)   VALUE SPACES.
+           88  WS-ARQCSV-OK                    VALUE '00'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       77  WS-QTD-EXPORTADOS       PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-EXPORTADOS-ED    PIC 9(07)   VALUE ZEROS.
+       77  WS-NOME-COMPLETO        PIC X(32)   VALUE SPACES.
+
+      * DATA DE GERACAO DO ARQUIVO, PARA O REGISTRO DE CABECALHO
+           COPY DTCONVW.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P150-GRAVA-CABECALHO
+               PERFORM P200-EXPORTA UNTIL WS-CUST-FIM-ARQUIVO
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT CUSTOMER-MASTER
+            OPEN OUTPUT ARQCSV
+            IF NOT WS-CUST-OK OR NOT WS-ARQCSV-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - MASTER: '
+                       WS-CUST-STATUS ' CSV: ' WS-ARQCSV-STATUS
+            END-IF.
+
+       P150-GRAVA-CABECALHO.
+            ACCEPT WS-DATA-ISO FROM DATE YYYYMMDD
+            PERFORM P8200-CONVERTE-ISO-PARA-BR
+
+            MOVE SPACES TO REG-CSV
+            STRING 'CODIGO;NOME;ENDERECO;CIDADE;UF;TELEFONE'
+                   DELIMITED BY SIZE
+                   ' - GERADO EM ' DELIMITED BY SIZE
+                   WS-DATA-BR      DELIMITED BY SIZE
+                   INTO REG-CSV
+            END-STRING
+            WRITE REG-CSV.
+
+       P200-EXPORTA.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               MOVE SPACES TO WS-NOME-COMPLETO
+               STRING CSV-NOME-PRIMEIRO DELIMITED BY SPACE
+                      ' '                DELIMITED BY SIZE
+                      CSV-NOME-MEIO      DELIMITED BY SPACE
+                      ' '                DELIMITED BY SIZE
+                      CSV-NOME-ULTIMO    DELIMITED BY SPACE
+                      INTO WS-NOME-COMPLETO
+               END-STRING
+
+               MOVE CSV-CODIGO      TO WS-CSV-CODIGO
+               MOVE WS-NOME-COMPLETO TO WS-CSV-NOME
+               MOVE CSV-ENDERECO TO WS-CSV-ENDERECO
+               MOVE CSV-CIDADE   TO WS-CSV-CIDADE
+               MOVE CSV-UF       TO WS-CSV-UF
+               MOVE CSV-FONE     TO WS-CSV-FONE
+
+               MOVE WS-CSV TO REG-CSV
+               WRITE REG-CSV
+               ADD 1 TO WS-QTD-EXPORTADOS
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               MOVE WS-QTD-EXPORTADOS TO WS-QTD-EXPORTADOS-ED
+               MOVE SPACES TO REG-CSV
+               STRING 'TOTAL DE REGISTROS: ' DELIMITED BY SIZE
+                      WS-QTD-EXPORTADOS-ED   DELIMITED BY SIZE
+                      INTO REG-CSV
+               END-STRING
+               WRITE REG-CSV
+
+               CLOSE CUSTOMER-MASTER
+               CLOSE ARQCSV
+               DISPLAY 'REGISTROS EXPORTADOS: ' WS-QTD-EXPORTADOS
+               MOVE 0 TO RETURN-CODE
+            END-IF.
+
+           COPY DTCONVP.
+
+       END PROGRAM CSV-EXPORT.
