@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Copybook:  TRANSLPA
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Paragrafo compartilhado que grava o antes-da-imagem
+      *            do registro do cadastro no log de transacoes.
+      *            Requer que o programa que o inclui tambem tenha
+      *            copiado TRANSLSL (SELECT), TRANSLOG (FD) e TRANSLWS
+      *            (WORKING-STORAGE), aberto TRANS-LOG em modo EXTEND,
+      *            declarado 77 WS-TRN-PROGRAMA com o proprio nome, e
+      *            preenchido WS-TRN-ACAO/WS-TRN-CHAVE antes do PERFORM
+      *            - com CUSTOMER-RECORD ainda no estado anterior a
+      *            movimentacao. A falha ao abrir o TRANS-LOG nao
+      *            interrompe o programa - o log de transacoes e
+      *            informativo, nao critico para o processamento em
+      *            si (mesmo criterio do JOBLPA/PERFLPA).
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Paragrafo inicial.
+      * 08/08/2026  MJB  WRITE REG-TRANS-LOG rodava sem checar
+      *                  WS-TRANSLOG-OK, ao contrario do JOBLPA
+      *                  (P8900-GRAVA-JOB-LOG) e do PERFLPA (P8650-
+      *                  GRAVA-DURACAO-FASE) - se o TRANS-LOG nao
+      *                  tivesse aberto, o WRITE abortava o programa
+      *                  chamador em vez de so deixar de registrar a
+      *                  transacao. Envolvido em IF WS-TRANSLOG-OK,
+      *                  como os outros dois logs.
+      ******************************************************************
+       P8700-GRAVA-TRANS-LOG.
+            IF WS-TRANSLOG-OK
+               MOVE SPACES TO REG-TRANS-LOG
+               ACCEPT TRN-DATA FROM DATE YYYYMMDD
+               ACCEPT TRN-HORA FROM TIME
+               MOVE WS-TRN-PROGRAMA        TO TRN-PROGRAMA
+               MOVE WS-TRN-OPERADOR        TO TRN-OPERADOR
+               MOVE WS-TRN-ACAO            TO TRN-ACAO
+               MOVE WS-TRN-CHAVE           TO TRN-CHAVE
+               MOVE CUSTOMER-RECORD        TO TRN-IMAGEM-ANTERIOR
+               WRITE REG-TRANS-LOG
+            END-IF.
