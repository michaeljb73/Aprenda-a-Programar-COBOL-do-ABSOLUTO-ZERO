@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:  PAGECTPA
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Paragrafo compartilhado de controle de quebra de
+      *            pagina. Requer que o programa que o inclui tambem
+      *            tenha copiado PAGECTWS (WORKING-STORAGE) e declarado
+      *            um paragrafo local P8100-IMPRIME-CABECALHO, chamado
+      *            aqui sempre que a pagina atinge WS-MAX-LINHAS-
+      *            PAGINA. O chamador deve fazer PERFORM
+      *            P8300-CONTROLA-PAGINA antes de escrever cada linha
+      *            de detalhe do relatorio.
+      ******************************************************************
+       P8300-CONTROLA-PAGINA.
+            IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM P8100-IMPRIME-CABECALHO
+            END-IF
+            ADD 1 TO WS-LINHAS-PAGINA.
