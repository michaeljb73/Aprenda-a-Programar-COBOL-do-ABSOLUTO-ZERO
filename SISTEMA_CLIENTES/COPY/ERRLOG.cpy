@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook:  ERRLOG
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Layout do registro do log de erros/rejeicoes,
+      *            compartilhado por PROGCSV, LAYOUT-CONV, DQ-SCAN e
+      *            qualquer outro programa que valide campos do
+      *            cadastro de clientes antes de gravar. Cada linha
+      *            registra o carimbo de data/hora da rejeicao, o
+      *            programa de origem, a chave do registro rejeitado
+      *            e o motivo.
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Layout inicial.
+      * 08/08/2026  MJB  Incluido ERL-OPERADOR - em branco para
+      *                  programas batch sem sessao interativa; nos
+      *                  programas de manutencao vem do codigo
+      *                  validado contra o OPERTBWS.
+      ******************************************************************
+       01  REG-ERROR-LOG.
+           05  ERL-DATA                PIC 9(08).
+           05  ERL-HORA                PIC 9(08).
+           05  ERL-PROGRAMA            PIC X(08).
+           05  ERL-OPERADOR            PIC X(08).
+           05  ERL-CHAVE               PIC X(10).
+           05  ERL-MOTIVO              PIC X(40).
