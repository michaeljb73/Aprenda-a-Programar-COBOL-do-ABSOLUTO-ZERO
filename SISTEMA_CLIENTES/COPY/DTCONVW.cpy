@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Copybook:  DTCONVW
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Campos de apoio para conversao de data entre o
+      *            formato ISO (AAAAMMDD, usado no carimbo de
+      *            auditoria) e o formato BR (DD/MM/AAAA, usado na
+      *            digitacao). Usado junto com o paragrafo DTCONVP.
+      ******************************************************************
+       01  WS-DATA-ISO             PIC 9(08)   VALUE ZEROS.
+       01  WS-DATA-ISO-R REDEFINES WS-DATA-ISO.
+           03  WS-DATA-ISO-AAAA        PIC 9(04).
+           03  WS-DATA-ISO-MM          PIC 9(02).
+           03  WS-DATA-ISO-DD          PIC 9(02).
+
+       01  WS-DATA-BR               PIC X(10)   VALUE SPACES.
+       01  WS-DATA-BR-R REDEFINES WS-DATA-BR.
+           03  WS-DATA-BR-DD           PIC 9(02).
+           03  FILLER                  PIC X(01).
+           03  WS-DATA-BR-MM           PIC 9(02).
+           03  FILLER                  PIC X(01).
+           03  WS-DATA-BR-AAAA         PIC 9(04).
+
+       77  WS-DATA-CONV-SW          PIC X(01)   VALUE 'N'.
+           88  WS-DATA-CONV-OK                  VALUE 'S'.
+
+      * JANELA DE SECULO PARA ANOS DE 2 DIGITOS (ACCEPT ... FROM DATE,
+      * SEM O YYYYMMDD). 00-49 CAI NOS ANOS 2000, 50-99 NOS ANOS 1900.
+       77  WS-ANO-2DIG              PIC 9(02)   VALUE ZEROS.
+       77  WS-ANO-4DIG              PIC 9(04)   VALUE ZEROS.
+       77  WS-SECULO-CORTE          PIC 9(02)   VALUE 49.
+
+      * CALCULO DO DIA JULIANO DE WS-DATA-ISO, PELA FORMULA USUAL DE
+      * CONVERSAO DE CALENDARIO GREGORIANO (SO SOMAS, SUBTRACOES E
+      * DIVISOES INTEIRAS). PERMITE COMPARAR DUAS DATAS EM DIAS
+      * CORRIDOS SEM PRECISAR PERCORRER MES A MES.
+       77  WS-JDN-A                 PIC S9(04)  VALUE ZEROS COMP.
+       77  WS-JDN-Y                 PIC S9(06)  VALUE ZEROS COMP.
+       77  WS-JDN-M                 PIC S9(04)  VALUE ZEROS COMP.
+       77  WS-DIA-JULIANO           PIC S9(08)  VALUE ZEROS COMP.
