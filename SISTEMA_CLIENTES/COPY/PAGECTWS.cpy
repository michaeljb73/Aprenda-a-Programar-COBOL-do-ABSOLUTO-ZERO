@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:  PAGECTWS
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Campos de apoio para controle de paginacao em
+      *            relatorios batch, no mesmo esquema ja usado a mao
+      *            pelo DIRECTORY-PRINT (contador de linhas por pagina
+      *            comparado a um maximo, numero de pagina crescente).
+      *            O programa que inclui este copybook deve declarar
+      *            um paragrafo local P8100-IMPRIME-CABECALHO com o
+      *            cabecalho especifico do seu relatorio, chamado pelo
+      *            paragrafo compartilhado P8300-CONTROLA-PAGINA do
+      *            copybook PAGECTPA.
+      ******************************************************************
+       77  WS-MAX-LINHAS-PAGINA    PIC 9(02)   VALUE 55      COMP.
+       77  WS-LINHAS-PAGINA        PIC 9(02)   VALUE ZEROS   COMP.
+       77  WS-NUM-PAGINA           PIC 9(03)   VALUE ZEROS   COMP.
+       77  WS-NUM-PAGINA-ED        PIC ZZ9.
