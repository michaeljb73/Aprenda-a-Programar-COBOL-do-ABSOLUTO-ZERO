@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:  TRANSLOG
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Layout do registro do log de transacoes. Cada linha
+      *            guarda o antes-da-imagem completo do CUSTOMER-RECORD
+      *            (copybook CUSTMAST) tal como estava gravado no
+      *            cadastro-mestre no instante imediatamente anterior a
+      *            uma alteracao ou exclusao, junto com o carimbo de
+      *            data/hora, o programa e o operador responsavel pela
+      *            movimentacao.
+      *
+      *            TRN-IMAGEM-ANTERIOR tem o mesmo tamanho de
+      *            CUSTOMER-RECORD (CUSTMAST) - 137 posicoes na versao
+      *            atual do layout. Se CUSTMAST ganhar ou perder campos,
+      *            este PIC precisa acompanhar o novo tamanho.
+      ******************************************************************
+       01  REG-TRANS-LOG.
+           05  TRN-DATA                PIC 9(08).
+           05  TRN-HORA                PIC 9(08).
+           05  TRN-PROGRAMA            PIC X(08).
+           05  TRN-OPERADOR            PIC X(08).
+           05  TRN-ACAO                PIC X(08).
+           05  TRN-CHAVE               PIC X(10).
+           05  TRN-IMAGEM-ANTERIOR     PIC X(137).
