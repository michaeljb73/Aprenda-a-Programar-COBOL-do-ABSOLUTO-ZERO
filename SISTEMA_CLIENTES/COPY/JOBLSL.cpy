@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:  JOBLSL
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Clausula SELECT compartilhada do log de resultado
+      *            de jobs batch (JOB-LOG). Aberto em modo EXTEND
+      *            pelo programa que o inclui, para acumular o
+      *            RETURN-CODE de cada etapa de varias execucoes num
+      *            unico arquivo revisado na virada do dia.
+      ******************************************************************
+           SELECT JOB-LOG ASSIGN TO
+           'src\assets\JOBLOG.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-JOBLOG-STATUS.
