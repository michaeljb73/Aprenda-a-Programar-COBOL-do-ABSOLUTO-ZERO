@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Copybook:  OPERTBPA
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Paragrafo compartilhado que pede o codigo do
+      *            operador no inicio da sessao de manutencao e
+      *            confere contra a tabela WS-TAB-OPERADORES
+      *            (copybook OPERTBWS). So libera a sessao com um
+      *            codigo ativo na tabela; caso contrario repete a
+      *            pergunta. O codigo validado fica em WS-OPERADOR-
+      *            VALIDADO, para o programa carimbar TRN-OPERADOR/
+      *            ERL-OPERADOR nas gravacoes de TRANS-LOG e ERROR-
+      *            LOG da sessao.
+      ******************************************************************
+       P8800-VALIDA-OPERADOR.
+            MOVE 'N' TO WS-OPERADOR-ACHADO
+            PERFORM UNTIL WS-OPERADOR-ACHADO-SIM
+                DISPLAY 'INFORME O CODIGO DO OPERADOR: '
+                ACCEPT WS-OPERADOR-DIGITADO
+
+                MOVE 'N' TO WS-OPERADOR-ACHADO
+                PERFORM VARYING WS-IDX-OPERADOR FROM 1 BY 1
+                        UNTIL WS-IDX-OPERADOR > WS-QTD-OPERADORES
+                           OR WS-OPERADOR-ACHADO-SIM
+                    IF WS-OPERADOR-DIGITADO =
+                       WS-OPERADOR-CODIGO(WS-IDX-OPERADOR)
+                       AND WS-OPERADOR-ATIVO-SIM(WS-IDX-OPERADOR)
+                       SET WS-OPERADOR-ACHADO-SIM TO TRUE
+                       MOVE WS-OPERADOR-DIGITADO TO WS-OPERADOR-VALIDADO
+                    END-IF
+                END-PERFORM
+
+                IF NOT WS-OPERADOR-ACHADO-SIM
+                   DISPLAY 'CODIGO DE OPERADOR INVALIDO OU INATIVO - '
+                           'TENTE NOVAMENTE.'
+                END-IF
+            END-PERFORM.
