@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:  PERFLWS
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Campos de apoio do log de desempenho por fase. O
+      *            programa que inclui este copybook deve tambem
+      *            declarar 77 WS-PRF-PROGRAMA PIC X(08) com o proprio
+      *            nome, abrir PERF-LOG em modo EXTEND, e preencher
+      *            WS-PRF-SECAO com o nome da fase antes de chamar
+      *            P8600-MARCA-INICIO-FASE / P8650-GRAVA-DURACAO-FASE
+      *            (copybook PERFLPA), um par por fase instrumentada.
+      ******************************************************************
+       77  WS-PERFLOG-STATUS       PIC X(02)   VALUE SPACES.
+           88  WS-PERFLOG-OK                   VALUE '00'.
+
+       01  WS-PRF-SECAO            PIC X(12)   VALUE SPACES.
+       01  WS-PRF-HORA-INICIO      PIC 9(08)   VALUE ZEROS.
+       01  WS-PRF-HORA-FIM         PIC 9(08)   VALUE ZEROS.
+
+       77  WS-PRF-HH               PIC 9(02)   VALUE ZEROS.
+       77  WS-PRF-MM               PIC 9(02)   VALUE ZEROS.
+       77  WS-PRF-SS               PIC 9(02)   VALUE ZEROS.
+       77  WS-PRF-SEG-INICIO       PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-PRF-SEG-FIM          PIC 9(05)   VALUE ZEROS COMP.
+       77  WS-PRF-DURACAO          PIC S9(06)  VALUE ZEROS COMP.
