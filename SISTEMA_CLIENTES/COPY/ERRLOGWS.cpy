@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook:  ERRLOGWS
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Campos de apoio do log de erros/rejeicoes. O
+      *            programa que inclui este copybook deve tambem
+      *            declarar 77 WS-ERL-PROGRAMA PIC X(08) com o proprio
+      *            nome, e preencher WS-ERL-CHAVE/WS-ERL-MOTIVO antes
+      *            de chamar o paragrafo compartilhado ERRLOGPA.
+      *            WS-ERL-OPERADOR fica em branco a menos que o
+      *            programa tenha validado um operador (copybook
+      *            OPERTBWS) e o movido para ca.
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Layout inicial.
+      * 08/08/2026  MJB  Incluido WS-ERL-OPERADOR.
+      ******************************************************************
+       77  WS-ERRLOG-STATUS        PIC X(02)   VALUE SPACES.
+           88  WS-ERRLOG-OK                    VALUE '00'.
+
+       01  WS-ERL-OPERADOR          PIC X(08)   VALUE SPACES.
+       01  WS-ERL-CHAVE             PIC X(10)   VALUE SPACES.
+       01  WS-ERL-MOTIVO            PIC X(40)   VALUE SPACES.
