@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Copybook:  CSVLAY
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Layout do registro texto do ARQCSV.csv (extrato do
+      *            cadastro-mestre de clientes). Mantido separado do
+      *            CUSTMAST porque o CSV e apenas um extrato de saida,
+      *            nao o arquivo mestre.
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Layout inicial.
+      * 08/08/2026  MJB  WS-CSV-NOME ampliado de X(10) para X(32) -
+      *                  tamanho precisava acompanhar o nome completo
+      *                  concatenado (CSV-NOME-PRIMEIRO/MEIO/ULTIMO,
+      *                  10+1+10+1+10 no pior caso), nao mais o
+      *                  CSV-NOME anterior ao desmembramento.
+      ******************************************************************
+       01  WS-CSV.
+           03  WS-CSV-CODIGO       PIC 9(06).
+           03  FILLER              PIC X       VALUE ';'.
+           03  WS-CSV-NOME         PIC X(32).
+           03  FILLER              PIC X       VALUE ';'.
+           03  WS-CSV-ENDERECO     PIC X(15).
+           03  FILLER              PIC X       VALUE ';'.
+           03  WS-CSV-CIDADE       PIC X(10).
+           03  FILLER              PIC X       VALUE ';'.
+           03  WS-CSV-UF           PIC X(02).
+           03  FILLER              PIC X       VALUE ';'.
+           03  WS-CSV-FONE         PIC X(08).
+           03  FILLER              PIC X       VALUE ';'.
