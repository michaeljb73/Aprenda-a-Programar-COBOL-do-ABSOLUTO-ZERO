@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Copybook:  CUSTMAST
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Layout do registro do cadastro-mestre de clientes
+      *            (CUSTOMER-MASTER). Substitui o WS-CSV que existia
+      *            somente em memoria no PROGCSV original.
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Layout inicial - chave CSV-CODIGO e campos
+      *                  originais do PROGCSV.
+      * 08/08/2026  MJB  CSV-NOME desmembrado em primeiro/meio/ultimo
+      *                  nome, para permitir ordenacao por sobrenome.
+      * 08/08/2026  MJB  Incluido carimbo de auditoria (data/hora/dia
+      *                  da semana de criacao do registro).
+      * 08/08/2026  MJB  Incluido valor de contrato anual do cliente.
+      * 08/08/2026  MJB  Incluido status de pagamento do contrato.
+      * 08/08/2026  MJB  Incluida moeda do contrato (BRL/USD/EUR).
+      * 08/08/2026  MJB  CSV-VALOR-CONTRATO passou a COMP-3 (packed
+      *                  decimal), para economizar espaco no arquivo.
+      *                  Arquivos gravados no layout antigo (DISPLAY)
+      *                  precisam passar pelo REPACK-MASTER antes de
+      *                  serem lidos por este layout.
+      * 08/08/2026  MJB  Incluido e-mail de contato do cliente.
+      * 08/08/2026  MJB  CSV-FONE desmembrado em CSV-DDD/CSV-FONE-NUM,
+      *                  para permitir chave alternativa por DDD.
+      * 08/08/2026  MJB  Incluido status do registro (ATIVO/EXCLUIDO),
+      *                  para que a exclusao pelo PROGCSV passe a ser
+      *                  logica, mantendo o registro no arquivo ate a
+      *                  faixa de retencao do PURGE-OLD-CONTACTS.
+      * 08/08/2026  MJB  Incluida data do ultimo contato com o cliente,
+      *                  atualizada pelo CONTACT-LOG e usada pelo
+      *                  relatorio FOLLOWUP-DUE. ZEROS significa que o
+      *                  cliente ainda nao recebeu nenhum contato.
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CSV-CODIGO          PIC 9(06).
+           05  CSV-NOME.
+               10  CSV-NOME-PRIMEIRO   PIC X(10).
+               10  CSV-NOME-MEIO       PIC X(10).
+               10  CSV-NOME-ULTIMO     PIC X(10).
+           05  CSV-ENDERECO        PIC X(15).
+           05  CSV-CIDADE          PIC X(10).
+           05  CSV-UF              PIC X(02).
+           05  CSV-FONE.
+               10  CSV-DDD             PIC X(02).
+               10  CSV-FONE-NUM        PIC X(06).
+           05  CSV-EMAIL           PIC X(30).
+           05  CSV-DATA-CRIACAO    PIC 9(08).
+           05  CSV-HORA-CRIACAO    PIC 9(08).
+           05  CSV-DIA-SEMANA-CRIACAO PIC 9(01).
+           05  CSV-VALOR-CONTRATO  PIC 9(09)V99  USAGE COMP-3.
+           05  CSV-MOEDA-CONTRATO  PIC X(03).
+               88  CSV-MOEDA-BRL           VALUE 'BRL'.
+               88  CSV-MOEDA-USD           VALUE 'USD'.
+               88  CSV-MOEDA-EUR           VALUE 'EUR'.
+           05  CSV-STATUS-PAGTO    PIC 9(01).
+               88  CSV-PAGTO-PENDENTE      VALUE 1.
+               88  CSV-PAGTO-FATURADO      VALUE 2.
+               88  CSV-PAGTO-PAGO          VALUE 3.
+               88  CSV-PAGTO-ATRASADO      VALUE 4.
+               88  CSV-PAGTO-CANCELADO     VALUE 5.
+           05  CSV-STATUS-REGISTRO PIC X(01).
+               88  CSV-REGISTRO-ATIVO      VALUE 'A'.
+               88  CSV-REGISTRO-EXCLUIDO   VALUE 'E'.
+           05  CSV-DATA-ULTIMO-CONTATO PIC 9(08)  VALUE ZEROS.
