@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:  PERFLSL
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Clausula SELECT compartilhada do log de desempenho
+      *            por fase (PERF-LOG). Aberto em modo EXTEND pelo
+      *            programa que o inclui, para acumular a duracao de
+      *            cada fase de varias execucoes num unico arquivo e
+      *            permitir comparar execucoes ao longo do tempo.
+      ******************************************************************
+           SELECT PERF-LOG ASSIGN TO
+           'src\assets\PERFLOG.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PERFLOG-STATUS.
