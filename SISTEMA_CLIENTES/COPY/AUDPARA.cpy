@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:  AUDPARA
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Paragrafo compartilhado que carimba um registro do
+      *            cadastro de clientes com a data/hora/dia da semana
+      *            de criacao. Requer que o programa que o inclui
+      *            tambem tenha copiado AUDSTAMP (WORKING-STORAGE) e
+      *            CUSTMAST (campos CSV-DATA-CRIACAO / CSV-HORA-CRIACAO
+      *            / CSV-DIA-SEMANA-CRIACAO).
+      ******************************************************************
+       P8100-CARIMBA-REGISTRO.
+            ACCEPT WS-AUDIT-DATA        FROM DATE YYYYMMDD
+            ACCEPT WS-AUDIT-HORA        FROM TIME
+            ACCEPT WS-AUDIT-DIA-SEMANA  FROM DAY-OF-WEEK
+
+            MOVE WS-AUDIT-DATA          TO CSV-DATA-CRIACAO
+            MOVE WS-AUDIT-HORA          TO CSV-HORA-CRIACAO
+            MOVE WS-AUDIT-DIA-SEMANA    TO CSV-DIA-SEMANA-CRIACAO.
