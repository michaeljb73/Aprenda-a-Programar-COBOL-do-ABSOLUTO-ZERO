@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook:  ERRLOGPA
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Paragrafo compartilhado que grava uma linha no log
+      *            de erros/rejeicoes. Requer que o programa que o
+      *            inclui tambem tenha copiado ERRLOGSL (SELECT),
+      *            ERRLOG (FD) e ERRLOGWS (WORKING-STORAGE), aberto
+      *            ERROR-LOG em modo EXTEND, declarado 77 WS-ERL-
+      *            PROGRAMA com o proprio nome, e preenchido
+      *            WS-ERL-CHAVE/WS-ERL-MOTIVO antes do PERFORM.
+      ******************************************************************
+       P8200-GRAVA-ERRO-LOG.
+            MOVE SPACES TO REG-ERROR-LOG
+            ACCEPT ERL-DATA FROM DATE YYYYMMDD
+            ACCEPT ERL-HORA FROM TIME
+            MOVE WS-ERL-PROGRAMA        TO ERL-PROGRAMA
+            MOVE WS-ERL-OPERADOR        TO ERL-OPERADOR
+            MOVE WS-ERL-CHAVE           TO ERL-CHAVE
+            MOVE WS-ERL-MOTIVO          TO ERL-MOTIVO
+            WRITE REG-ERROR-LOG.
