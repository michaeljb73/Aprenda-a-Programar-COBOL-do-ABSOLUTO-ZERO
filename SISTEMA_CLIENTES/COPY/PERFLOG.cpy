@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:  PERFLOG
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Layout do registro do log de desempenho por fase.
+      *            Cada linha registra a data, o programa, a fase (a
+      *            SECTION correspondente na PROCEDURE DIVISION), a
+      *            hora de entrada/saida da fase e a duracao em
+      *            segundos, para identificar qual fase de uma rodada
+      *            batch mais demorada esta consumindo a janela.
+      ******************************************************************
+       01  REG-PERF-LOG.
+           05  PRF-DATA                PIC 9(08).
+           05  PRF-PROGRAMA            PIC X(08).
+           05  PRF-SECAO               PIC X(12).
+           05  PRF-HORA-INICIO         PIC 9(08).
+           05  PRF-HORA-FIM            PIC 9(08).
+           05  PRF-DURACAO-SEG         PIC 9(06).
