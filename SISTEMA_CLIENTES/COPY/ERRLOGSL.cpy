@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:  ERRLOGSL
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Clausula SELECT compartilhada do arquivo de log de
+      *            erros/rejeicoes, para uso por qualquer programa que
+      *            valide campos do cadastro de clientes antes de
+      *            gravar. Aberto em modo EXTEND pelo programa que o
+      *            inclui, para acumular as rejeicoes de varias
+      *            execucoes num unico arquivo revisado pelo operador
+      *            ao final do dia.
+      ******************************************************************
+           SELECT ERROR-LOG ASSIGN TO
+           'src\assets\ERRLOG.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERRLOG-STATUS.
