@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:  JOBLOG
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Layout do registro do log de resultado de jobs
+      *            batch. Cada linha guarda a data/hora em que uma
+      *            etapa da cadeia noturna terminou, o nome do
+      *            programa chamado, o RETURN-CODE devolvido por ele
+      *            e uma breve descricao da etapa, formando o
+      *            historico que o resumo de fim de dia le para saber
+      *            o que rodou e como terminou.
+      ******************************************************************
+       01  REG-JOB-LOG.
+           05  JBL-DATA                PIC 9(08).
+           05  JBL-HORA                PIC 9(08).
+           05  JBL-PROGRAMA            PIC X(16).
+           05  JBL-RETCODE             PIC 9(02).
+           05  JBL-DESCRICAO           PIC X(32).
