@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook:  CUSTSEL
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Clausula SELECT do arquivo indexado CUSTOMER-MASTER,
+      *            compartilhada por todos os programas que abrem o
+      *            cadastro de clientes (evita SELECTs divergentes).
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Layout inicial - chave primaria CSV-CODIGO.
+      * 08/08/2026  MJB  Incluida chave alternativa CSV-DDD (com
+      *                  duplicatas), para busca de contatos por DDD.
+      ******************************************************************
+           SELECT CUSTOMER-MASTER ASSIGN TO
+           'src\assets\CUSTMAST.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CSV-CODIGO
+           ALTERNATE RECORD KEY IS CSV-DDD WITH DUPLICATES
+           FILE STATUS IS WS-CUST-STATUS.
