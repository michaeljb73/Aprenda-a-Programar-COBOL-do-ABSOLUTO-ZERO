@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Copybook:  DTCONVP
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Paragrafos compartilhados de conversao de data entre
+      *            o formato ISO (AAAAMMDD) e o formato BR (DD/MM/AAAA).
+      *            Requer que o programa que os inclui tambem tenha
+      *            copiado DTCONVW (WORKING-STORAGE).
+      ******************************************************************
+       P8200-CONVERTE-ISO-PARA-BR.
+            MOVE WS-DATA-ISO-DD      TO WS-DATA-BR-DD
+            MOVE '/'                 TO WS-DATA-BR(3:1)
+            MOVE WS-DATA-ISO-MM      TO WS-DATA-BR-MM
+            MOVE '/'                 TO WS-DATA-BR(6:1)
+            MOVE WS-DATA-ISO-AAAA    TO WS-DATA-BR-AAAA.
+
+       P8300-CONVERTE-BR-PARA-ISO.
+            MOVE 'N' TO WS-DATA-CONV-SW
+
+            CALL 'DATE-VALID' USING WS-DATA-BR-DD
+                                     WS-DATA-BR-MM
+                                     WS-DATA-BR-AAAA
+                                     WS-DATA-CONV-SW
+
+            IF WS-DATA-CONV-OK
+               MOVE WS-DATA-BR-DD    TO WS-DATA-ISO-DD
+               MOVE WS-DATA-BR-MM    TO WS-DATA-ISO-MM
+               MOVE WS-DATA-BR-AAAA  TO WS-DATA-ISO-AAAA
+            ELSE
+               MOVE ZEROS            TO WS-DATA-ISO
+            END-IF.
+
+      ******************************************************************
+      * P8400-EXPANDE-SECULO-ANO
+      * Recebe em WS-ANO-2DIG um ano de 2 digitos, como o obtido por um
+      * ACCEPT ... FROM DATE (sem YYYYMMDD), e devolve o ano completo
+      * em WS-ANO-4DIG usando uma janela deslizante de corte fixo.
+      ******************************************************************
+       P8400-EXPANDE-SECULO-ANO.
+            IF WS-ANO-2DIG <= WS-SECULO-CORTE
+               COMPUTE WS-ANO-4DIG = 2000 + WS-ANO-2DIG
+            ELSE
+               COMPUTE WS-ANO-4DIG = 1900 + WS-ANO-2DIG
+            END-IF.
+
+      ******************************************************************
+      * P8500-CALCULA-DIA-JULIANO
+      * Converte a data corrente em WS-DATA-ISO (AAAAMMDD) para o dia
+      * juliano equivalente, devolvido em WS-DIA-JULIANO. O chamador
+      * deve copiar o resultado para um campo proprio antes de chamar
+      * este paragrafo de novo para outra data, ja que WS-DATA-ISO e
+      * WS-DIA-JULIANO sao campos de trabalho compartilhados.
+      ******************************************************************
+       P8500-CALCULA-DIA-JULIANO.
+            COMPUTE WS-JDN-A = (14 - WS-DATA-ISO-MM) / 12
+            COMPUTE WS-JDN-Y = WS-DATA-ISO-AAAA + 4800 - WS-JDN-A
+            COMPUTE WS-JDN-M = WS-DATA-ISO-MM + (12 * WS-JDN-A) - 3
+
+            COMPUTE WS-DIA-JULIANO =
+                    WS-DATA-ISO-DD
+                    + (((153 * WS-JDN-M) + 2) / 5)
+                    + (365 * WS-JDN-Y)
+                    + (WS-JDN-Y / 4)
+                    - (WS-JDN-Y / 100)
+                    + (WS-JDN-Y / 400)
+                    - 32045.
