@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:  AUDSTAMP
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Campos de apoio para o carimbo de auditoria (data,
+      *            hora e dia da semana de criacao) usado por qualquer
+      *            programa que grave registros no cadastro de
+      *            clientes. Baseado no ACCEPT FROM DATE/TIME/DAY-OF-
+      *            WEEK do EXEMPLE_ACCEPT_03.
+      ******************************************************************
+       01  WS-AUDIT-STAMP.
+           03  WS-AUDIT-DATA           PIC 9(08).
+           03  WS-AUDIT-HORA           PIC 9(08).
+           03  WS-AUDIT-DIA-SEMANA     PIC 9(01).
