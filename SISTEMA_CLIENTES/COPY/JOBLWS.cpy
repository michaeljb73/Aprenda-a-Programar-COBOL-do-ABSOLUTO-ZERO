@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:  JOBLWS
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Campos de apoio do log de resultado de jobs batch.
+      *            O programa que inclui este copybook deve tambem
+      *            declarar 77 WS-JBL-PROGRAMA PIC X(16) com o nome
+      *            do programa chamado, abrir JOB-LOG em modo EXTEND,
+      *            e preencher WS-JBL-RETCODE/WS-JBL-DESCRICAO antes
+      *            de chamar o paragrafo compartilhado JOBLPA. Assim
+      *            como o PERF-LOG, a falha ao abrir o JOB-LOG e
+      *            informativa - nao interrompe a cadeia noturna.
+      ******************************************************************
+       77  WS-JOBLOG-STATUS        PIC X(02)   VALUE SPACES.
+           88  WS-JOBLOG-OK                    VALUE '00'.
+
+       01  WS-JBL-PROGRAMA         PIC X(16)   VALUE SPACES.
+       01  WS-JBL-RETCODE          PIC 9(02)   VALUE ZEROS.
+       01  WS-JBL-DESCRICAO        PIC X(32)   VALUE SPACES.
