@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Copybook:  OPERTBWS
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Tabela de operadores autorizados a mexer no
+      *            cadastro de clientes (mesmo esquema de tabela fixa
+      *            em FILLER do WS-TAB-COTACAO do PROGCSV), e campos
+      *            de apoio para validar o codigo digitado no inicio
+      *            da sessao de manutencao contra essa tabela. O
+      *            programa que inclui este copybook deve chamar
+      *            P8800-VALIDA-OPERADOR (copybook OPERTBPA) antes de
+      *            liberar qualquer inclusao/alteracao/exclusao, e
+      *            depois usar WS-OPERADOR-VALIDADO para carimbar
+      *            TRN-OPERADOR/ERL-OPERADOR nas gravacoes de TRANS-
+      *            LOG e ERROR-LOG da sessao.
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Tabela inicial.
+      * 08/08/2026  MJB  Corrigido espaco sobrando no literal do
+      *                  operador RPL (30 posicoes contra os 29 do
+      *                  FILLER) - o 'S' de ativo estourava o campo e
+      *                  era truncado, deixando WS-OPERADOR-ATIVO em
+      *                  branco e o operador sem conseguir validar.
+      ******************************************************************
+       01  WS-TAB-OPERADORES-DADOS.
+           05  FILLER              PIC X(29)   VALUE
+               'MJB     MICHAEL BEZERRA     S'.
+           05  FILLER              PIC X(29)   VALUE
+               'ACS     ANA CAROLINA SOUZA  S'.
+           05  FILLER              PIC X(29)   VALUE
+               'RPL     RICARDO PEREIRA LIMAS'.
+       01  WS-TAB-OPERADORES REDEFINES WS-TAB-OPERADORES-DADOS.
+           05  WS-OPERADOR-ENTRADA OCCURS 3 TIMES.
+               10  WS-OPERADOR-CODIGO  PIC X(08).
+               10  WS-OPERADOR-NOME    PIC X(20).
+               10  WS-OPERADOR-ATIVO   PIC X(01).
+                   88  WS-OPERADOR-ATIVO-SIM     VALUE 'S'.
+
+       77  WS-QTD-OPERADORES       PIC 9(02)   VALUE 03.
+       77  WS-IDX-OPERADOR         PIC 9(02)   VALUE ZEROS COMP.
+       77  WS-OPERADOR-ACHADO      PIC X(01)   VALUE 'N'.
+           88  WS-OPERADOR-ACHADO-SIM          VALUE 'S'.
+
+       01  WS-OPERADOR-DIGITADO    PIC X(08)   VALUE SPACES.
+       01  WS-OPERADOR-VALIDADO    PIC X(08)   VALUE SPACES.
