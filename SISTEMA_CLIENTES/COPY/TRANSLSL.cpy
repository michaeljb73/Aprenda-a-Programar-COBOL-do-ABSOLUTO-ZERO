@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:  TRANSLSL
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Clausula SELECT compartilhada do arquivo de log de
+      *            transacoes (TRANS-LOG). Aberto em modo EXTEND pelo
+      *            programa de manutencao, para acumular o antes-da-
+      *            imagem de cada alteracao/exclusao de varias
+      *            execucoes num unico arquivo, permitindo responder
+      *            "como estava esse registro antes" sem restaurar um
+      *            backup inteiro.
+      ******************************************************************
+           SELECT TRANS-LOG ASSIGN TO
+           'src\assets\TRANSLOG.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANSLOG-STATUS.
