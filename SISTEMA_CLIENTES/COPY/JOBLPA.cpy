@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook:  JOBLPA
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Paragrafo compartilhado que grava uma linha no log
+      *            de resultado de jobs batch. Requer que o programa
+      *            que o inclui tambem tenha copiado JOBLSL (SELECT),
+      *            JOBLOG (FD) e JOBLWS (WORKING-STORAGE), aberto
+      *            JOB-LOG em modo EXTEND, e preenchido WS-JBL-
+      *            PROGRAMA/WS-JBL-RETCODE/WS-JBL-DESCRICAO antes do
+      *            PERFORM.
+      ******************************************************************
+       P8900-GRAVA-JOB-LOG.
+            IF WS-JOBLOG-OK
+               MOVE SPACES TO REG-JOB-LOG
+               ACCEPT JBL-DATA FROM DATE YYYYMMDD
+               ACCEPT JBL-HORA FROM TIME
+               MOVE WS-JBL-PROGRAMA    TO JBL-PROGRAMA
+               MOVE WS-JBL-RETCODE     TO JBL-RETCODE
+               MOVE WS-JBL-DESCRICAO   TO JBL-DESCRICAO
+               WRITE REG-JOB-LOG
+            END-IF.
