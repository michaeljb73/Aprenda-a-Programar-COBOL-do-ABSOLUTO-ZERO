@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:  ORDSEL
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Clausula SELECT compartilhada do ORDER-MASTER, para
+      *            uso por qualquer programa que precise abrir o
+      *            arquivo de pedidos.
+      ******************************************************************
+           SELECT ORDER-MASTER ASSIGN TO
+           'src\assets\ORDMAST.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ORD-NUMERO
+           FILE STATUS IS WS-ORD-STATUS-ARQ.
