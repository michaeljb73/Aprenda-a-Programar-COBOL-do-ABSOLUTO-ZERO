@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook:  TRANSLWS
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Campos de apoio do log de transacoes. O programa que
+      *            inclui este copybook deve tambem declarar 77 WS-TRN-
+      *            PROGRAMA PIC X(08) com o proprio nome, e preencher
+      *            WS-TRN-ACAO/WS-TRN-CHAVE antes de chamar o paragrafo
+      *            compartilhado TRANSLPA, com o registro do cadastro
+      *            ainda no estado anterior a movimentacao (antes do
+      *            SET/MOVE que muda os campos).
+      ******************************************************************
+       77  WS-TRANSLOG-STATUS      PIC X(02)   VALUE SPACES.
+           88  WS-TRANSLOG-OK                  VALUE '00'.
+
+       01  WS-TRN-ACAO              PIC X(08)   VALUE SPACES.
+       01  WS-TRN-CHAVE             PIC X(10)   VALUE SPACES.
+
+      * OPERADOR RESPONSAVEL PELA MOVIMENTACAO. O PROGRAMA DE
+      * MANUTENCAO DEVE VALIDAR O OPERADOR NO INICIO DA SESSAO
+      * (COPYBOOK OPERTBWS/OPERTBPA) E MOVER O CODIGO VALIDADO PARA
+      * CA ANTES DA PRIMEIRA GRAVACAO NO TRANS-LOG. FICA EM BRANCO
+      * NOS PROGRAMAS BATCH SEM SESSAO INTERATIVA.
+       01  WS-TRN-OPERADOR          PIC X(08)   VALUE SPACES.
