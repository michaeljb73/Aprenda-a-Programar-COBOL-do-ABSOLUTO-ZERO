@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Copybook:  PERFLPA
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Paragrafos compartilhados que marcam a entrada e a
+      *            saida de uma fase (SECTION) e gravam a duracao no
+      *            log de desempenho. Requer que o programa que o
+      *            inclui tambem tenha copiado PERFLSL (SELECT),
+      *            PERFLOG (FD) e PERFLWS (WORKING-STORAGE), aberto
+      *            PERF-LOG em modo EXTEND, declarado 77 WS-PRF-
+      *            PROGRAMA com o proprio nome, e preenchido WS-PRF-
+      *            SECAO antes do PERFORM P8600. A falha ao abrir o
+      *            PERF-LOG nao interrompe o programa - o registro de
+      *            desempenho e informativo, nao critico para o
+      *            processamento em si.
+      ******************************************************************
+       P8600-MARCA-INICIO-FASE.
+            ACCEPT WS-PRF-HORA-INICIO FROM TIME.
+
+       P8650-GRAVA-DURACAO-FASE.
+            ACCEPT WS-PRF-HORA-FIM FROM TIME
+
+            MOVE WS-PRF-HORA-INICIO(1:2) TO WS-PRF-HH
+            MOVE WS-PRF-HORA-INICIO(3:2) TO WS-PRF-MM
+            MOVE WS-PRF-HORA-INICIO(5:2) TO WS-PRF-SS
+            COMPUTE WS-PRF-SEG-INICIO =
+                    (WS-PRF-HH * 3600) + (WS-PRF-MM * 60) + WS-PRF-SS
+
+            MOVE WS-PRF-HORA-FIM(1:2) TO WS-PRF-HH
+            MOVE WS-PRF-HORA-FIM(3:2) TO WS-PRF-MM
+            MOVE WS-PRF-HORA-FIM(5:2) TO WS-PRF-SS
+            COMPUTE WS-PRF-SEG-FIM =
+                    (WS-PRF-HH * 3600) + (WS-PRF-MM * 60) + WS-PRF-SS
+
+            COMPUTE WS-PRF-DURACAO = WS-PRF-SEG-FIM - WS-PRF-SEG-INICIO
+            IF WS-PRF-DURACAO < 0
+               ADD 86400 TO WS-PRF-DURACAO
+            END-IF
+
+            IF WS-PERFLOG-OK
+               MOVE SPACES TO REG-PERF-LOG
+               ACCEPT PRF-DATA FROM DATE YYYYMMDD
+               MOVE WS-PRF-PROGRAMA    TO PRF-PROGRAMA
+               MOVE WS-PRF-SECAO       TO PRF-SECAO
+               MOVE WS-PRF-HORA-INICIO TO PRF-HORA-INICIO
+               MOVE WS-PRF-HORA-FIM    TO PRF-HORA-FIM
+               MOVE WS-PRF-DURACAO     TO PRF-DURACAO-SEG
+               WRITE REG-PERF-LOG
+            END-IF.
