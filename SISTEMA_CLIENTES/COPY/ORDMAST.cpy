@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook:  ORDMAST
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Layout do registro do arquivo-mestre de pedidos
+      *            (ORDER-MASTER). Cada pedido referencia um cliente
+      *            do CUSTOMER-MASTER pelo codigo (ORD-CODIGO-CLIENTE).
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Layout inicial.
+      * 08/08/2026  MJB  ORD-VALOR passou a COMP-3, no mesmo padrao
+      *                  adotado para CSV-VALOR-CONTRATO (CUSTMAST).
+      * 08/08/2026  MJB  Incluidos ORD-ITEM e ORD-QUANTIDADE - faltavam
+      *                  no layout original, que so tinha numero do
+      *                  pedido, cliente, data, valor e status.
+      ******************************************************************
+       01  ORDER-RECORD.
+           05  ORD-NUMERO              PIC 9(06).
+           05  ORD-CODIGO-CLIENTE      PIC 9(06).
+           05  ORD-DATA-PEDIDO         PIC 9(08).
+           05  ORD-ITEM                PIC X(20).
+           05  ORD-QUANTIDADE          PIC 9(05).
+           05  ORD-VALOR               PIC 9(09)V99  USAGE COMP-3.
+           05  ORD-STATUS              PIC X(01).
+               88  ORD-ABERTO                      VALUE 'A'.
+               88  ORD-FATURADO                    VALUE 'F'.
+               88  ORD-CANCELADO                   VALUE 'C'.
