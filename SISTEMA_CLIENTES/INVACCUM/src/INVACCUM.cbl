@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Acumulador de totais de fatura em lote. Mesma tecnica
+      *            de ADD ... ON SIZE ERROR do EX_MAT_01, mas em vez de
+      *            abortar o processamento no primeiro estouro, desvia
+      *            a transacao que nao coube no acumulador para um
+      *            arquivo de suspensos e segue o lote ate o fim.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVACCUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FATURAS ASSIGN TO
+           'src\assets\FATURAS.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-SUSPENSE ASSIGN TO
+           'src\assets\SUSPENSO.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQ-FATURAS.
+       01  REG-FATURA.
+           03  FAT-NUM-DOC          PIC 9(06).
+           03  FAT-VALOR            PIC 9(07)V99.
+
+       FD  ARQ-SUSPENSE.
+       01  REG-SUSPENSE.
+           03  SUSP-NUM-DOC         PIC 9(06).
+           03  SUSP-VALOR           PIC 9(07)V99.
+           03  SUSP-MOTIVO          PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  WS-TOTAL-FATURAS         PIC 9(09)V99 VALUE ZEROS.
+       77  WS-QTD-PROCESSADAS       PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-SUSPENSAS         PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-FIM-ARQUIVO           PIC X(01)   VALUE 'N'.
+           88  WS-FIM-SIM                       VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            PERFORM P200-PROCESSA-FATURA UNTIL WS-FIM-SIM
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT  ARQ-FATURAS
+            OPEN OUTPUT ARQ-SUSPENSE.
+
+       P200-PROCESSA-FATURA.
+            READ ARQ-FATURAS
+                 AT END SET WS-FIM-SIM TO TRUE
+            END-READ
+
+            IF NOT WS-FIM-SIM
+               ADD FAT-VALOR TO WS-TOTAL-FATURAS
+                   ON SIZE ERROR
+                      PERFORM P300-DESVIA-SUSPENSO
+                   NOT ON SIZE ERROR
+                      ADD 1 TO WS-QTD-PROCESSADAS
+               END-ADD
+            END-IF.
+
+       P300-DESVIA-SUSPENSO.
+            MOVE FAT-NUM-DOC TO SUSP-NUM-DOC
+            MOVE FAT-VALOR   TO SUSP-VALOR
+            MOVE 'VALOR ESTOURA O ACUMULADOR DE FATURAS'
+                             TO SUSP-MOTIVO
+            WRITE REG-SUSPENSE
+            ADD 1 TO WS-QTD-SUSPENSAS.
+
+       P900-FINAL.
+            CLOSE ARQ-FATURAS
+            CLOSE ARQ-SUSPENSE
+            DISPLAY 'TOTAL ACUMULADO......: ' WS-TOTAL-FATURAS
+            DISPLAY 'FATURAS PROCESSADAS..: ' WS-QTD-PROCESSADAS
+            DISPLAY 'FATURAS SUSPENSAS....: ' WS-QTD-SUSPENSAS.
+
+       END PROGRAM INVACCUM.
