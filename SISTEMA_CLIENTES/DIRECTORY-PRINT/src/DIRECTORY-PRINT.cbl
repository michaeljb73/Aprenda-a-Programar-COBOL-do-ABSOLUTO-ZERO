@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Lista telefonica do cadastro de clientes, ordenada
+      *            por sobrenome e paginada de WS-MAX-LINHAS-PAGINA em
+      *            WS-MAX-LINHAS-PAGINA linhas, com cabecalho numerado
+      *            repetido a cada pagina.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIRECTORY-PRINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT WORK-DIR ASSIGN TO
+           'src\assets\WKDIR.tmp'.
+
+           SELECT RELATORIO ASSIGN TO
+           'src\assets\DIRETORIO.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       SD  WORK-DIR.
+       01  REG-WORK-DIR.
+           05  WD-ULTIMO               PIC X(10).
+           05  WD-PRIMEIRO             PIC X(10).
+           05  WD-CODIGO               PIC 9(06).
+           05  WD-CIDADE               PIC X(10).
+           05  WD-UF                   PIC X(02).
+           05  WD-FONE                 PIC X(08).
+
+       FD  RELATORIO.
+       01  REG-RELATORIO               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-SORT-FIM-SW          PIC X(01)   VALUE 'N'.
+           88  WS-SORT-FIM                     VALUE 'S'.
+
+       77  WS-RELATORIO-STATUS     PIC X(02)   VALUE SPACES.
+           88  WS-RELATORIO-OK                 VALUE '00'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+      * CONTROLE DE PAGINACAO
+       77  WS-MAX-LINHAS-PAGINA    PIC 9(02)   VALUE 20      COMP.
+       77  WS-LINHAS-PAGINA        PIC 9(02)   VALUE ZEROS   COMP.
+       77  WS-NUM-PAGINA           PIC 9(03)   VALUE ZEROS   COMP.
+       77  WS-NUM-PAGINA-ED        PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            SORT WORK-DIR ON ASCENDING KEY WD-ULTIMO
+                 INPUT PROCEDURE IS P200-EXTRAI-CLIENTES
+                 OUTPUT PROCEDURE IS P300-EMITE-DIRETORIO
+
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF
+            GOBACK.
+
+       P200-EXTRAI-CLIENTES.
+            OPEN INPUT CUSTOMER-MASTER
+            IF NOT WS-CUST-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR O CADASTRO - STATUS '
+                       WS-CUST-STATUS
+            ELSE
+               PERFORM P210-LE-E-LIBERA-CLIENTE
+                       UNTIL WS-CUST-FIM-ARQUIVO
+               CLOSE CUSTOMER-MASTER
+            END-IF.
+
+       P210-LE-E-LIBERA-CLIENTE.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               MOVE CSV-NOME-ULTIMO    TO WD-ULTIMO
+               MOVE CSV-NOME-PRIMEIRO  TO WD-PRIMEIRO
+               MOVE CSV-CODIGO         TO WD-CODIGO
+               MOVE CSV-CIDADE         TO WD-CIDADE
+               MOVE CSV-UF             TO WD-UF
+               MOVE CSV-FONE           TO WD-FONE
+               RELEASE REG-WORK-DIR
+            END-IF.
+
+       P300-EMITE-DIRETORIO.
+            OPEN OUTPUT RELATORIO
+            IF NOT WS-RELATORIO-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR RELATORIO - STATUS '
+                       WS-RELATORIO-STATUS
+            ELSE
+               MOVE WS-MAX-LINHAS-PAGINA TO WS-LINHAS-PAGINA
+               PERFORM P310-RETORNA-E-IMPRIME UNTIL WS-SORT-FIM
+               CLOSE RELATORIO
+            END-IF.
+
+       P310-RETORNA-E-IMPRIME.
+            RETURN WORK-DIR
+                 AT END SET WS-SORT-FIM TO TRUE
+            END-RETURN
+
+            IF NOT WS-SORT-FIM
+               IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+                  PERFORM P320-IMPRIME-CABECALHO
+               END-IF
+
+               MOVE SPACES TO REG-RELATORIO
+               STRING WD-ULTIMO    DELIMITED BY SIZE
+                      ', '         DELIMITED BY SIZE
+                      WD-PRIMEIRO  DELIMITED BY SIZE
+                      '  COD: '    DELIMITED BY SIZE
+                      WD-CODIGO    DELIMITED BY SIZE
+                      '  FONE: '   DELIMITED BY SIZE
+                      WD-FONE      DELIMITED BY SIZE
+                      '  '         DELIMITED BY SIZE
+                      WD-CIDADE    DELIMITED BY SIZE
+                      '/'          DELIMITED BY SIZE
+                      WD-UF        DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+               WRITE REG-RELATORIO
+               ADD 1 TO WS-LINHAS-PAGINA
+            END-IF.
+
+       P320-IMPRIME-CABECALHO.
+            ADD 1 TO WS-NUM-PAGINA
+            MOVE WS-NUM-PAGINA TO WS-NUM-PAGINA-ED
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING '===== LISTA TELEFONICA - PAGINA '
+                   DELIMITED BY SIZE
+                   WS-NUM-PAGINA-ED DELIMITED BY SIZE
+                   ' ====='          DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE ZEROS TO WS-LINHAS-PAGINA.
+
+       END PROGRAM DIRECTORY-PRINT.
