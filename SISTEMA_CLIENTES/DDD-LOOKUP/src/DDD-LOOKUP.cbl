@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Busca de contatos por DDD (codigo de area), usando a
+      *            chave alternativa CSV-DDD do CUSTOMER-MASTER. Faz um
+      *            START posicionando na primeira ocorrencia do DDD
+      *            informado e um READ NEXT em sequencia enquanto o
+      *            DDD do registro lido nao mudar, para uma campanha
+      *            de contato regional.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DDD-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-NAO-ACHOU               VALUE '23'.
+
+       77  WS-FIM-DDD-SW           PIC X(01)   VALUE 'N'.
+           88  WS-FIM-DDD                      VALUE 'S'.
+
+       77  WS-DDD-PROCURADO        PIC X(02)   VALUE SPACES.
+       77  WS-QTD-ACHADOS          PIC 9(05)   VALUE ZEROS   COMP.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-LOCALIZA
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT CUSTOMER-MASTER
+            IF NOT WS-CUST-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR O CADASTRO - STATUS '
+                       WS-CUST-STATUS
+            ELSE
+               DISPLAY 'INFORME O DDD PROCURADO: '
+               ACCEPT WS-DDD-PROCURADO
+            END-IF.
+
+       P200-LOCALIZA.
+            MOVE WS-DDD-PROCURADO TO CSV-DDD
+            START CUSTOMER-MASTER KEY IS >= CSV-DDD
+                  INVALID KEY SET WS-FIM-DDD TO TRUE
+            END-START
+
+            PERFORM P210-LE-PROXIMO UNTIL WS-FIM-DDD
+
+            IF WS-QTD-ACHADOS = 0
+               DISPLAY 'NENHUM CONTATO ENCONTRADO PARA O DDD '
+                       WS-DDD-PROCURADO
+            END-IF.
+
+       P210-LE-PROXIMO.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-FIM-DDD TO TRUE
+            END-READ
+
+            IF NOT WS-FIM-DDD
+               IF CSV-DDD NOT = WS-DDD-PROCURADO
+                  SET WS-FIM-DDD TO TRUE
+               ELSE
+                  ADD 1 TO WS-QTD-ACHADOS
+                  DISPLAY 'COD: ' CSV-CODIGO
+                          '  NOME: ' CSV-NOME
+                          '  FONE: (' CSV-DDD ') ' CSV-FONE-NUM
+                          '  ' CSV-CIDADE '/' CSV-UF
+               END-IF
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               DISPLAY 'TOTAL DE CONTATOS ENCONTRADOS: '
+                       WS-QTD-ACHADOS
+               MOVE 0 TO RETURN-CODE
+            END-IF.
+
+       END PROGRAM DDD-LOOKUP.
