@@ -0,0 +1,220 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Encadeia, na ordem de dependencia certa, os
+      *            utilitarios batch que hoje sao rodados manualmente
+      *            um a um pelo MENU-DRIVER: exporta o extrato CSV,
+      *            reimporta (feed de parceiro), roda a varredura de
+      *            qualidade, reconcilia o extrato contra o cadastro-
+      *            mestre e so entao gera o relatorio - que depende do
+      *            resultado da reconciliacao - seguido dos relatorios
+      *            de follow-up e agenda de faturamento e, por ultimo,
+      *            o resumo consolidado do dia. Cada etapa e chamada
+      *            por CALL dinamico do conteudo de WS-ETAPA-ATUAL -
+      *            ao contrario do MENU-DRIVER, que so faz CALL de
+      *            literal fixo - e o RETURN-CODE de cada uma
+      *            (convencao 0=normal, 4=aviso, 8=fatal) decide se a
+      *            cadeia continua.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Versao inicial.
+      * 08/08/2026  MJB  MOVE WS-ETAPA-ATUAL TO WS-PRF-SECAO truncava o
+      *                  nome da etapa de 16 para os 12 caracteres do
+      *                  PRF-SECAO (PERFLWS) - RECON-CSV-MASTER e
+      *                  BILLING-SCHEDULE, os dois nomes de programa
+      *                  com 16 caracteres na tabela, viravam
+      *                  'RECON-CSV-MA' e 'BILLING-SCHE' no PERF-LOG,
+      *                  o que o EOD-SUMMARY depois le de volta para
+      *                  apontar a fase mais lenta do dia. Como
+      *                  PRF-SECAO e um layout de arquivo compartilhado
+      *                  por outros programas (DQ-SCAN, REPORT-GEN),
+      *                  larga-lo para acomodar so estas duas etapas
+      *                  mexeria em WS-FASE-MAIS-LENTA (EOD-SUMMARY) e
+      *                  no layout do PERF-LOG a toa. Em vez disso,
+      *                  incluida WS-TAB-ETAPAS-FASE-LOG com um rotulo
+      *                  de ate 12 posicoes por etapa, so para o
+      *                  PERF-LOG - o CALL continua usando o nome
+      *                  completo do programa em WS-ETAPA-ATUAL,
+      *                  intacto.
+      *                  Corrigido tambem o comentario acima que dizia
+      *                  que o CALL dinamico desta cadeia era "o mesmo
+      *                  mecanismo do MENU-DRIVER" - o MENU-DRIVER so
+      *                  faz CALL de literal fixo (CALL 'PROGCSV' etc),
+      *                  nunca de conteudo de variavel.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOB-SEQUENCER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY PERFLSL.
+           COPY JOBLSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PERF-LOG.
+           COPY PERFLOG.
+
+       FD  JOB-LOG.
+           COPY JOBLOG.
+
+       WORKING-STORAGE SECTION.
+
+      * ORDEM DE EXECUCAO DA CADEIA NOTURNA. A ETAPA 4 (RECON-CSV-
+      * MASTER) E O PORTAO PARA A ETAPA 5 (REPORT-GEN) - SO SEGUE SE A
+      * CONFERENCIA FECHAR CERTO (RETURN-CODE 0).
+       01  WS-TAB-ETAPAS-DADOS.
+           05  FILLER              PIC X(48)   VALUE
+               'CSV-EXPORT      EXPORTA O EXTRATO CSV           '.
+           05  FILLER              PIC X(48)   VALUE
+               'CSV-LOADER      REIMPORTA O FEED DE PARCEIRO    '.
+           05  FILLER              PIC X(48)   VALUE
+               'DQ-SCAN         VARREDURA DE QUALIDADE          '.
+           05  FILLER              PIC X(48)   VALUE
+               'RECON-CSV-MASTERCONFERE EXTRATO X MESTRE        '.
+           05  FILLER              PIC X(48)   VALUE
+               'REPORT-GEN      RELATORIO POR ESTADO            '.
+           05  FILLER              PIC X(48)   VALUE
+               'FOLLOWUP-DUE    CLIENTES ATRASADOS P/ CONTATO   '.
+           05  FILLER              PIC X(48)   VALUE
+               'BILLING-SCHEDULEAGENDA DE FATURAMENTO           '.
+           05  FILLER              PIC X(48)   VALUE
+               'EOD-SUMMARY     RESUMO CONSOLIDADO DO DIA       '.
+       01  WS-TAB-ETAPAS REDEFINES WS-TAB-ETAPAS-DADOS.
+           05  WS-ETAPA-ENTRADA    OCCURS 8 TIMES.
+               10  WS-ETAPA-PROGRAMA   PIC X(16).
+               10  WS-ETAPA-DESCRICAO  PIC X(32).
+
+      * ROTULO DE ATE 12 POSICOES POR ETAPA, SO PARA GRAVACAO NO
+      * PERF-LOG (PRF-SECAO E PIC X(12)) - O CALL DA ETAPA CONTINUA
+      * USANDO WS-ETAPA-PROGRAMA (NOME COMPLETO), NA MESMA ORDEM
+       01  WS-TAB-FASE-LOG-DADOS.
+           05  FILLER              PIC X(12)   VALUE 'CSV-EXPORT'.
+           05  FILLER              PIC X(12)   VALUE 'CSV-LOADER'.
+           05  FILLER              PIC X(12)   VALUE 'DQ-SCAN'.
+           05  FILLER              PIC X(12)   VALUE 'RECON-MSTR'.
+           05  FILLER              PIC X(12)   VALUE 'REPORT-GEN'.
+           05  FILLER              PIC X(12)   VALUE 'FOLLOWUP-DUE'.
+           05  FILLER              PIC X(12)   VALUE 'BILL-SCHED'.
+           05  FILLER              PIC X(12)   VALUE 'EOD-SUMMARY'.
+       01  WS-TAB-FASE-LOG REDEFINES WS-TAB-FASE-LOG-DADOS.
+           05  WS-ETAPA-FASE-LOG   PIC X(12)   OCCURS 8 TIMES.
+
+       77  WS-QTD-ETAPAS           PIC 9(02)   VALUE 08.
+       77  WS-NUM-ETAPA-RECON      PIC 9(02)   VALUE 04.
+       77  WS-IDX-ETAPA            PIC 9(02)   VALUE ZEROS COMP.
+
+       77  WS-ETAPA-ATUAL          PIC X(16)   VALUE SPACES.
+       77  WS-ETAPA-RETC           PIC S9(04)  VALUE ZEROS COMP.
+       77  WS-ETAPA-RETC-ED        PIC -9      VALUE ZEROS.
+
+       77  WS-CADEIA-PAROU         PIC X(01)   VALUE 'N'.
+           88  WS-CADEIA-PAROU-SIM             VALUE 'S'.
+
+       77  WS-QTD-AVISOS           PIC 9(02)   VALUE ZEROS COMP.
+
+      * LOG DE DESEMPENHO POR FASE COMPARTILHADO (COPYBOOKS PERFL*)
+           COPY PERFLWS.
+       77  WS-PRF-PROGRAMA         PIC X(08)   VALUE 'JOBSEQ'.
+
+      * LOG DE RESULTADO DE JOBS COMPARTILHADO (COPYBOOKS JOBL*) - CADA
+      * ETAPA DA CADEIA GRAVA SEU RETURN-CODE AQUI, PARA O RESUMO DE
+      * FIM DE DIA SABER O QUE RODOU E COMO TERMINOU
+           COPY JOBLWS.
+
+       PROCEDURE DIVISION.
+
+      * FASE DE EXECUCAO - RODA CADA ETAPA DA TABELA NA ORDEM, UMA
+      * MEDICAO DE DESEMPENHO POR ETAPA (NAO UMA SO PARA A CADEIA
+      * INTEIRA), PARA IDENTIFICAR QUAL ETAPA ESTA CONSUMINDO A
+      * JANELA NOTURNA
+       S1-EXECUCAO SECTION.
+       P000-MAINLINE.
+            OPEN EXTEND PERF-LOG
+            OPEN EXTEND JOB-LOG
+
+            DISPLAY ' '
+            DISPLAY '===== JOB-SEQUENCER - CADEIA NOTURNA ====='
+            PERFORM P200-EXECUTA-ETAPA
+                UNTIL WS-IDX-ETAPA > WS-QTD-ETAPAS
+                   OR WS-CADEIA-PAROU-SIM
+
+            IF WS-PERFLOG-OK
+               CLOSE PERF-LOG
+            END-IF
+
+            IF WS-JOBLOG-OK
+               CLOSE JOB-LOG
+            END-IF
+
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P200-EXECUTA-ETAPA.
+            ADD 1 TO WS-IDX-ETAPA
+            MOVE WS-ETAPA-PROGRAMA(WS-IDX-ETAPA) TO WS-ETAPA-ATUAL
+            MOVE WS-ETAPA-FASE-LOG(WS-IDX-ETAPA) TO WS-PRF-SECAO
+
+            DISPLAY ' '
+            DISPLAY 'ETAPA ' WS-IDX-ETAPA ': ' WS-ETAPA-ATUAL '- '
+                    WS-ETAPA-DESCRICAO(WS-IDX-ETAPA)
+
+            PERFORM P8600-MARCA-INICIO-FASE
+            CALL WS-ETAPA-ATUAL
+            PERFORM P8650-GRAVA-DURACAO-FASE
+            MOVE RETURN-CODE TO WS-ETAPA-RETC
+            MOVE WS-ETAPA-RETC TO WS-ETAPA-RETC-ED
+
+            DISPLAY WS-ETAPA-ATUAL ' TERMINOU COM RETURN-CODE '
+                    WS-ETAPA-RETC-ED
+
+            MOVE WS-ETAPA-ATUAL         TO WS-JBL-PROGRAMA
+            MOVE WS-ETAPA-RETC          TO WS-JBL-RETCODE
+            MOVE WS-ETAPA-DESCRICAO(WS-IDX-ETAPA) TO WS-JBL-DESCRICAO
+            PERFORM P8900-GRAVA-JOB-LOG
+
+            IF WS-ETAPA-RETC = 8
+               SET WS-CADEIA-PAROU-SIM TO TRUE
+               DISPLAY 'CADEIA INTERROMPIDA - FALHA FATAL EM '
+                       WS-ETAPA-ATUAL '.'
+            ELSE
+               IF WS-ETAPA-RETC = 4
+                  ADD 1 TO WS-QTD-AVISOS
+               END-IF
+
+               IF WS-IDX-ETAPA = WS-NUM-ETAPA-RECON
+                  AND WS-ETAPA-RETC NOT = 0
+                  SET WS-CADEIA-PAROU-SIM TO TRUE
+                  DISPLAY 'CADEIA INTERROMPIDA - RECON-CSV-MASTER '
+                          'NAO FECHOU LIMPO (RETURN-CODE '
+                          WS-ETAPA-RETC-ED
+                          ') - REPORT-GEN NAO SERA EXECUTADO ATE '
+                          'O EXTRATO SER RECONCILIADO.'
+               END-IF
+            END-IF.
+
+      * FASE DE FINALIZACAO - RESUMO DA CADEIA E RETURN-CODE FINAL
+       S2-FINALIZACAO SECTION.
+       P900-FINAL.
+            DISPLAY ' '
+            DISPLAY 'ETAPAS EXECUTADAS..: ' WS-IDX-ETAPA
+            DISPLAY 'ETAPAS COM AVISO...: ' WS-QTD-AVISOS
+
+            IF WS-CADEIA-PAROU-SIM AND WS-ETAPA-RETC = 8
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               IF WS-CADEIA-PAROU-SIM OR WS-QTD-AVISOS > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+           COPY PERFLPA.
+           COPY JOBLPA.
+
+       END PROGRAM JOB-SEQUENCER.
