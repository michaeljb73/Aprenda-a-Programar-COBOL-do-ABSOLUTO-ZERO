@@ -0,0 +1,345 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Formulario de tela cheia para inclusao dos campos
+      *            principais do cliente, como alternativa ao modo
+      *            linha a linha do PROGCSV para quem prefere digitar
+      *            tudo numa unica tela antes de confirmar a gravacao.
+      * Tectonics: cobc
+      *
+      * Historico de alteracoes
+      * DD/MM/AAAA  INI  DESCRICAO
+      * 08/08/2026  MJB  Versao inicial.
+      * 08/08/2026  MJB  Incluido SET CSV-REGISTRO-ATIVO antes do
+      *                  WRITE - faltava, e o MOVE SPACES TO CUSTOMER-
+      *                  RECORD deixava CSV-STATUS-REGISTRO em branco,
+      *                  tirando o cliente recem-cadastrado por aqui do
+      *                  FOLLOWUP-DUE e do BILLING-SCHEDULE.
+      * 08/08/2026  MJB  Corrigido registro incluido pela tela sem
+      *                  carimbo de auditoria, sem validacao de
+      *                  operador e com metade do CUSTMAST em branco:
+      *                  - MOVE SPACES TO CUSTOMER-RECORD trocado por
+      *                    INITIALIZE CUSTOMER-RECORD (mesmo padrao do
+      *                    REPACK-MASTER/RESET-TEST-FILE), ja que
+      *                    CSV-VALOR-CONTRATO e COMP-3 e um MOVE SPACES
+      *                    alfanumerico deixava bytes de packed-decimal
+      *                    invalidos, nao zero;
+      *                  - incluidos COPY AUDSTAMP e PERFORM P8100-
+      *                    CARIMBA-REGISTRO antes do WRITE, como o
+      *                    P300-INCLUIR do PROGCSV ja faz - sem isso
+      *                    CSV-DATA-CRIACAO/CSV-HORA-CRIACAO/CSV-DIA-
+      *                    SEMANA-CRIACAO ficavam zerados e quebravam a
+      *                    logica de FOLLOWUP-DUE/BILLING-SCHEDULE/
+      *                    STATE-MONTH-XTAB/PURGE-OLD-CONTACTS, que
+      *                    dependem desse carimbo;
+      *                  - a tela passou a coletar VALOR DO CONTRATO,
+      *                    MOEDA e E-MAIL, com CSV-STATUS-PAGTO
+      *                    defaultado para PENDENTE na inclusao, no
+      *                    mesmo espirito do P300-INCLUIR do PROGCSV;
+      *                    moeda e validada por 88-level e e-mail via
+      *                    CALL 'EMAIL-CHECK' antes da gravacao - como
+      *                    a tela e de digitacao unica (sem o loop de
+      *                    reprompt linha-a-linha do PROGCSV), qualquer
+      *                    campo invalido cancela a inclusao inteira
+      *                    em vez de pedir de novo so aquele campo;
+      *                  - incluidos COPY OPERTBWS/OPERTBPA e PERFORM
+      *                    P8800-VALIDA-OPERADOR em P100-INICIO, como o
+      *                    OPERTBWS exige de todo programa que inclua/
+      *                    altere/exclua cliente - esta tela era a
+      *                    unica porta de inclusao sem essa trava.
+      * 08/08/2026  MJB  P210-VALIDA-CAMPOS so criticava MOEDA e
+      *                  E-MAIL antes da gravacao - UF, TELEFONE, NOME
+      *                  e ENDERECO/CIDADE passavam direto sem nenhuma
+      *                  das criticas que o PROGCSV ja aplica em
+      *                  P300-INCLUIR (P310/P320/P330/P340/P350), e
+      *                  esta tela grava no mesmo CUSTOMER-MASTER.
+      *                  Incluidas as mesmas criticas - UF contra a
+      *                  tabela de siglas validas, TELEFONE numerico
+      *                  com o minimo de digitos, NOME/ENDERECO sem
+      *                  digito/caractere invalido (via FLDVALID, a
+      *                  mesma sub-rotina do PROGCSV) e nenhum campo
+      *                  livre com ';' (separador do CSV-EXPORT) - no
+      *                  mesmo esquema de "campo invalido cancela a
+      *                  tela inteira" ja usado para MOEDA/E-MAIL, sem
+      *                  o WIDTHCFG.dat/log de erro do PROGCSV, que sao
+      *                  mecanismos do fluxo linha-a-linha e nao se
+      *                  aplicam a este formulario de tela unica.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAD-TELA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-NAO-CRIADO              VALUE '35'.
+
+       77  WS-CONFIRMA             PIC X(01)   VALUE SPACE.
+           88  WS-CONFIRMA-SIM                 VALUE 'S' 's'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+       77  WS-QTD-ERROS-GRAVACAO   PIC 9(05)   VALUE ZEROS COMP.
+
+       01  WS-MOEDA-CRITICA        PIC X(03)   VALUE SPACES.
+           88  WS-MOEDA-VALIDA                 VALUE 'BRL' 'USD' 'EUR'.
+
+       77  WS-EMAIL-VALIDO         PIC X(01)   VALUE 'N'.
+           88  WS-EMAIL-OK                     VALUE 'S'.
+
+      * TABELA DE UF VALIDAS PARA CRITICA DE CAMPO (MESMA LISTA DO
+      * PROGCSV)
+       01  WS-UF-CRITICA           PIC X(02)   VALUE SPACES.
+           88  WS-UF-VALIDA                    VALUE
+                   'AC' 'AL' 'AP' 'AM' 'BA' 'CE' 'DF' 'ES' 'GO'
+                   'MA' 'MT' 'MS' 'MG' 'PA' 'PB' 'PR' 'PE' 'PI'
+                   'RJ' 'RN' 'RS' 'RO' 'RR' 'SC' 'SP' 'SE' 'TO'.
+
+      * CRITICA DO TELEFONE
+       77  WS-FONE-DIGITOS         PIC 9(02)   VALUE ZEROS COMP.
+       77  WS-FONE-MIN-DIGITOS     PIC 9(02)   VALUE 08.
+       77  WS-FONE-VALIDO          PIC X(01)   VALUE 'N'.
+           88  WS-FONE-OK                      VALUE 'S'.
+
+      * CRITICA DE PONTO-E-VIRGULA EM CAMPO LIVRE, JA QUE O EXTRATO
+      * CSV-EXPORT USA ';' COMO SEPARADOR DE CAMPOS (COPYBOOK CSVLAY)
+       77  WS-QTD-PONTO-VIRGULA    PIC 9(03)   VALUE ZEROS COMP.
+
+      * PARAMETROS DA CHAMADA A SUB-ROTINA FLDVALID
+       01  WS-CAMPO-VALIDACAO      PIC X(60)   VALUE SPACES.
+       77  WS-TAM-CAMPO            PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-QTD-LETRAS           PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-QTD-DIGITOS          PIC 9(03)   VALUE ZEROS COMP.
+       77  WS-QTD-INVALIDOS        PIC 9(03)   VALUE ZEROS COMP.
+
+       77  WS-CAMPO-INVALIDO       PIC X(01)   VALUE 'N'.
+           88  WS-CAMPO-INVALIDO-SIM           VALUE 'S'.
+
+           COPY AUDSTAMP.
+           COPY OPERTBWS.
+
+       SCREEN SECTION.
+       01  TELA-CADASTRO.
+           02  BLANK SCREEN.
+           02  LINE 01 COL 01 VALUE 'CADASTRO DE CLIENTE - TELA'.
+           02  LINE 03 COL 01 VALUE 'CODIGO....:'.
+           02  LINE 03 COL 13 PIC 9(06) USING CSV-CODIGO.
+           02  LINE 04 COL 01 VALUE 'PRIMEIRO NOME:'.
+           02  LINE 04 COL 16 PIC X(10) USING CSV-NOME-PRIMEIRO.
+           02  LINE 05 COL 01 VALUE 'NOME DO MEIO.:'.
+           02  LINE 05 COL 16 PIC X(10) USING CSV-NOME-MEIO.
+           02  LINE 06 COL 01 VALUE 'ULTIMO NOME..:'.
+           02  LINE 06 COL 16 PIC X(10) USING CSV-NOME-ULTIMO.
+           02  LINE 07 COL 01 VALUE 'ENDERECO.....:'.
+           02  LINE 07 COL 16 PIC X(15) USING CSV-ENDERECO.
+           02  LINE 08 COL 01 VALUE 'CIDADE.......:'.
+           02  LINE 08 COL 16 PIC X(10) USING CSV-CIDADE.
+           02  LINE 09 COL 01 VALUE 'UF...........:'.
+           02  LINE 09 COL 16 PIC X(02) USING CSV-UF.
+           02  LINE 10 COL 01 VALUE 'TELEFONE.....:'.
+           02  LINE 10 COL 16 PIC X(08) USING CSV-FONE.
+           02  LINE 11 COL 01 VALUE 'E-MAIL.......:'.
+           02  LINE 11 COL 16 PIC X(30) USING CSV-EMAIL.
+           02  LINE 12 COL 01 VALUE 'VALOR CONTRATO ANUAL:'.
+           02  LINE 12 COL 23 PIC 9(09)V99 USING CSV-VALOR-CONTRATO.
+           02  LINE 13 COL 01 VALUE 'MOEDA (BRL/USD/EUR)..:'.
+           02  LINE 13 COL 24 PIC X(03) USING CSV-MOEDA-CONTRATO.
+           02  LINE 15 COL 01 VALUE 'CONFIRMA GRAVACAO (S/N):'.
+           02  LINE 15 COL 26 PIC X(01) USING WS-CONFIRMA.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-EXIBE-TELA
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN I-O CUSTOMER-MASTER
+            IF WS-CUST-NAO-CRIADO
+               CLOSE CUSTOMER-MASTER
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+            END-IF
+
+            IF NOT WS-CUST-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR O CADASTRO - STATUS '
+                       WS-CUST-STATUS
+            ELSE
+               PERFORM P8800-VALIDA-OPERADOR
+               DISPLAY 'OPERADOR ' WS-OPERADOR-VALIDADO
+                       ' AUTENTICADO - SESSAO LIBERADA.'
+            END-IF.
+
+       P200-EXIBE-TELA.
+            INITIALIZE CUSTOMER-RECORD
+            DISPLAY TELA-CADASTRO
+            ACCEPT TELA-CADASTRO
+
+            IF WS-CONFIRMA-SIM
+               PERFORM P210-VALIDA-CAMPOS
+               IF WS-CAMPO-INVALIDO-SIM
+                  DISPLAY 'INCLUSAO CANCELADA - CORRIJA O CAMPO '
+                          'APONTADO ACIMA E REFACA A TELA.'
+               ELSE
+                  SET CSV-PAGTO-PENDENTE TO TRUE
+                  SET CSV-REGISTRO-ATIVO TO TRUE
+                  PERFORM P8100-CARIMBA-REGISTRO
+
+                  WRITE CUSTOMER-RECORD
+                  IF WS-CUST-OK
+                     DISPLAY 'CLIENTE INCLUIDO COM SUCESSO.'
+                  ELSE
+                     ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                     DISPLAY 'ERRO AO INCLUIR - STATUS '
+                             WS-CUST-STATUS
+                  END-IF
+               END-IF
+            ELSE
+               DISPLAY 'INCLUSAO CANCELADA.'
+            END-IF.
+
+       P210-VALIDA-CAMPOS.
+            MOVE 'N' TO WS-CAMPO-INVALIDO
+
+            MOVE CSV-UF TO WS-UF-CRITICA
+            IF NOT WS-UF-VALIDA
+               DISPLAY 'UF INVALIDA: ' CSV-UF
+                       ' - INFORME UMA SIGLA DE ESTADO VALIDA.'
+               MOVE 'S' TO WS-CAMPO-INVALIDO
+            END-IF
+
+            MOVE ZEROS TO WS-FONE-DIGITOS
+            INSPECT CSV-FONE TALLYING WS-FONE-DIGITOS
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+            IF CSV-FONE IS NUMERIC
+               AND WS-FONE-DIGITOS >= WS-FONE-MIN-DIGITOS
+               MOVE 'S' TO WS-FONE-VALIDO
+            ELSE
+               MOVE 'N' TO WS-FONE-VALIDO
+               DISPLAY 'TELEFONE INVALIDO - INFORME APENAS DIGITOS, '
+                       'NO MINIMO ' WS-FONE-MIN-DIGITOS
+               MOVE 'S' TO WS-CAMPO-INVALIDO
+            END-IF
+
+            PERFORM P220-VALIDA-NOME-ENDERECO
+
+            MOVE CSV-MOEDA-CONTRATO TO WS-MOEDA-CRITICA
+            IF NOT WS-MOEDA-VALIDA
+               DISPLAY 'MOEDA INVALIDA: ' CSV-MOEDA-CONTRATO
+                       ' - INFORME BRL, USD OU EUR.'
+               MOVE 'S' TO WS-CAMPO-INVALIDO
+            END-IF
+
+            CALL 'EMAIL-CHECK' USING CSV-EMAIL WS-EMAIL-VALIDO
+            IF NOT WS-EMAIL-OK
+               DISPLAY 'E-MAIL INVALIDO - INFORME NO FORMATO '
+                       'USUARIO@DOMINIO.COM'
+               MOVE 'S' TO WS-CAMPO-INVALIDO
+            END-IF.
+
+       P220-VALIDA-NOME-ENDERECO.
+            MOVE SPACES TO WS-CAMPO-VALIDACAO
+            MOVE CSV-NOME-PRIMEIRO TO WS-CAMPO-VALIDACAO
+            MOVE LENGTH OF CSV-NOME-PRIMEIRO TO WS-TAM-CAMPO
+            CALL 'FLDVALID' USING WS-CAMPO-VALIDACAO
+                                  WS-TAM-CAMPO
+                                  WS-QTD-LETRAS
+                                  WS-QTD-DIGITOS
+                                  WS-QTD-INVALIDOS
+            IF WS-QTD-DIGITOS NOT = 0
+               DISPLAY 'PRIMEIRO NOME INVALIDO - NAO PODE CONTER '
+                       'NUMEROS.'
+               MOVE 'S' TO WS-CAMPO-INVALIDO
+            END-IF
+
+            MOVE SPACES TO WS-CAMPO-VALIDACAO
+            MOVE CSV-NOME-MEIO TO WS-CAMPO-VALIDACAO
+            MOVE LENGTH OF CSV-NOME-MEIO TO WS-TAM-CAMPO
+            CALL 'FLDVALID' USING WS-CAMPO-VALIDACAO
+                                  WS-TAM-CAMPO
+                                  WS-QTD-LETRAS
+                                  WS-QTD-DIGITOS
+                                  WS-QTD-INVALIDOS
+            IF WS-QTD-DIGITOS NOT = 0
+               DISPLAY 'NOME DO MEIO INVALIDO - NAO PODE CONTER '
+                       'NUMEROS.'
+               MOVE 'S' TO WS-CAMPO-INVALIDO
+            END-IF
+
+            MOVE SPACES TO WS-CAMPO-VALIDACAO
+            MOVE CSV-NOME-ULTIMO TO WS-CAMPO-VALIDACAO
+            MOVE LENGTH OF CSV-NOME-ULTIMO TO WS-TAM-CAMPO
+            CALL 'FLDVALID' USING WS-CAMPO-VALIDACAO
+                                  WS-TAM-CAMPO
+                                  WS-QTD-LETRAS
+                                  WS-QTD-DIGITOS
+                                  WS-QTD-INVALIDOS
+            IF WS-QTD-DIGITOS NOT = 0
+               DISPLAY 'SOBRENOME INVALIDO - NAO PODE CONTER '
+                       'NUMEROS.'
+               MOVE 'S' TO WS-CAMPO-INVALIDO
+            END-IF
+
+            MOVE SPACES TO WS-CAMPO-VALIDACAO
+            MOVE CSV-ENDERECO TO WS-CAMPO-VALIDACAO
+            MOVE LENGTH OF CSV-ENDERECO TO WS-TAM-CAMPO
+            CALL 'FLDVALID' USING WS-CAMPO-VALIDACAO
+                                  WS-TAM-CAMPO
+                                  WS-QTD-LETRAS
+                                  WS-QTD-DIGITOS
+                                  WS-QTD-INVALIDOS
+            IF WS-QTD-INVALIDOS NOT = 0
+               DISPLAY 'ENDERECO INVALIDO - CONTEM CARACTERE DE '
+                       'CONTROLE OU NAO IMPRIMIVEL.'
+               MOVE 'S' TO WS-CAMPO-INVALIDO
+            END-IF
+
+            MOVE ZEROS TO WS-QTD-PONTO-VIRGULA
+            INSPECT CSV-NOME-PRIMEIRO TALLYING WS-QTD-PONTO-VIRGULA
+                    FOR ALL ';'
+            INSPECT CSV-NOME-MEIO TALLYING WS-QTD-PONTO-VIRGULA
+                    FOR ALL ';'
+            INSPECT CSV-NOME-ULTIMO TALLYING WS-QTD-PONTO-VIRGULA
+                    FOR ALL ';'
+            INSPECT CSV-ENDERECO TALLYING WS-QTD-PONTO-VIRGULA
+                    FOR ALL ';'
+            INSPECT CSV-CIDADE TALLYING WS-QTD-PONTO-VIRGULA
+                    FOR ALL ';'
+            IF WS-QTD-PONTO-VIRGULA NOT = 0
+               DISPLAY 'NOME/ENDERECO/CIDADE INVALIDO - NAO PODE '
+                       'CONTER PONTO-E-VIRGULA.'
+               MOVE 'S' TO WS-CAMPO-INVALIDO
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               IF WS-QTD-ERROS-GRAVACAO > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+           COPY AUDPARA.
+           COPY OPERTBPA.
+
+       END PROGRAM CAD-TELA.
