@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Passada batch de padronizacao de enderecos do
+      *            cadastro-mestre. Descarta o ponto de abreviacao com
+      *            INSPECT REPLACING (mesma tecnica do EXEMPLE_INSPECT_01)
+      *            e expande a primeira palavra do endereco quando ela e
+      *            uma abreviacao conhecida (R/AV), para que operadores
+      *            que digitaram o logradouro de formas diferentes
+      *            fiquem com o mesmo padrao no cadastro.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDR-STANDARDIZE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       77  WS-QTD-LIDOS            PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-PADRONIZADOS     PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-ERROS-GRAVACAO   PIC 9(05)   VALUE ZEROS COMP.
+
+      * CAMPOS DE APOIO PARA A EXPANSAO DA PRIMEIRA PALAVRA DO ENDERECO
+       01  WS-ENDERECO-TRABALHO    PIC X(15)   VALUE SPACES.
+       01  WS-PRIMEIRA-PALAVRA     PIC X(15)   VALUE SPACES.
+       01  WS-ENDERECO-EXPANDIDO   PIC X(15)   VALUE SPACES.
+       77  WS-POS-ESPACO           PIC 9(02)   VALUE ZEROS   COMP.
+       77  WS-INICIO-RESTO         PIC 9(02)   VALUE ZEROS   COMP.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-PROCESSA UNTIL WS-CUST-FIM-ARQUIVO
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN I-O CUSTOMER-MASTER
+            IF NOT WS-CUST-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR O CADASTRO - STATUS '
+                       WS-CUST-STATUS
+            END-IF.
+
+       P200-PROCESSA.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               ADD 1 TO WS-QTD-LIDOS
+               PERFORM P210-PADRONIZA-ENDERECO
+            END-IF.
+
+       P210-PADRONIZA-ENDERECO.
+            MOVE CSV-ENDERECO TO WS-ENDERECO-TRABALHO
+            INSPECT WS-ENDERECO-TRABALHO REPLACING ALL '.' BY SPACE
+
+            MOVE ZEROS TO WS-POS-ESPACO
+            INSPECT WS-ENDERECO-TRABALHO TALLYING WS-POS-ESPACO
+                    FOR CHARACTERS BEFORE INITIAL SPACE
+
+            MOVE SPACES TO WS-ENDERECO-EXPANDIDO
+            IF WS-POS-ESPACO > 0
+               AND WS-POS-ESPACO < LENGTH OF WS-ENDERECO-TRABALHO
+               MOVE SPACES TO WS-PRIMEIRA-PALAVRA
+               MOVE WS-ENDERECO-TRABALHO(1:WS-POS-ESPACO)
+                    TO WS-PRIMEIRA-PALAVRA
+
+               COMPUTE WS-INICIO-RESTO = WS-POS-ESPACO + 2
+
+               EVALUATE WS-PRIMEIRA-PALAVRA
+                  WHEN 'R'
+                     IF WS-INICIO-RESTO <=
+                        LENGTH OF WS-ENDERECO-TRABALHO
+                        STRING 'RUA '  DELIMITED BY SIZE
+                               WS-ENDERECO-TRABALHO
+                                   (WS-INICIO-RESTO:)
+                                   DELIMITED BY SIZE
+                               INTO WS-ENDERECO-EXPANDIDO
+                        END-STRING
+                     ELSE
+                        MOVE 'RUA' TO WS-ENDERECO-EXPANDIDO
+                     END-IF
+                  WHEN 'AV'
+                     IF WS-INICIO-RESTO <=
+                        LENGTH OF WS-ENDERECO-TRABALHO
+                        STRING 'AVENIDA ' DELIMITED BY SIZE
+                               WS-ENDERECO-TRABALHO
+                                   (WS-INICIO-RESTO:)
+                                   DELIMITED BY SIZE
+                               INTO WS-ENDERECO-EXPANDIDO
+                        END-STRING
+                     ELSE
+                        MOVE 'AVENIDA' TO WS-ENDERECO-EXPANDIDO
+                     END-IF
+                  WHEN OTHER
+                     MOVE WS-ENDERECO-TRABALHO TO WS-ENDERECO-EXPANDIDO
+               END-EVALUATE
+            ELSE
+               MOVE WS-ENDERECO-TRABALHO TO WS-ENDERECO-EXPANDIDO
+            END-IF
+
+            IF WS-ENDERECO-EXPANDIDO NOT = CSV-ENDERECO
+               MOVE WS-ENDERECO-EXPANDIDO TO CSV-ENDERECO
+               REWRITE CUSTOMER-RECORD
+               IF WS-CUST-OK
+                  ADD 1 TO WS-QTD-PADRONIZADOS
+               ELSE
+                  ADD 1 TO WS-QTD-ERROS-GRAVACAO
+                  DISPLAY 'ERRO AO GRAVAR CODIGO ' CSV-CODIGO
+                          ' - STATUS ' WS-CUST-STATUS
+               END-IF
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               DISPLAY 'REGISTROS LIDOS.......: ' WS-QTD-LIDOS
+               DISPLAY 'ENDERECOS PADRONIZADOS: ' WS-QTD-PADRONIZADOS
+
+               IF WS-QTD-ERROS-GRAVACAO > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+       END PROGRAM ADDR-STANDARDIZE.
