@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Agenda de faturamento recorrente dos contratos.
+      *            Cada cliente ativo com valor de contrato renova no
+      *            mes de CSV-DATA-CRIACAO (o cliente entrou em
+      *            determinado mes, e o contrato se renova naquele
+      *            mesmo mes todo ano). Quando o mes corrente bate com
+      *            o mes de renovacao do cliente, gera-se um registro
+      *            de faturamento; quando o mes de renovacao ja passou
+      *            neste ano e o status de pagamento nao avancou para
+      *            FATURADO ou PAGO, o cliente e sinalizado como
+      *            atrasado para renovacao.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILLING-SCHEDULE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+
+           SELECT RELATORIO ASSIGN TO
+           'src\assets\BILLSKED.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER.
+           COPY CUSTMAST.
+
+       FD  RELATORIO.
+       01  REG-RELATORIO           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-CUST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-CUST-OK                      VALUE '00'.
+           88  WS-CUST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-RELATORIO-STATUS     PIC X(02)   VALUE SPACES.
+           88  WS-RELATORIO-OK                 VALUE '00'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       77  WS-QTD-LIDOS            PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-ATIVOS           PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-FATURADOS        PIC 9(07)   VALUE ZEROS COMP.
+       77  WS-QTD-ATRASADOS        PIC 9(07)   VALUE ZEROS COMP.
+
+      * MES DE RENOVACAO DO CONTRATO EM ANALISE, NOS MESMOS MOLDES DE
+      * WS-MESES-ANO/WS-MES-ATUAL (SEC5_M2_19) - CRITICA O MES ANTES
+      * DE USAR, JA QUE VEM DE UM CAMPO GRAVADO NO ARQUIVO
+       01  WS-MESES-ANO            PIC 99      VALUE ZEROS.
+           88  WS-MES-ATUAL                    VALUE 1 THRU 12.
+
+       77  WS-MES-ATUAL-SISTEMA    PIC 99      VALUE ZEROS.
+
+       77  WS-VALOR-ED             PIC $$$.$$$.$$9,99.
+
+      * CONVERSAO DE DATA ISO, USADA SO PARA EXTRAIR O MES DE
+      * CSV-DATA-CRIACAO (WS-DATA-ISO-MM)
+           COPY DTCONVW.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-VARRE-CADASTRO UNTIL WS-CUST-FIM-ARQUIVO
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN INPUT CUSTOMER-MASTER
+            OPEN OUTPUT RELATORIO
+            IF NOT WS-CUST-OK OR NOT WS-RELATORIO-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR ARQUIVOS - MASTER: '
+                       WS-CUST-STATUS ' RELATORIO: '
+                       WS-RELATORIO-STATUS
+            ELSE
+               ACCEPT WS-DATA-ISO FROM DATE YYYYMMDD
+               MOVE WS-DATA-ISO-MM TO WS-MES-ATUAL-SISTEMA
+
+               MOVE SPACES TO REG-RELATORIO
+               MOVE '===== AGENDA DE FATURAMENTO RECORRENTE ====='
+                    TO REG-RELATORIO
+               WRITE REG-RELATORIO
+            END-IF.
+
+       P200-VARRE-CADASTRO.
+            READ CUSTOMER-MASTER NEXT RECORD
+                 AT END SET WS-CUST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-CUST-FIM-ARQUIVO
+               ADD 1 TO WS-QTD-LIDOS
+               IF CSV-REGISTRO-ATIVO AND CSV-VALOR-CONTRATO > ZEROS
+                  ADD 1 TO WS-QTD-ATIVOS
+                  PERFORM P210-AVALIA-RENOVACAO
+               END-IF
+            END-IF.
+
+       P210-AVALIA-RENOVACAO.
+            MOVE CSV-DATA-CRIACAO TO WS-DATA-ISO
+            MOVE WS-DATA-ISO-MM   TO WS-MESES-ANO
+
+            IF NOT WS-MES-ATUAL
+               DISPLAY 'MES DE RENOVACAO INVALIDO PARA O CLIENTE '
+                       CSV-CODIGO
+            ELSE
+               IF WS-MESES-ANO = WS-MES-ATUAL-SISTEMA
+                  PERFORM P220-GERA-FATURAMENTO
+               ELSE
+                  IF WS-MESES-ANO < WS-MES-ATUAL-SISTEMA
+                     AND NOT CSV-PAGTO-FATURADO
+                     AND NOT CSV-PAGTO-PAGO
+                     PERFORM P230-SINALIZA-ATRASO
+                  END-IF
+               END-IF
+            END-IF.
+
+       P220-GERA-FATURAMENTO.
+            ADD 1 TO WS-QTD-FATURADOS
+            MOVE CSV-VALOR-CONTRATO TO WS-VALOR-ED
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'FATURAR CODIGO: '  DELIMITED BY SIZE
+                   CSV-CODIGO          DELIMITED BY SIZE
+                   '  '                DELIMITED BY SIZE
+                   CSV-NOME            DELIMITED BY SIZE
+                   '  VALOR: '         DELIMITED BY SIZE
+                   WS-VALOR-ED         DELIMITED BY SIZE
+                   '  MOEDA: '         DELIMITED BY SIZE
+                   CSV-MOEDA-CONTRATO  DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO.
+
+       P230-SINALIZA-ATRASO.
+            ADD 1 TO WS-QTD-ATRASADOS
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'RENOVACAO ATRASADA CODIGO: ' DELIMITED BY SIZE
+                   CSV-CODIGO                    DELIMITED BY SIZE
+                   '  '                          DELIMITED BY SIZE
+                   CSV-NOME                      DELIMITED BY SIZE
+                   '  MES DE RENOVACAO: '        DELIMITED BY SIZE
+                   WS-MESES-ANO                  DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE CUSTOMER-MASTER
+               CLOSE RELATORIO
+               DISPLAY 'REGISTROS LIDOS.......: ' WS-QTD-LIDOS
+               DISPLAY 'CLIENTES ATIVOS.......: ' WS-QTD-ATIVOS
+               DISPLAY 'FATURAMENTOS GERADOS..: ' WS-QTD-FATURADOS
+               DISPLAY 'RENOVACOES ATRASADAS..: ' WS-QTD-ATRASADOS
+               MOVE 0 TO RETURN-CODE
+            END-IF.
+
+       END PROGRAM BILLING-SCHEDULE.
