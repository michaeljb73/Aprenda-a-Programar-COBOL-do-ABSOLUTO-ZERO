@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Zera uma copia de treinamento do cadastro-mestre
+      *            (CUSTTEST.dat, nunca o CUSTMAST.dat de producao)
+      *            entre turmas de integracao de novos funcionarios.
+      *            Aplica o mesmo padrao de INITIALIZE ... REPLACING
+      *            ALPHANUMERIC BY SPACES NUMERIC BY ZEROES do
+      *            EX_INITIALIZE_01 a cada registro, preservando a
+      *            chave (CSV-CODIGO) e a quantidade de registros do
+      *            arquivo, para a turma sempre comecar de um arquivo
+      *            com a mesma estrutura, porem sem nenhum dado real.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESET-TEST-FILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * COPIA DE TREINAMENTO DO CADASTRO-MESTRE - ARQUIVO PROPRIO,
+      * SEPARADO DO CUSTMAST.dat DE PRODUCAO (COPYBOOK CUSTSEL)
+           SELECT TEST-MASTER ASSIGN TO
+           'src\assets\CUSTTEST.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CSV-CODIGO
+           FILE STATUS IS WS-TEST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TEST-MASTER.
+           COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-TEST-STATUS          PIC X(02)   VALUE SPACES.
+           88  WS-TEST-OK                      VALUE '00'.
+           88  WS-TEST-FIM-ARQUIVO             VALUE '10'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       77  WS-CHAVE-PRESERVADA     PIC 9(06)   VALUE ZEROS.
+       77  WS-QTD-RESETADOS        PIC 9(07)   VALUE ZEROS COMP.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-RESETA-REGISTRO UNTIL WS-TEST-FIM-ARQUIVO
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            OPEN I-O TEST-MASTER
+            IF NOT WS-TEST-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR A COPIA DE TREINAMENTO - '
+                       'STATUS: ' WS-TEST-STATUS
+               DISPLAY 'CONFIRA SE CUSTTEST.dat EXISTE ANTES DE '
+                       'RODAR ESTA ROTINA.'
+            END-IF.
+
+       P200-RESETA-REGISTRO.
+            READ TEST-MASTER NEXT RECORD
+                 AT END SET WS-TEST-FIM-ARQUIVO TO TRUE
+            END-READ
+
+            IF NOT WS-TEST-FIM-ARQUIVO
+               MOVE CSV-CODIGO TO WS-CHAVE-PRESERVADA
+
+               INITIALIZE CUSTOMER-RECORD
+                   REPLACING ALPHANUMERIC BY SPACES
+                             NUMERIC      BY ZEROES
+
+               MOVE WS-CHAVE-PRESERVADA TO CSV-CODIGO
+               SET CSV-REGISTRO-ATIVO TO TRUE
+
+               REWRITE CUSTOMER-RECORD
+               IF WS-TEST-OK
+                  ADD 1 TO WS-QTD-RESETADOS
+               ELSE
+                  DISPLAY 'ERRO AO REGRAVAR CODIGO '
+                          WS-CHAVE-PRESERVADA ' - STATUS '
+                          WS-TEST-STATUS
+               END-IF
+            END-IF.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE TEST-MASTER
+               DISPLAY 'REGISTROS ZERADOS: ' WS-QTD-RESETADOS
+               MOVE 0 TO RETURN-CODE
+            END-IF.
+
+       END PROGRAM RESET-TEST-FILE.
