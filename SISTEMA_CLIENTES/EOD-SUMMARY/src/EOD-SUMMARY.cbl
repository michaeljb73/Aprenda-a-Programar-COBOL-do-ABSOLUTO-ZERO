@@ -0,0 +1,459 @@
+      ******************************************************************
+      * Author:    Michael J. Bezerra
+      * Date:      08/08/2026
+      * Purpose:   Resumo operacional de fim de dia. Le o JOB-LOG (o
+      *            RETURN-CODE de cada etapa da cadeia noturna),
+      *            conta as rejeicoes do dia no ERROR-LOG e as
+      *            movimentacoes do dia no TRANS-LOG, e verifica os
+      *            relatorios de follow-up e de agenda de faturamento
+      *            ja gerados por FOLLOWUP-DUE/BILLING-SCHEDULE, para
+      *            imprimir numa unica pagina o que a passagem de
+      *            turno hoje precisaria buscar em meia duzia de
+      *            arquivos separados. Tambem aponta, a partir do
+      *            PERF-LOG, qual fase de qual programa foi a mais
+      *            demorada no dia.
+      *
+      *            So a falha ao abrir o RELATORIO e fatal - os demais
+      *            arquivos sao logs/relatorios de outros programas da
+      *            cadeia, e a ausencia de um deles so quer dizer que
+      *            aquele programa ainda nao rodou hoje (a secao
+      *            correspondente do resumo fica zerada).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY JOBLSL.
+           COPY ERRLOGSL.
+           COPY TRANSLSL.
+           COPY PERFLSL.
+
+           SELECT FOLLOWUP-RPT ASSIGN TO
+           'src\assets\FOLLOWUP.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FOLLOWUP-STATUS.
+
+           SELECT BILLING-RPT ASSIGN TO
+           'src\assets\BILLSKED.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BILLING-STATUS.
+
+           SELECT RELATORIO ASSIGN TO
+           'src\assets\EODSUM.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RELATORIO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  JOB-LOG.
+           COPY JOBLOG.
+
+       FD  ERROR-LOG.
+           COPY ERRLOG.
+
+       FD  TRANS-LOG.
+           COPY TRANSLOG.
+
+       FD  PERF-LOG.
+           COPY PERFLOG.
+
+       FD  FOLLOWUP-RPT.
+       01  REG-FOLLOWUP            PIC X(80).
+
+       FD  BILLING-RPT.
+       01  REG-BILLING             PIC X(80).
+
+       FD  RELATORIO.
+       01  REG-RELATORIO           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * STATUS/CAMPOS DE APOIO DOS LOGS COMPARTILHADOS - AQUI SO SAO
+      * LIDOS, NUNCA GRAVADOS, ENTAO OS PARAGRAFOS PA DE CADA FAMILIA
+      * (QUE GRAVAM) NAO SAO COPIADOS, SO OS WS COM O STATUS DO ARQUIVO
+           COPY JOBLWS.
+           COPY ERRLOGWS.
+           COPY TRANSLWS.
+           COPY PERFLWS.
+
+       77  WS-FOLLOWUP-STATUS      PIC X(02)   VALUE SPACES.
+           88  WS-FOLLOWUP-OK                  VALUE '00'.
+
+       77  WS-BILLING-STATUS       PIC X(02)   VALUE SPACES.
+           88  WS-BILLING-OK                   VALUE '00'.
+
+       77  WS-RELATORIO-STATUS     PIC X(02)   VALUE SPACES.
+           88  WS-RELATORIO-OK                 VALUE '00'.
+
+       77  WS-ERRO-ABERTURA        PIC X(01)   VALUE 'N'.
+           88  WS-ERRO-ABERTURA-SIM             VALUE 'S'.
+
+       77  WS-FIM-JOBLOG-SW        PIC X(01)   VALUE 'N'.
+           88  WS-FIM-JOBLOG                    VALUE 'S'.
+       77  WS-FIM-ERRLOG-SW        PIC X(01)   VALUE 'N'.
+           88  WS-FIM-ERRLOG                    VALUE 'S'.
+       77  WS-FIM-TRANSLOG-SW      PIC X(01)   VALUE 'N'.
+           88  WS-FIM-TRANSLOG                  VALUE 'S'.
+       77  WS-FIM-PERFLOG-SW       PIC X(01)   VALUE 'N'.
+           88  WS-FIM-PERFLOG                   VALUE 'S'.
+       77  WS-FIM-FOLLOWUP-SW      PIC X(01)   VALUE 'N'.
+           88  WS-FIM-FOLLOWUP                  VALUE 'S'.
+       77  WS-FIM-BILLING-SW       PIC X(01)   VALUE 'N'.
+           88  WS-FIM-BILLING                   VALUE 'S'.
+
+       77  WS-DATA-HOJE             PIC 9(08)  VALUE ZEROS.
+
+       77  WS-QTD-JOBS              PIC 9(03)  VALUE ZEROS COMP.
+       77  WS-QTD-JOBS-FALHA        PIC 9(03)  VALUE ZEROS COMP.
+       77  WS-QTD-JOBS-AVISO        PIC 9(03)  VALUE ZEROS COMP.
+       77  WS-QTD-REJEICOES         PIC 9(07)  VALUE ZEROS COMP.
+       77  WS-QTD-MOVIMENTACOES     PIC 9(07)  VALUE ZEROS COMP.
+       77  WS-QTD-ALTERACOES        PIC 9(07)  VALUE ZEROS COMP.
+       77  WS-QTD-EXCLUSOES         PIC 9(07)  VALUE ZEROS COMP.
+       77  WS-QTD-REATIVACOES       PIC 9(07)  VALUE ZEROS COMP.
+       77  WS-QTD-FOLLOWUP-ATRAS    PIC 9(07)  VALUE ZEROS COMP.
+       77  WS-QTD-RENOVACOES-ATRAS  PIC 9(07)  VALUE ZEROS COMP.
+
+      * FASE MAIS DEMORADA DO DIA, LEVANTADA A PARTIR DO PERF-LOG
+       77  WS-PROGRAMA-MAIS-LENTO   PIC X(08)  VALUE SPACES.
+       77  WS-FASE-MAIS-LENTA       PIC X(12)  VALUE SPACES.
+       77  WS-MAIOR-DURACAO         PIC 9(06)  VALUE ZEROS COMP.
+
+       77  WS-QTD-JOBS-ED           PIC ZZ9.
+       77  WS-QTD-JOBS-FALHA-ED     PIC ZZ9.
+       77  WS-QTD-JOBS-AVISO-ED     PIC ZZ9.
+       77  WS-QTD-REJEICOES-ED      PIC ZZZ,ZZ9.
+       77  WS-QTD-MOVIMENT-ED       PIC ZZZ,ZZ9.
+       77  WS-QTD-ALTERACOES-ED     PIC ZZZ,ZZ9.
+       77  WS-QTD-EXCLUSOES-ED      PIC ZZZ,ZZ9.
+       77  WS-QTD-REATIVACOES-ED    PIC ZZZ,ZZ9.
+       77  WS-QTD-FOLLOWUP-ED       PIC ZZZ,ZZ9.
+       77  WS-QTD-RENOVACOES-ED     PIC ZZZ,ZZ9.
+       77  WS-MAIOR-DURACAO-ED      PIC ZZZ,ZZ9.
+       77  WS-JBL-RETCODE-ED        PIC Z9.
+
+      * CONTROLE DE PAGINACAO (COPYBOOKS PAGECT*)
+           COPY PAGECTWS.
+
+       PROCEDURE DIVISION.
+       P000-MAINLINE.
+            PERFORM P100-INICIO
+            IF NOT WS-ERRO-ABERTURA-SIM
+               PERFORM P200-PROCESSA-JOB-LOG
+               PERFORM P300-PROCESSA-ERROR-LOG
+               PERFORM P400-PROCESSA-TRANS-LOG
+               PERFORM P500-PROCESSA-FOLLOWUP
+               PERFORM P600-PROCESSA-BILLING
+               PERFORM P700-PROCESSA-PERF-LOG
+               PERFORM P800-IMPRIME-RESUMO
+            END-IF
+            PERFORM P900-FINAL
+            GOBACK.
+
+       P100-INICIO.
+            ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+            OPEN OUTPUT RELATORIO
+            IF NOT WS-RELATORIO-OK
+               MOVE 'S' TO WS-ERRO-ABERTURA
+               DISPLAY 'ERRO AO ABRIR RELATORIO - STATUS '
+                       WS-RELATORIO-STATUS
+            ELSE
+               PERFORM P8100-IMPRIME-CABECALHO
+            END-IF.
+
+      *----------------------------------------------------------------
+      * JOB-LOG DO DIA - LISTA CADA JOB E O RETURN-CODE COM QUE
+      * TERMINOU
+      *----------------------------------------------------------------
+       P200-PROCESSA-JOB-LOG.
+            OPEN INPUT JOB-LOG
+            IF WS-JOBLOG-OK
+               PERFORM P210-LE-JOB-LOG UNTIL WS-FIM-JOBLOG
+               CLOSE JOB-LOG
+            ELSE
+               DISPLAY 'JOB-LOG NAO ENCONTRADO - NENHUM JOB REGISTRADO '
+                       'HOJE.'
+            END-IF.
+
+       P210-LE-JOB-LOG.
+            READ JOB-LOG NEXT RECORD
+                 AT END SET WS-FIM-JOBLOG TO TRUE
+            END-READ
+
+            IF NOT WS-FIM-JOBLOG
+               IF JBL-DATA = WS-DATA-HOJE
+                  ADD 1 TO WS-QTD-JOBS
+                  EVALUATE JBL-RETCODE
+                      WHEN 8 ADD 1 TO WS-QTD-JOBS-FALHA
+                      WHEN 4 ADD 1 TO WS-QTD-JOBS-AVISO
+                  END-EVALUATE
+                  PERFORM P215-IMPRIME-JOB
+               END-IF
+            END-IF.
+
+       P215-IMPRIME-JOB.
+            MOVE JBL-RETCODE TO WS-JBL-RETCODE-ED
+            PERFORM P8300-CONTROLA-PAGINA
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING JBL-PROGRAMA         DELIMITED BY SIZE
+                   '  RETURN-CODE '     DELIMITED BY SIZE
+                   WS-JBL-RETCODE-ED    DELIMITED BY SIZE
+                   '  '                 DELIMITED BY SIZE
+                   JBL-DESCRICAO        DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO.
+
+      *----------------------------------------------------------------
+      * ERROR-LOG DO DIA - SO A CONTAGEM DE REJEICOES
+      *----------------------------------------------------------------
+       P300-PROCESSA-ERROR-LOG.
+            OPEN INPUT ERROR-LOG
+            IF WS-ERRLOG-OK
+               PERFORM P310-LE-ERROR-LOG UNTIL WS-FIM-ERRLOG
+               CLOSE ERROR-LOG
+            ELSE
+               DISPLAY 'ERROR-LOG NAO ENCONTRADO - NENHUMA REJEICAO '
+                       'HOJE.'
+            END-IF.
+
+       P310-LE-ERROR-LOG.
+            READ ERROR-LOG NEXT RECORD
+                 AT END SET WS-FIM-ERRLOG TO TRUE
+            END-READ
+
+            IF NOT WS-FIM-ERRLOG
+               IF ERL-DATA = WS-DATA-HOJE
+                  ADD 1 TO WS-QTD-REJEICOES
+               END-IF
+            END-IF.
+
+      *----------------------------------------------------------------
+      * TRANS-LOG DO DIA - MOVIMENTACOES DO CADASTRO, POR TIPO DE ACAO
+      *----------------------------------------------------------------
+       P400-PROCESSA-TRANS-LOG.
+            OPEN INPUT TRANS-LOG
+            IF WS-TRANSLOG-OK
+               PERFORM P410-LE-TRANS-LOG UNTIL WS-FIM-TRANSLOG
+               CLOSE TRANS-LOG
+            ELSE
+               DISPLAY 'TRANS-LOG NAO ENCONTRADO - NENHUMA '
+                       'MOVIMENTACAO HOJE.'
+            END-IF.
+
+       P410-LE-TRANS-LOG.
+            READ TRANS-LOG NEXT RECORD
+                 AT END SET WS-FIM-TRANSLOG TO TRUE
+            END-READ
+
+            IF NOT WS-FIM-TRANSLOG
+               IF TRN-DATA = WS-DATA-HOJE
+                  ADD 1 TO WS-QTD-MOVIMENTACOES
+                  EVALUATE TRN-ACAO
+                      WHEN 'ALTERAR'  ADD 1 TO WS-QTD-ALTERACOES
+                      WHEN 'EXCLUIR'  ADD 1 TO WS-QTD-EXCLUSOES
+                      WHEN 'REATIVAR' ADD 1 TO WS-QTD-REATIVACOES
+                  END-EVALUATE
+               END-IF
+            END-IF.
+
+      *----------------------------------------------------------------
+      * RELATORIO DE FOLLOW-UP JA GERADO HOJE (FOLLOWUP-DUE) - CONTA
+      * AS LINHAS DE DETALHE (TODA LINHA QUE NAO E CABECALHO E UM
+      * CLIENTE ATRASADO, JA QUE O RELATORIO SO LISTA ATRASADOS)
+      *----------------------------------------------------------------
+       P500-PROCESSA-FOLLOWUP.
+            OPEN INPUT FOLLOWUP-RPT
+            IF WS-FOLLOWUP-OK
+               PERFORM P510-LE-FOLLOWUP UNTIL WS-FIM-FOLLOWUP
+               CLOSE FOLLOWUP-RPT
+            ELSE
+               DISPLAY 'RELATORIO DE FOLLOW-UP NAO ENCONTRADO - '
+                       'FOLLOWUP-DUE AINDA NAO RODOU HOJE.'
+            END-IF.
+
+       P510-LE-FOLLOWUP.
+            READ FOLLOWUP-RPT NEXT RECORD
+                 AT END SET WS-FIM-FOLLOWUP TO TRUE
+            END-READ
+
+            IF NOT WS-FIM-FOLLOWUP
+               IF REG-FOLLOWUP(1:1) NOT = '=' AND
+                  REG-FOLLOWUP NOT = SPACES
+                  ADD 1 TO WS-QTD-FOLLOWUP-ATRAS
+               END-IF
+            END-IF.
+
+      *----------------------------------------------------------------
+      * AGENDA DE FATURAMENTO JA GERADA HOJE (BILLING-SCHEDULE) - SO AS
+      * LINHAS DE RENOVACAO ATRASADA CONTAM COMO ALERTA
+      *----------------------------------------------------------------
+       P600-PROCESSA-BILLING.
+            OPEN INPUT BILLING-RPT
+            IF WS-BILLING-OK
+               PERFORM P610-LE-BILLING UNTIL WS-FIM-BILLING
+               CLOSE BILLING-RPT
+            ELSE
+               DISPLAY 'AGENDA DE FATURAMENTO NAO ENCONTRADA - '
+                       'BILLING-SCHEDULE AINDA NAO RODOU HOJE.'
+            END-IF.
+
+       P610-LE-BILLING.
+            READ BILLING-RPT NEXT RECORD
+                 AT END SET WS-FIM-BILLING TO TRUE
+            END-READ
+
+            IF NOT WS-FIM-BILLING
+               IF REG-BILLING(1:19) = 'RENOVACAO ATRASADA'
+                  ADD 1 TO WS-QTD-RENOVACOES-ATRAS
+               END-IF
+            END-IF.
+
+      *----------------------------------------------------------------
+      * PERF-LOG DO DIA - QUAL FASE DE QUAL PROGRAMA FOI A MAIS
+      * DEMORADA
+      *----------------------------------------------------------------
+       P700-PROCESSA-PERF-LOG.
+            OPEN INPUT PERF-LOG
+            IF WS-PERFLOG-OK
+               PERFORM P710-LE-PERF-LOG UNTIL WS-FIM-PERFLOG
+               CLOSE PERF-LOG
+            ELSE
+               DISPLAY 'PERF-LOG NAO ENCONTRADO - SEM DADOS DE '
+                       'DESEMPENHO HOJE.'
+            END-IF.
+
+       P710-LE-PERF-LOG.
+            READ PERF-LOG NEXT RECORD
+                 AT END SET WS-FIM-PERFLOG TO TRUE
+            END-READ
+
+            IF NOT WS-FIM-PERFLOG
+               IF PRF-DATA = WS-DATA-HOJE
+                  IF PRF-DURACAO-SEG > WS-MAIOR-DURACAO
+                     MOVE PRF-DURACAO-SEG TO WS-MAIOR-DURACAO
+                     MOVE PRF-PROGRAMA    TO WS-PROGRAMA-MAIS-LENTO
+                     MOVE PRF-SECAO       TO WS-FASE-MAIS-LENTA
+                  END-IF
+               END-IF
+            END-IF.
+
+      *----------------------------------------------------------------
+      * BLOCO DE TOTAIS, IMPRESSO DEPOIS DA LISTA DE JOBS
+      *----------------------------------------------------------------
+       P800-IMPRIME-RESUMO.
+            MOVE WS-QTD-JOBS         TO WS-QTD-JOBS-ED
+            MOVE WS-QTD-JOBS-FALHA   TO WS-QTD-JOBS-FALHA-ED
+            MOVE WS-QTD-JOBS-AVISO   TO WS-QTD-JOBS-AVISO-ED
+            PERFORM P8300-CONTROLA-PAGINA
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'JOBS EXECUTADOS: ' DELIMITED BY SIZE
+                   WS-QTD-JOBS-ED      DELIMITED BY SIZE
+                   '   COM FALHA: '    DELIMITED BY SIZE
+                   WS-QTD-JOBS-FALHA-ED DELIMITED BY SIZE
+                   '   COM AVISO: '    DELIMITED BY SIZE
+                   WS-QTD-JOBS-AVISO-ED DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE WS-QTD-MOVIMENTACOES TO WS-QTD-MOVIMENT-ED
+            MOVE WS-QTD-ALTERACOES    TO WS-QTD-ALTERACOES-ED
+            MOVE WS-QTD-EXCLUSOES     TO WS-QTD-EXCLUSOES-ED
+            MOVE WS-QTD-REATIVACOES   TO WS-QTD-REATIVACOES-ED
+            PERFORM P8300-CONTROLA-PAGINA
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'MOVIMENTACOES NO CADASTRO: ' DELIMITED BY SIZE
+                   WS-QTD-MOVIMENT-ED             DELIMITED BY SIZE
+                   ' (ALTERACOES: '               DELIMITED BY SIZE
+                   WS-QTD-ALTERACOES-ED           DELIMITED BY SIZE
+                   '  EXCLUSOES: '                DELIMITED BY SIZE
+                   WS-QTD-EXCLUSOES-ED            DELIMITED BY SIZE
+                   '  REATIVACOES: '              DELIMITED BY SIZE
+                   WS-QTD-REATIVACOES-ED          DELIMITED BY SIZE
+                   ')'                            DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE WS-QTD-REJEICOES TO WS-QTD-REJEICOES-ED
+            PERFORM P8300-CONTROLA-PAGINA
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'REJEICOES NO ERROR-LOG: ' DELIMITED BY SIZE
+                   WS-QTD-REJEICOES-ED         DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE WS-QTD-FOLLOWUP-ATRAS TO WS-QTD-FOLLOWUP-ED
+            PERFORM P8300-CONTROLA-PAGINA
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'CLIENTES ATRASADOS P/ FOLLOW-UP: ' DELIMITED BY SIZE
+                   WS-QTD-FOLLOWUP-ED                 DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            MOVE WS-QTD-RENOVACOES-ATRAS TO WS-QTD-RENOVACOES-ED
+            PERFORM P8300-CONTROLA-PAGINA
+            MOVE SPACES TO REG-RELATORIO
+            STRING 'RENOVACOES ATRASADAS: ' DELIMITED BY SIZE
+                   WS-QTD-RENOVACOES-ED      DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+
+            IF WS-MAIOR-DURACAO > ZEROS
+               MOVE WS-MAIOR-DURACAO TO WS-MAIOR-DURACAO-ED
+               PERFORM P8300-CONTROLA-PAGINA
+               MOVE SPACES TO REG-RELATORIO
+               STRING 'FASE MAIS DEMORADA: ' DELIMITED BY SIZE
+                      WS-PROGRAMA-MAIS-LENTO  DELIMITED BY SIZE
+                      ' / '                   DELIMITED BY SIZE
+                      WS-FASE-MAIS-LENTA      DELIMITED BY SIZE
+                      ' ('                    DELIMITED BY SIZE
+                      WS-MAIOR-DURACAO-ED     DELIMITED BY SIZE
+                      ' SEG)'                 DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+               WRITE REG-RELATORIO
+            END-IF.
+
+       P8100-IMPRIME-CABECALHO.
+            ADD 1 TO WS-NUM-PAGINA
+            MOVE WS-NUM-PAGINA TO WS-NUM-PAGINA-ED
+
+            MOVE SPACES TO REG-RELATORIO
+            STRING '===== RESUMO OPERACIONAL DO DIA ' DELIMITED BY SIZE
+                   WS-DATA-HOJE                        DELIMITED BY SIZE
+                   ' - PAGINA '                        DELIMITED BY SIZE
+                   WS-NUM-PAGINA-ED                    DELIMITED BY SIZE
+                   ' ====='                           DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+            END-STRING
+            WRITE REG-RELATORIO
+            MOVE ZEROS TO WS-LINHAS-PAGINA.
+
+       P900-FINAL.
+            IF WS-ERRO-ABERTURA-SIM
+               MOVE 8 TO RETURN-CODE
+            ELSE
+               CLOSE RELATORIO
+               DISPLAY 'RESUMO DE FIM DE DIA GERADO - JOBS: '
+                       WS-QTD-JOBS ' REJEICOES: ' WS-QTD-REJEICOES
+                       ' MOVIMENTACOES: ' WS-QTD-MOVIMENTACOES
+               IF WS-QTD-JOBS-FALHA > 0
+                  MOVE 4 TO RETURN-CODE
+               ELSE
+                  MOVE 0 TO RETURN-CODE
+               END-IF
+            END-IF.
+
+           COPY PAGECTPA.
+
+       END PROGRAM EOD-SUMMARY.
